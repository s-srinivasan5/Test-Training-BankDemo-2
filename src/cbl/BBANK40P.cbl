@@ -0,0 +1,289 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100
+001200*****************************************************************
+001300* Program:     BBANK40P.CBL                                     *
+001400* Function:    Monthly statement generation batch job           *
+001500*              VSAM version                           [req 010] *
+001600*                                                               *
+001700* For every account on BNKACC, prints one statement covering    *
+001800* all BNKTXN postings since BAC-REC-LAST-STMT-DTE, then         *
+001900* updates BAC-REC-LAST-STMT-DTE/BAC-REC-LAST-STMT-BAL so the    *
+002000* next run only picks up new activity.                          *
+002010*                                                               *
+002020* The account/customer header and the account's transaction     *
+002030* activity are both obtained from the DBANK51P/DBANK52P batch    *
+002040* data modules instead of reading BNKCUST/BNKTXN directly here;  *
+002050* BNKACC itself is still accessed directly, but only at random   *
+002060* by account number, to REWRITE the last-statement fields once   *
+002070* DBANK51P has told us the account is done.                      *
+002100*****************************************************************
+002200
+002300 IDENTIFICATION DIVISION.
+002400 PROGRAM-ID.
+002500     BBANK40P.
+002600 DATE-WRITTEN.
+002700     August 2026.
+002800 DATE-COMPILED.
+002900     Today.
+003000
+003100 ENVIRONMENT DIVISION.
+003200
+003300 INPUT-OUTPUT   SECTION.
+003400   FILE-CONTROL.
+003500     SELECT BNKACC-FILE
+003600            ASSIGN       TO BNKACC
+003700            ORGANIZATION IS INDEXED
+003800            ACCESS MODE  IS RANDOM
+003900            RECORD KEY   IS BAC-REC-ACCNO
+004000            ALTERNATE KEY IS BAC-REC-PID WITH DUPLICATES
+004100            FILE STATUS  IS WS-BNKACC-STATUS.
+004200
+006200     SELECT STMT-FILE
+006300            ASSIGN       TO STMTOUT
+006400            ORGANIZATION IS LINE SEQUENTIAL
+006500            FILE STATUS  IS WS-STMT-STATUS.
+006600
+006700 DATA DIVISION.
+006800
+006900 FILE SECTION.
+007000 FD  BNKACC-FILE.
+007100 01  BNKACC-REC.
+007200 COPY CBANKVAC.
+007300
+008200 FD  STMT-FILE.
+008300 01  STMT-LINE                                PIC X(80).
+008400
+008500 WORKING-STORAGE SECTION.
+008600 01  WS-MISC-STORAGE.
+008700   05  WS-PROGRAM-ID                         PIC X(8)
+008800       VALUE 'BBANK40P'.
+008900   05  WS-BNKACC-STATUS                      PIC X(2).
+009200   05  WS-STMT-STATUS                        PIC X(2).
+009300   05  WS-MORE-ACCOUNTS                      PIC X(1) VALUE 'Y'.
+009310       88  WS-MORE-ACCOUNTS-EXIST             VALUE 'Y'.
+009400       88  WS-NO-MORE-ACCOUNTS               VALUE 'N'.
+009500   05  WS-MORE-TXNS                          PIC X(1).
+009510       88  WS-SOME-TXNS-REMAIN                VALUE 'Y'.
+009600       88  WS-NO-MORE-TXNS                    VALUE 'N'.
+009610   05  WS-ACCOUNT-FOUND-FLAG                 PIC X(1).
+009620       88  WS-ACCOUNT-FOUND                   VALUE 'Y'.
+009630       88  WS-ACCOUNT-NOT-FOUND               VALUE 'N'.
+009700   05  WS-TARGET-ACCNO                       PIC X(10).
+009710   05  WS-LAST-STMT-DTE                      PIC X(8).
+009800   05  WS-TODAY-DATE                         PIC 9(8).
+009900   05  WS-TODAY-DATE-X REDEFINES WS-TODAY-DATE PIC X(8).
+010000   05  WS-ACCOUNT-COUNT                      PIC 9(7) VALUE 0.
+010100   05  WS-TXN-COUNT                          PIC 9(5).
+010200   05  WS-OPENING-BAL                        PIC S9(9)V99.
+010300   05  WS-CLOSING-BAL                        PIC S9(9)V99.
+010400   05  WS-NET-MOVEMENT                       PIC S9(9)V99.
+010500
+010600 01  WS-REPORT-LINES.
+010700   05  WS-HDR-LINE.
+010800     10  FILLER                              PIC X(10)
+010900         VALUE 'ACCOUNT  '.
+011000     10  WS-HDR-ACCNO                        PIC X(10).
+011100     10  FILLER                             PIC X(4) VALUE SPACES.
+011200     10  WS-HDR-NAME                         PIC X(30).
+011300     10  FILLER                             PIC X(4) VALUE SPACES.
+011400     10  WS-HDR-CURRENCY                     PIC X(3).
+011500     10  FILLER                            PIC X(19) VALUE SPACES.
+011600   05  WS-OPEN-LINE.
+011700     10  FILLER                              PIC X(20)
+011800         VALUE '  OPENING BALANCE: '.
+011900     10  WS-OPEN-BAL-OUT                     PIC -(7)9.99.
+012000     10  FILLER                            PIC X(53) VALUE SPACES.
+012100   05  WS-DETAIL-LINE.
+012200     10  FILLER                             PIC X(4) VALUE SPACES.
+012300     10  WS-DET-DATE                         PIC X(8).
+012400     10  FILLER                             PIC X(2) VALUE SPACES.
+012500     10  WS-DET-TYPE                         PIC X(1).
+012600     10  FILLER                             PIC X(2) VALUE SPACES.
+012700     10  WS-DET-AMOUNT                       PIC -(7)9.99.
+012800     10  FILLER                             PIC X(2) VALUE SPACES.
+012900     10  WS-DET-DESC                         PIC X(40).
+013000   05  WS-CLOSE-LINE.
+013100     10  FILLER                              PIC X(20)
+013200         VALUE '  CLOSING BALANCE: '.
+013300     10  WS-CLOSE-BAL-OUT                    PIC -(7)9.99.
+013400     10  FILLER                             PIC X(6) VALUE SPACES.
+013500     10  FILLER                              PIC X(10)
+013600         VALUE 'TXN COUNT:'.
+013700     10  WS-CLOSE-TXN-COUNT                  PIC ZZZZ9.
+013800     10  FILLER                            PIC X(32) VALUE SPACES.
+013900   05  WS-TRAILER-LINE.
+014000     10  FILLER                              PIC X(24)
+014100         VALUE 'STATEMENTS PRODUCED:   '.
+014200     10  WS-TRAILER-COUNT                    PIC ZZZZZZ9.
+014300     10  FILLER                            PIC X(49) VALUE SPACES.
+014400
+
+014420 01  WS-COMMAREA.
+014430 COPY CIOFUNCS.
+014440 COPY CBANKD51.
+014450 COPY CBANKD52.
+014460
+
+014500 PROCEDURE DIVISION.
+014600*****************************************************************
+014700* Main line of control                                          *
+014800*****************************************************************
+014900     PERFORM INITIALIZE-RUN THRU
+015000             INITIALIZE-RUN-EXIT.
+015100     PERFORM PROCESS-ACCOUNT THRU
+015200             PROCESS-ACCOUNT-EXIT
+015300        UNTIL WS-NO-MORE-ACCOUNTS.
+015400     PERFORM TERMINATE-RUN THRU
+015500             TERMINATE-RUN-EXIT.
+015600     GOBACK.
+015700
+015800*****************************************************************
+015900* Open the files, get today's date to stamp the accounts being  *
+016000* statemented, and start DBANK51P off on the full account file  *
+016100*****************************************************************
+016200 INITIALIZE-RUN.
+016300     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+016400     OPEN I-O    BNKACC-FILE.
+016700     OPEN OUTPUT STMT-FILE.
+016800     SET WS-MORE-ACCOUNTS-EXIST TO TRUE.
+016810     MOVE SPACES TO WS-COMMAREA.
+016820     SET IO-REQUEST-FUNCTION-OPEN TO TRUE.
+016830     SET CD51-REQUESTED-ALL TO TRUE.
+016840     CALL 'DBANK51P' USING WS-COMMAREA.
+016850     IF IO-REQUEST-STATUS-OK
+016860        PERFORM GET-NEXT-ACCOUNT
+016870     ELSE
+016880        SET WS-NO-MORE-ACCOUNTS TO TRUE
+016890     END-IF.
+017200 INITIALIZE-RUN-EXIT.
+017300     EXIT.
+017400
+017410*****************************************************************
+017420* Ask DBANK51P for the next account in the full-file scan        *
+017430*****************************************************************
+017440 GET-NEXT-ACCOUNT.
+017450     SET IO-REQUEST-FUNCTION-READ TO TRUE.
+017460     CALL 'DBANK51P' USING WS-COMMAREA.
+017470     IF NOT IO-REQUEST-STATUS-OK
+017480        SET WS-NO-MORE-ACCOUNTS TO TRUE
+017490     END-IF.
+017495 GET-NEXT-ACCOUNT-EXIT.
+017498     EXIT.
+017499
+017500*****************************************************************
+017600* Produce one statement for the account currently returned by   *
+017700* DBANK51P, then move on to the next account                    *
+017800*****************************************************************
+017900 PROCESS-ACCOUNT.
+018400     MOVE CD51O-ACC-CURR-BAL TO WS-CLOSING-BAL.
+018500     MOVE CD51O-ACC-LAST-STMT-BAL TO WS-OPENING-BAL.
+018510     MOVE CD51O-ACC-LAST-STMT-DTE TO WS-LAST-STMT-DTE.
+018600     MOVE 0 TO WS-TXN-COUNT.
+018700     MOVE CD51O-ACC-NO TO WS-HDR-ACCNO.
+018710     MOVE CD51O-ACC-NO TO WS-TARGET-ACCNO.
+018800     MOVE CD51O-NAME TO WS-HDR-NAME.
+018900     MOVE CD51O-ACC-CURRENCY TO WS-HDR-CURRENCY.
+019000     WRITE STMT-LINE FROM WS-HDR-LINE.
+019100     MOVE WS-OPENING-BAL TO WS-OPEN-BAL-OUT.
+019200     WRITE STMT-LINE FROM WS-OPEN-LINE.
+019300*
+019310* Browse this account's activity via DBANK52P instead of BNKTXN
+019320* directly, sharing WS-COMMAREA's CD51/CD52 areas the way
+019330* DBANK52P's own commarea is laid out.
+019400     SET IO-REQUEST-FUNCTION-OPEN TO TRUE.
+019410     SET CD52-REQUESTED-ACCNO TO TRUE.
+019420     MOVE WS-TARGET-ACCNO TO CD52I-ACCNO.
+019430     CALL 'DBANK52P' USING WS-COMMAREA.
+019440     IF IO-REQUEST-STATUS-OK
+019450        SET WS-SOME-TXNS-REMAIN TO TRUE
+019460        PERFORM GET-NEXT-TXN
+019470     ELSE
+019480        SET WS-NO-MORE-TXNS TO TRUE
+019490     END-IF.
+019600     PERFORM PROCESS-ACCOUNT-TXN THRU
+020200             PROCESS-ACCOUNT-TXN-EXIT
+020600        UNTIL WS-NO-MORE-TXNS.
+020610     SET IO-REQUEST-FUNCTION-CLOSE TO TRUE.
+020620     CALL 'DBANK52P' USING WS-COMMAREA.
+020700*
+020800     MOVE WS-CLOSING-BAL TO WS-CLOSE-BAL-OUT.
+020900     MOVE WS-TXN-COUNT TO WS-CLOSE-TXN-COUNT.
+021000     WRITE STMT-LINE FROM WS-CLOSE-LINE.
+021100     MOVE SPACES TO STMT-LINE.
+021200     WRITE STMT-LINE.
+021300     ADD 1 TO WS-ACCOUNT-COUNT.
+021400*
+021500* Record that this account has now been statemented as of today
+021510     MOVE WS-TARGET-ACCNO TO BAC-REC-ACCNO.
+021512     SET WS-ACCOUNT-FOUND TO TRUE.
+021520     READ BNKACC-FILE
+021530          INVALID KEY SET WS-ACCOUNT-NOT-FOUND TO TRUE
+021540     END-READ.
+021550     IF WS-ACCOUNT-FOUND
+021600        MOVE WS-TODAY-DATE-X TO BAC-REC-LAST-STMT-DTE
+021700        MOVE WS-CLOSING-BAL TO BAC-REC-LAST-STMT-BAL
+021800        REWRITE BNKACC-REC
+021810     ELSE
+021820        DISPLAY 'BBANK40P - ACCOUNT NOT FOUND ON READ: '
+021830                BAC-REC-ACCNO
+021840     END-IF.
+021900*
+022000     PERFORM GET-NEXT-ACCOUNT.
+022300 PROCESS-ACCOUNT-EXIT.
+022400     EXIT.
+022500
+022510*****************************************************************
+022520* Ask DBANK52P for the next transaction in this account's       *
+022530* activity                                                      *
+022540*****************************************************************
+022550 GET-NEXT-TXN.
+022560     SET IO-REQUEST-FUNCTION-READ TO TRUE.
+022570     CALL 'DBANK52P' USING WS-COMMAREA.
+022580     IF NOT IO-REQUEST-STATUS-OK
+022590        SET WS-NO-MORE-TXNS TO TRUE
+022595     END-IF.
+022596 GET-NEXT-TXN-EXIT.
+022598     EXIT.
+022599
+022600*****************************************************************
+022700* Print a detail line for the transaction just returned by      *
+022800* DBANK52P if it is dated on or after the last statement, then  *
+022900* fetch the next one                                            *
+023100*****************************************************************
+023200 PROCESS-ACCOUNT-TXN.
+023700     IF CD52O-TIMESTAMP(1:8) IS NOT LESS THAN
+023800        WS-LAST-STMT-DTE
+023900        ADD 1 TO WS-TXN-COUNT
+024000        MOVE CD52O-TIMESTAMP(1:8) TO WS-DET-DATE
+024100        MOVE CD52O-TYPE TO WS-DET-TYPE
+024200        MOVE CD52O-AMOUNT TO WS-DET-AMOUNT
+024900        MOVE CD52O-DESC TO WS-DET-DESC
+025100        WRITE STMT-LINE FROM WS-DETAIL-LINE
+025300     END-IF.
+025350     PERFORM GET-NEXT-TXN.
+025400 PROCESS-ACCOUNT-TXN-EXIT.
+025500     EXIT.
+025600
+025700*****************************************************************
+025800* Print the run trailer and close everything down               *
+025900*****************************************************************
+026000 TERMINATE-RUN.
+026100     MOVE WS-ACCOUNT-COUNT TO WS-TRAILER-COUNT.
+026200     WRITE STMT-LINE FROM WS-TRAILER-LINE.
+026210     SET IO-REQUEST-FUNCTION-CLOSE TO TRUE.
+026220     CALL 'DBANK51P' USING WS-COMMAREA.
+026300     CLOSE BNKACC-FILE.
+026600     CLOSE STMT-FILE.
+026700 TERMINATE-RUN-EXIT.
+026800     EXIT.
+026900
+027200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
