@@ -0,0 +1,105 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100
+001200*****************************************************************
+001300* Program:     BBANK31P.CBL                                     *
+001400* Layer:       Business logic                                   *
+001500* Function:    Online account-opening transaction       [req021]*
+001600*                                                               *
+001700* Validates the input before handing off to DBANK21P, the same  *
+001800* way BBANK30P validates before handing off to DBANK07P.        *
+001900*****************************************************************
+002000
+002100 IDENTIFICATION DIVISION.
+002200 PROGRAM-ID.
+002300     BBANK31P.
+002400 DATE-WRITTEN.
+002500     August 2026.
+002600 DATE-COMPILED.
+002700     Today.
+002800
+002900 ENVIRONMENT DIVISION.
+003000
+003100 DATA DIVISION.
+003200 WORKING-STORAGE SECTION.
+003300 01  WS-MISC-STORAGE.
+003400   05  WS-PROGRAM-ID                         PIC X(8)
+003500       VALUE 'BBANK31P'.
+003600   05  WS-COMMAREA-LENGTH                    PIC 9(5).
+003700
+003800 01  WS-OPEN-ACC-DATA.
+003900 COPY CBANKD21.
+004000
+004100 COPY CABENDD.
+004200
+004300 LINKAGE SECTION.
+004400 01  DFHCOMMAREA.
+004500   05  LK-COMMAREA                           PIC X(1)
+004600       OCCURS 1 TO 4096 TIMES
+004700         DEPENDING ON WS-COMMAREA-LENGTH.
+004800
+004900 PROCEDURE DIVISION.
+005000*****************************************************************
+005100* Move the passed area to our area                              *
+005200*****************************************************************
+005300     MOVE LENGTH OF WS-OPEN-ACC-DATA TO WS-COMMAREA-LENGTH.
+005400     MOVE DFHCOMMAREA TO WS-OPEN-ACC-DATA.
+005500     SET CD21O-RESP-OK TO TRUE.
+005600
+005700*****************************************************************
+005800* Validate the request before handing off to the data module -  *
+005900* the data module itself only knows how to read/write BNKACC/    *
+006000* BNKTXN, not what a sensible account-opening request looks like *
+006100*****************************************************************
+006200     IF CD21I-PID IS EQUAL TO SPACES
+006300        SET CD21O-RESP-PID-NOTFOUND TO TRUE
+006400        MOVE 'Customer PID is required' TO CD21O-RESP-MSG
+006500        GO TO BBANK31P-EXIT
+006600     END-IF.
+006700     IF CD21I-ACC-TYPE IS EQUAL TO SPACES
+006800        SET CD21O-RESP-TYPE-NOTFOUND TO TRUE
+006900        MOVE 'Account type code is required' TO CD21O-RESP-MSG
+007000        GO TO BBANK31P-EXIT
+007100     END-IF.
+007200     IF CD21I-CURRENCY IS EQUAL TO SPACES
+007300        SET CD21O-RESP-INVALID-DEPOSIT TO TRUE
+007400        MOVE 'Currency is required' TO CD21O-RESP-MSG
+007500        GO TO BBANK31P-EXIT
+007600     END-IF.
+007700     IF CD21I-OPENING-DEPOSIT IS LESS THAN ZERO
+007800        SET CD21O-RESP-INVALID-DEPOSIT TO TRUE
+007900        MOVE 'Opening deposit cannot be negative' TO
+008000             CD21O-RESP-MSG
+008100        GO TO BBANK31P-EXIT
+008200     END-IF.
+008300
+008400*****************************************************************
+008500* Hand off to the data module to do the actual I/O               *
+008600*****************************************************************
+008700     EXEC CICS LINK PROGRAM('DBANK21P')
+008800                    COMMAREA(WS-OPEN-ACC-DATA)
+008900                    LENGTH(LENGTH OF WS-OPEN-ACC-DATA)
+009000     END-EXEC.
+009100
+009200 BBANK31P-EXIT.
+009300*****************************************************************
+009400* Move the result back to the callers area                      *
+009500*****************************************************************
+009600     MOVE WS-OPEN-ACC-DATA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).
+009700
+009800*****************************************************************
+009900* Return to our caller                                          *
+010000*****************************************************************
+010100     EXEC CICS RETURN
+010200     END-EXEC.
+010300     GOBACK.
+010400
+010500* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
