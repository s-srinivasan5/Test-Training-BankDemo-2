@@ -0,0 +1,374 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100
+001200*****************************************************************
+001300* Program:     BBANK41P.CBL                                     *
+001400* Function:    Nightly interest accrual batch job     [req 011] *
+001500*                                                               *
+001600* For every open account whose account type is interest         *
+001700* bearing, accrues one day's interest (BAT-REC-RATE is an       *
+001800* annual percentage) onto BAC-REC-BALANCE and posts a BNKTXN    *
+001900* record recording the credit.                                  *
+001910*                                                               *
+001920* Account iteration is driven by DBANK51P (full-file mode)      *
+001930* rather than a direct BNKACC scan; BNKACC itself is still      *
+001940* accessed directly, but only at random by account number, for  *
+001950* the REWRITE - DBANK51P is read-only and does not surface      *
+001960* BAT-REC-RATE, so BNKATYP and BNKTXN are also still accessed   *
+001970* directly as before, for the rate lookup and the posting.       *
+001980*                                                               *
+001981* Since this job posts to BNKTXN as it goes, a rerun from the    *
+001982* start after a failure partway through would re-accrue         *
+001983* interest already posted. DBANK51P's RESTART mode (request 002) *
+001984* exists for exactly this, so this is the job that drives it:   *
+001985* every CD51I-CHECKPOINT-FREQUENCY accounts, the last (PID,      *
+001986* ACCNO) pair returned is saved to a small line-sequential       *
+001987* checkpoint file - both fields are needed since BAC-REC-PID is  *
+001988* a duplicate-key alternate index and a multi-account customer   *
+001989* would otherwise have their remaining accounts silently         *
+001990* skipped on restart; the next run reads the pair back and       *
+001991* resumes there, and the checkpoint is cleared once a run        *
+001992* reaches end-of-file cleanly.                                   *
+002000*****************************************************************
+002100
+002200 IDENTIFICATION DIVISION.
+002300 PROGRAM-ID.
+002400     BBANK41P.
+002500 DATE-WRITTEN.
+002600     August 2026.
+002700 DATE-COMPILED.
+002800     Today.
+002900
+003000 ENVIRONMENT DIVISION.
+003100
+003200 INPUT-OUTPUT   SECTION.
+003300   FILE-CONTROL.
+003400     SELECT BNKACC-FILE
+003500            ASSIGN       TO BNKACC
+003600            ORGANIZATION IS INDEXED
+003700            ACCESS MODE  IS RANDOM
+003800            RECORD KEY   IS BAC-REC-ACCNO
+003900            ALTERNATE KEY IS BAC-REC-PID WITH DUPLICATES
+004000            FILE STATUS  IS WS-BNKACC-STATUS.
+004100
+004200     SELECT BNKATYP-FILE
+004300            ASSIGN       TO BNKATYP
+004400            ORGANIZATION IS INDEXED
+004500            ACCESS MODE  IS RANDOM
+004600            RECORD KEY   IS BAT-REC-TYPE
+004700            FILE STATUS  IS WS-BNKATYP-STATUS.
+004800
+004900     SELECT BNKTXN-FILE
+005000            ASSIGN       TO BNKTXN
+005100            ORGANIZATION IS INDEXED
+005200            ACCESS MODE  IS RANDOM
+005300            RECORD KEY   IS BTX-REC-TIMESTAMP
+005400            ALTERNATE KEY IS BTX-REC-ALTKEY1 WITH DUPLICATES
+005500            FILE STATUS  IS WS-BNKTXN-STATUS.
+005600
+005700     SELECT ACCR-FILE
+005800            ASSIGN       TO ACCROUT
+005900            ORGANIZATION IS LINE SEQUENTIAL
+006000            FILE STATUS  IS WS-ACCR-STATUS.
+006050
+006060     SELECT CHKPT-FILE
+006070            ASSIGN       TO INTCHKPT
+006080            ORGANIZATION IS LINE SEQUENTIAL
+006090            FILE STATUS  IS WS-CHKPT-STATUS.
+006100
+006200 DATA DIVISION.
+006300
+006400 FILE SECTION.
+006500 FD  BNKACC-FILE.
+006600 01  BNKACC-REC.
+006700 COPY CBANKVAC.
+006800
+006900 FD  BNKATYP-FILE.
+007000 01  BNKATYP-REC.
+007100 COPY CBANKVAT.
+007200
+007300 FD  BNKTXN-FILE.
+007400 01  BNKTXN-REC.
+007500 COPY CBANKVTX.
+007600
+007700 FD  ACCR-FILE.
+007800 01  ACCR-LINE                                PIC X(80).
+007850
+007860 FD  CHKPT-FILE.
+007870 01  CHKPT-LINE.
+007871   05  CHKPT-LINE-PID                        PIC X(5).
+007872   05  CHKPT-LINE-ACCNO                      PIC X(10).
+007900
+008000 WORKING-STORAGE SECTION.
+008100 01  WS-MISC-STORAGE.
+008200   05  WS-PROGRAM-ID                         PIC X(8)
+008300       VALUE 'BBANK41P'.
+008400   05  WS-BNKACC-STATUS                      PIC X(2).
+008500   05  WS-BNKATYP-STATUS                     PIC X(2).
+008600   05  WS-BNKTXN-STATUS                      PIC X(2).
+008700   05  WS-ACCR-STATUS                        PIC X(2).
+008750   05  WS-CHKPT-STATUS                       PIC X(2).
+008760   05  WS-CHKPT-PID                          PIC X(5).
+008770   05  WS-CHKPT-ACCNO                        PIC X(10).
+008800   05  WS-MORE-ACCOUNTS                      PIC X(1) VALUE 'Y'.
+008810       88  WS-MORE-ACCOUNTS-EXIST             VALUE 'Y'.
+008900       88  WS-NO-MORE-ACCOUNTS               VALUE 'N'.
+009000   05  WS-TYPE-FOUND-FLAG                    PIC X(1).
+009010       88  WS-TYPE-FOUND                      VALUE 'Y'.
+009100       88  WS-TYPE-NOT-FOUND                  VALUE 'N'.
+009110   05  WS-ACCOUNT-FOUND-FLAG                 PIC X(1).
+009120       88  WS-ACCOUNT-FOUND                   VALUE 'Y'.
+009130       88  WS-ACCOUNT-NOT-FOUND               VALUE 'N'.
+009200   05  WS-SEQUENCE-NO                        PIC 9(6) VALUE 0.
+009300   05  WS-TODAY-DATE                         PIC 9(8).
+009400   05  WS-TODAY-DATE-X REDEFINES WS-TODAY-DATE
+009500                                              PIC X(8).
+009600   05  WS-NOW-TIME                           PIC 9(8).
+009700   05  WS-NOW-TIME-X REDEFINES WS-NOW-TIME    PIC X(8).
+009800   05  WS-DAILY-RATE                         PIC S9(3)V9(9).
+009900   05  WS-INTEREST-AMOUNT                    PIC S9(9)V99.
+010000   05  WS-ACCOUNT-COUNT                      PIC 9(7) VALUE 0.
+010100   05  WS-ACCRUAL-COUNT                      PIC 9(7) VALUE 0.
+010200
+010300 01  WS-BTX-NEW-REC.
+010400   05  WS-BTX-NEW-DESC                       PIC X(30).
+010500   05  WS-BTX-NEW-REF                        PIC X(12).
+010600   05  FILLER                                PIC X(8).
+010700
+010800 01  WS-ACCR-DETAIL-LINE.
+010900   05  FILLER                                PIC X(4) VALUE
+011000       SPACES.
+011100   05  WS-DET-ACCNO                          PIC X(10).
+011200   05  FILLER                                PIC X(2) VALUE
+011300       SPACES.
+011400   05  WS-DET-TYPE                           PIC X(3).
+011500   05  FILLER                                PIC X(2) VALUE
+011600       SPACES.
+011700   05  WS-DET-INTEREST                       PIC -(6)9.99.
+011800   05  FILLER                                PIC X(2) VALUE
+011900       SPACES.
+012000   05  WS-DET-NEW-BAL                        PIC -(7)9.99.
+012100   05  FILLER                                PIC X(30) VALUE
+012200       SPACES.
+012300
+012400 01  WS-ACCR-TRAILER-LINE.
+012500   05  FILLER                                PIC X(24) VALUE
+012600       'ACCOUNTS ACCRUED:       '.
+012700   05  WS-TRL-ACCRUAL-COUNT                  PIC ZZZZZZ9.
+012800   05  FILLER                                PIC X(49) VALUE
+012900       SPACES.
+013000
+013010 01  WS-COMMAREA.
+013020 COPY CIOFUNCS.
+013030 COPY CBANKD51.
+013040
+013100 PROCEDURE DIVISION.
+013200*****************************************************************
+013300* Main line of control                                          *
+013400*****************************************************************
+013500     PERFORM INITIALIZE-RUN THRU
+013600             INITIALIZE-RUN-EXIT.
+013700     PERFORM PROCESS-ACCOUNT THRU
+013800             PROCESS-ACCOUNT-EXIT
+013900        UNTIL WS-NO-MORE-ACCOUNTS.
+014000     PERFORM TERMINATE-RUN THRU
+014100             TERMINATE-RUN-EXIT.
+014200     GOBACK.
+014300
+014400*****************************************************************
+014500* Open the files, capture the run date/time used to stamp any   *
+014600* interest postings, and start DBANK51P off on the full account *
+014650* file                                                          *
+014700*****************************************************************
+014800 INITIALIZE-RUN.
+014900     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+015000     ACCEPT WS-NOW-TIME FROM TIME.
+015100     OPEN I-O   BNKACC-FILE.
+015200     OPEN INPUT BNKATYP-FILE.
+015300     OPEN I-O   BNKTXN-FILE.
+015400     OPEN OUTPUT ACCR-FILE.
+015500     SET WS-MORE-ACCOUNTS-EXIST TO TRUE.
+015510     MOVE SPACES TO WS-COMMAREA.
+015520     SET IO-REQUEST-FUNCTION-OPEN TO TRUE.
+015521     PERFORM READ-CHECKPOINT THRU
+015522             READ-CHECKPOINT-EXIT.
+015523     IF WS-CHKPT-PID IS EQUAL TO SPACES
+015524        SET CD51-REQUESTED-ALL TO TRUE
+015525     ELSE
+015526        SET CD51-REQUESTED-RESTART TO TRUE
+015527        MOVE WS-CHKPT-PID TO CD51I-RESTART-PID
+015528        MOVE WS-CHKPT-ACCNO TO CD51I-RESTART-ACCNO
+015529     END-IF.
+015540     CALL 'DBANK51P' USING WS-COMMAREA.
+015550     IF IO-REQUEST-STATUS-OK
+015560        PERFORM GET-NEXT-ACCOUNT
+015570     ELSE
+015580        SET WS-NO-MORE-ACCOUNTS TO TRUE
+015590     END-IF.
+015900 INITIALIZE-RUN-EXIT.
+016000     EXIT.
+016010
+016020*****************************************************************
+016030* Read back the last (PID, ACCNO) pair checkpointed by a prior,  *
+016040* interrupted run, if any, leaving WS-CHKPT-PID as SPACES when   *
+016045* there is none                                                 *
+016050*****************************************************************
+016060 READ-CHECKPOINT.
+016070     MOVE SPACES TO WS-CHKPT-PID.
+016075     MOVE SPACES TO WS-CHKPT-ACCNO.
+016080     OPEN INPUT CHKPT-FILE.
+016090     IF WS-CHKPT-STATUS IS EQUAL TO '00'
+016100        READ CHKPT-FILE
+016105             AT END CONTINUE
+016110        END-READ
+016120        IF WS-CHKPT-STATUS IS EQUAL TO '00'
+016130           MOVE CHKPT-LINE-PID TO WS-CHKPT-PID
+016135           MOVE CHKPT-LINE-ACCNO TO WS-CHKPT-ACCNO
+016140        END-IF
+016150        CLOSE CHKPT-FILE
+016160     END-IF.
+016170 READ-CHECKPOINT-EXIT.
+016180     EXIT.
+016190
+016100*****************************************************************
+016120* Ask DBANK51P for the next account in the full-file scan, and   *
+016121* checkpoint our position to disk whenever it says one is due    *
+016130*****************************************************************
+016140 GET-NEXT-ACCOUNT.
+016150     SET IO-REQUEST-FUNCTION-READ TO TRUE.
+016160     CALL 'DBANK51P' USING WS-COMMAREA.
+016170     IF IO-REQUEST-STATUS-OK
+016175        IF CD51O-CHECKPOINT-IS-DUE
+016180           PERFORM WRITE-CHECKPOINT THRU
+016185                   WRITE-CHECKPOINT-EXIT
+016186        END-IF
+016187     ELSE
+016188        SET WS-NO-MORE-ACCOUNTS TO TRUE
+016189     END-IF.
+016195 GET-NEXT-ACCOUNT-EXIT.
+016198     EXIT.
+016199
+016200*****************************************************************
+016210* Persist the last (PID, ACCNO) pair DBANK51P returned as the    *
+016220* restart point for a future interrupted-run recovery            *
+016230*****************************************************************
+016240 WRITE-CHECKPOINT.
+016250     MOVE CD51O-PID TO CHKPT-LINE-PID.
+016255     MOVE CD51O-ACC-NO TO CHKPT-LINE-ACCNO.
+016260     OPEN OUTPUT CHKPT-FILE.
+016270     WRITE CHKPT-LINE.
+016280     CLOSE CHKPT-FILE.
+016290 WRITE-CHECKPOINT-EXIT.
+016295     EXIT.
+016200*****************************************************************
+016300* Accrue interest for the account currently returned by          *
+016400* DBANK51P, provided it is open and its account type is         *
+016450* interest bearing                                               *
+016500*****************************************************************
+016600 PROCESS-ACCOUNT.
+016700     ADD 1 TO WS-ACCOUNT-COUNT.
+016800     IF NOT CD51O-ACC-STATUS-CLOSED
+016900        MOVE CD51O-ACC-TYPE TO BAT-REC-TYPE
+017000        SET WS-TYPE-FOUND TO TRUE
+017100        READ BNKATYP-FILE
+017200             INVALID KEY SET WS-TYPE-NOT-FOUND TO TRUE
+017300        END-READ
+017400        IF WS-TYPE-FOUND AND BAT-REC-INTEREST-BEARING
+017410           MOVE CD51O-ACC-NO TO BAC-REC-ACCNO
+017412           SET WS-ACCOUNT-FOUND TO TRUE
+017420           READ BNKACC-FILE
+017421                INVALID KEY SET WS-ACCOUNT-NOT-FOUND TO TRUE
+017422           END-READ
+017423           IF WS-ACCOUNT-FOUND
+017500              PERFORM ACCRUE-INTEREST THRU
+017600                      ACCRUE-INTEREST-EXIT
+017610           ELSE
+017620              DISPLAY 'BBANK41P - ACCOUNT NOT FOUND ON READ: '
+017630                      BAC-REC-ACCNO
+017640           END-IF
+017700        END-IF
+017800     END-IF.
+017900     PERFORM GET-NEXT-ACCOUNT.
+018200 PROCESS-ACCOUNT-EXIT.
+018300     EXIT.
+018400
+018500*****************************************************************
+018600* Work out one day's interest, update the account balance and   *
+018700* post a transaction record for it                              *
+018800*****************************************************************
+018900 ACCRUE-INTEREST.
+019000     COMPUTE WS-DAILY-RATE ROUNDED =
+019100             BAT-REC-RATE / 100 / 365.
+019200     COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+019300             BAC-REC-BALANCE * WS-DAILY-RATE.
+019400     IF WS-INTEREST-AMOUNT IS NOT EQUAL TO 0
+019500        ADD WS-INTEREST-AMOUNT TO BAC-REC-BALANCE
+019600        REWRITE BNKACC-REC
+019700        PERFORM POST-INTEREST-TXN THRU
+019800                POST-INTEREST-TXN-EXIT
+019900        ADD 1 TO WS-ACCRUAL-COUNT
+020000        MOVE BAC-REC-ACCNO TO WS-DET-ACCNO
+020100        MOVE BAC-REC-TYPE TO WS-DET-TYPE
+020200        MOVE WS-INTEREST-AMOUNT TO WS-DET-INTEREST
+020300        MOVE BAC-REC-BALANCE TO WS-DET-NEW-BAL
+020400        WRITE ACCR-LINE FROM WS-ACCR-DETAIL-LINE
+020500     END-IF.
+020600 ACCRUE-INTEREST-EXIT.
+020700     EXIT.
+020800
+020900*****************************************************************
+021000* Post the interest credit to the transaction history file,     *
+021100* using the newer (type '2') posting format                     *
+021200*****************************************************************
+021300 POST-INTEREST-TXN.
+021400     ADD 1 TO WS-SEQUENCE-NO.
+021500     MOVE LOW-VALUES TO BTX-RECORD.
+021600     MOVE WS-TODAY-DATE-X TO BTX-REC-TIMESTAMP(1:8).
+021700     MOVE WS-NOW-TIME-X TO BTX-REC-TIMESTAMP(9:8).
+021800     MOVE WS-SEQUENCE-NO TO BTX-REC-TIMESTAMP(17:6).
+021900     MOVE BAC-REC-ACCNO TO BTX-REC-ACCNO.
+022000     MOVE BAC-REC-PID TO BTX-REC-PID.
+022100     MOVE '2' TO BTX-REC-TYPE.
+022200     MOVE WS-INTEREST-AMOUNT TO BTX-REC-AMOUNT.
+022300     MOVE BAC-REC-CURRENCY TO BTX-REC-CURRENCY.
+022400     MOVE SPACES TO WS-BTX-NEW-REC.
+022500     MOVE 'INTEREST ACCRUAL' TO WS-BTX-NEW-DESC.
+022600     MOVE WS-BTX-NEW-REC TO BTX-REC-DATA-OLD.
+022700     WRITE BTX-RECORD
+022800          INVALID KEY
+022900             DISPLAY 'BBANK41P - DUPLICATE TIMESTAMP ON WRITE: '
+023000                     BTX-REC-TIMESTAMP
+023100     END-WRITE.
+023200 POST-INTEREST-TXN-EXIT.
+023300     EXIT.
+023400
+023500*****************************************************************
+023600* Print the run trailer and close everything down               *
+023700*****************************************************************
+023800 TERMINATE-RUN.
+023900     MOVE WS-ACCRUAL-COUNT TO WS-TRL-ACCRUAL-COUNT.
+024000     WRITE ACCR-LINE FROM WS-ACCR-TRAILER-LINE.
+024010     SET IO-REQUEST-FUNCTION-CLOSE TO TRUE.
+024020     CALL 'DBANK51P' USING WS-COMMAREA.
+024030* Run reached end-of-file cleanly, so clear the checkpoint -
+024040* the next run should scan the whole file again, not resume.
+024050     MOVE SPACES TO CHKPT-LINE.
+024060     OPEN OUTPUT CHKPT-FILE.
+024070     WRITE CHKPT-LINE.
+024080     CLOSE CHKPT-FILE.
+024100     CLOSE BNKACC-FILE.
+024200     CLOSE BNKATYP-FILE.
+024300     CLOSE BNKTXN-FILE.
+024400     CLOSE ACCR-FILE.
+024500 TERMINATE-RUN-EXIT.
+024600     EXIT.
+024700
+024800* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
