@@ -111,6 +111,26 @@
 011100*****************************************************************
 011200 OPEN-FILE.
 011300     OPEN INPUT BNKTXN-FILE.
+011310     MOVE 0 TO WS-SUB1.
+011320     IF CD52-REQUESTED-RESTART
+011330* Resume a prior full-file run after the last timestamp the
+011340* caller successfully checkpointed, instead of rereading
+011350* everything from the start of the file (request 002).
+011360        MOVE CD52I-RESTART-TIMESTAMP TO BTX-REC-TIMESTAMP
+011370        START BNKTXN-FILE KEY GREATER THAN BTX-REC-TIMESTAMP
+011380     END-IF.
+011381     IF CD52-REQUESTED-FROM-TS
+011382* Start the extract from a caller-supplied timestamp instead of
+011383* the beginning of the file (request 009).
+011384        MOVE CD52I-FROM-TIMESTAMP TO BTX-REC-TIMESTAMP
+011385        START BNKTXN-FILE KEY NOT LESS THAN BTX-REC-TIMESTAMP
+011386     END-IF.
+011387     IF CD52-REQUESTED-ACCNO
+011388* Single account's activity via the account-number alternate
+011389* key, for a caller that already knows the account it wants.
+011390        MOVE CD52I-ACCNO TO BTX-REC-ALTKEY1
+011391        START BNKTXN-FILE KEY EQUAL BTX-REC-ALTKEY1
+011392     END-IF.
 011400     IF WS-BNKTXN-STATUS = '00'
 011500        SET IO-REQUEST-STATUS-OK TO TRUE
 011600     ELSE
@@ -124,10 +144,21 @@
 012400*****************************************************************
 012500 READ-FILE.
 012600     READ BNKTXN-FILE.
+012610* If the account has changed, fake end-of-file rather than
+012620* reading on into the next account's activity.
+012630     IF CD52-REQUESTED-ACCNO AND
+012640        BTX-REC-ACCNO IS NOT EQUAL TO CD52I-ACCNO
+012650        MOVE '10' TO WS-BNKTXN-STATUS
+012660     END-IF.
 012700* Was read ok?
 012800     IF WS-BNKTXN-STATUS IS EQUAL TO '00'
 012900        SET IO-REQUEST-STATUS-OK TO TRUE
 013000     END-IF.
+013010* Was read a duplicate key?
+013020     IF WS-BNKTXN-STATUS IS EQUAL TO '02'
+013030        MOVE '00' TO WS-BNKTXN-STATUS
+013040        SET IO-REQUEST-STATUS-OK TO TRUE
+013050     END-IF.
 013100* Was read at end-of-file?
 013200     IF WS-BNKTXN-STATUS IS EQUAL TO '10'
 013300        SET IO-REQUEST-STATUS-EOF TO TRUE
@@ -137,15 +168,33 @@
 013700        SET IO-REQUEST-STATUS-ERROR TO TRUE
 013800     END-IF.
 013900     IF WS-BNKTXN-STATUS IS EQUAL TO '00'
-014000        IF BTX-REC-TYPE IS EQUAL TO '1' AND
+014000        IF (BTX-REC-TYPE IS EQUAL TO '1' OR '2') AND
 014100           (BTX-REC-PID IS EQUAL TO CD52I-PID OR
-014200            CD52-REQUESTED-ALL)
+014200            NOT CD52-REQUESTED-PID)
 014300           MOVE BTX-REC-PID TO CD52O-PID
 014400           MOVE BTX-REC-ACCNO TO CD52O-ACC-NO
 014500           MOVE BTX-REC-TIMESTAMP TO CD52O-TIMESTAMP
+014550           MOVE BTX-REC-TYPE TO CD52O-TYPE
 014600           MOVE BTX-REC-AMOUNT TO CD52O-AMOUNT
-014700           MOVE BTX-REC-DATA-OLD TO TXN-DATA-OLD
-014800           MOVE TXN-T1-OLD-DESC TO CD52O-DESC
+014620           MOVE BTX-REC-CURRENCY TO CD52O-CURRENCY
+014650           EVALUATE BTX-REC-TYPE
+014660             WHEN '1'
+014670               MOVE BTX-REC-DATA-OLD TO TXN-DATA-OLD
+014680               MOVE TXN-T1-OLD-DESC TO CD52O-DESC
+014690             WHEN '2'
+014700               MOVE BTX-REC-DATA-OLD TO TXN-DATA-NEW
+014710               MOVE TXN-T2-NEW-DESC TO CD52O-DESC
+014720           END-EVALUATE
+014730
+014740* Tell the caller when it is time to externalize the timestamp
+014750* just returned as a restart point (request 002).
+014760           SET CD52O-CHECKPOINT-NOT-DUE TO TRUE
+014770           ADD 1 TO WS-SUB1
+014780           IF WS-SUB1 IS GREATER THAN OR EQUAL TO
+014790                     CD52I-CHECKPOINT-FREQUENCY
+014795              SET CD52O-CHECKPOINT-IS-DUE TO TRUE
+014796              MOVE 0 TO WS-SUB1
+014797           END-IF
 014900        ELSE
 015000           GO TO READ-FILE
 015100        END-IF
