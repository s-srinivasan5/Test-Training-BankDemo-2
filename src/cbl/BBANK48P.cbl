@@ -0,0 +1,261 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100
+001200*****************************************************************
+001300* Program:     BBANK48P.CBL                                     *
+001400* Function:    Daily transaction journal report         [req020]*
+001500*                                                               *
+001600* Drives DBANK52P, starting the extract at the beginning of      *
+001700* today's business date (CD52-REQUESTED-FROM-TS) rather than    *
+001710* scanning BNKTXN from the start of the file, decoding type-1   *
+001720* postings with a running subtotal for that transaction's       *
+002000* account, followed by a final subtotal per account and a      *
+002100* grand total/count for the day. "Given business date" defaults *
+002200* to today, the same convention every other BBANK4xP batch job   *
+002300* uses via ACCEPT FROM DATE, since nothing in the repo's batch  *
+002400* programs has a mechanism for passing in a run parameter.       *
+002410* DBANK52P issues no EXEC CICS itself, so it is reached here by  *
+002420* a plain CALL rather than the EXEC CICS LINK BBANK46P uses.     *
+002600*****************************************************************
+002700
+002800 IDENTIFICATION DIVISION.
+002900 PROGRAM-ID.
+003000     BBANK48P.
+003100 DATE-WRITTEN.
+003200     August 2026.
+003300 DATE-COMPILED.
+003400     Today.
+003500
+003600 ENVIRONMENT DIVISION.
+003700
+003800 INPUT-OUTPUT   SECTION.
+003900   FILE-CONTROL.
+004800     SELECT JOURNAL-FILE
+004900            ASSIGN       TO JOURNAL
+005000            ORGANIZATION IS LINE SEQUENTIAL
+005100            FILE STATUS  IS WS-JOURNAL-STATUS.
+005200
+005300 DATA DIVISION.
+005400
+005500 FILE SECTION.
+006000 FD  JOURNAL-FILE.
+006100 01  JOURNAL-LINE                              PIC X(80).
+006200
+006300 WORKING-STORAGE SECTION.
+006400 01  WS-MISC-STORAGE.
+006500   05  WS-PROGRAM-ID                         PIC X(8)
+006600       VALUE 'BBANK48P'.
+006700   05  WS-JOURNAL-STATUS                     PIC X(2).
+006900   05  WS-MORE-RECORDS                       PIC X(1) VALUE 'Y'.
+007000       88  WS-MORE-RECORDS-EXIST              VALUE 'Y'.
+007100       88  WS-NO-MORE-RECORDS                VALUE 'N'.
+007110   05  WS-TODAY-TIMESTAMP                     PIC X(26)
+007120                                              VALUE LOW-VALUES.
+007200   05  WS-TODAY-DATE                         PIC 9(8).
+007300   05  WS-TODAY-DATE-X REDEFINES WS-TODAY-DATE
+007400                                              PIC X(8).
+007500   05  WS-GRAND-TOTAL                        PIC S9(11)V99
+007600                                              VALUE 0.
+007700   05  WS-GRAND-COUNT                        PIC 9(7) VALUE 0.
+007800
+007900 01  WS-ACCOUNT-TABLE-AREA.
+008000   05  WS-ACCOUNT-COUNT                      PIC 9(4) VALUE 0.
+008100   05  WS-ACCOUNT-ENTRY OCCURS 500 TIMES
+008200                       INDEXED BY WS-ACCOUNT-IDX.
+008300     10  WS-ACCOUNT-NO                       PIC X(10).
+008400     10  WS-ACCOUNT-SUBTOTAL                  PIC S9(9)V99.
+008500
+008510 01  WS-COMMAREA.
+008520 COPY CIOFUNCS.
+008530 COPY CBANKD52.
+008700
+008900 01  WS-REPORT-HEADING.
+009000   05  FILLER                                PIC X(30) VALUE
+009100       'DAILY TRANSACTION JOURNAL - '.
+009200   05  WS-RPT-HDG-DATE                       PIC X(8).
+009300   05  FILLER                                PIC X(42) VALUE
+009400       SPACES.
+009500
+009600 01  WS-DETAIL-LINE.
+009700   05  WS-DET-TIMESTAMP                      PIC X(16).
+009800   05  FILLER                                PIC X(1) VALUE
+009900       SPACES.
+010000   05  WS-DET-PID                            PIC X(5).
+010100   05  FILLER                                PIC X(1) VALUE
+010200       SPACES.
+010300   05  WS-DET-ACCNO                          PIC X(10).
+010400   05  FILLER                                PIC X(1) VALUE
+010500       SPACES.
+010600   05  WS-DET-AMOUNT                         PIC -ZZZZZZZ9.99.
+010700   05  FILLER                                PIC X(1) VALUE
+010800       SPACES.
+010900   05  WS-DET-SUBTOTAL                       PIC -ZZZZZZZ9.99.
+011000   05  FILLER                                PIC X(1) VALUE
+011100       SPACES.
+011200   05  WS-DET-DESC                           PIC X(25).
+011300
+011400 01  WS-ACCOUNT-TOTAL-LINE.
+011500   05  FILLER                                PIC X(17) VALUE
+011600       'ACCOUNT TOTAL - '.
+011700   05  WS-ACT-ACCNO                          PIC X(10).
+011800   05  FILLER                                PIC X(4) VALUE
+011900       SPACES.
+012000   05  WS-ACT-TOTAL                          PIC -ZZZZZZZ9.99.
+012100   05  FILLER                                PIC X(39) VALUE
+012200       SPACES.
+012300
+012400 01  WS-GRAND-TOTAL-LINE.
+012500   05  FILLER                                PIC X(14) VALUE
+012600       'GRAND TOTAL - '.
+012700   05  WS-GT-TOTAL                           PIC -ZZZZZZZZZ9.99.
+012800   05  FILLER                                PIC X(6) VALUE
+012900       SPACES.
+013000   05  FILLER                                PIC X(7) VALUE
+013100       'COUNT: '.
+013200   05  WS-GT-COUNT                           PIC ZZZZZZ9.
+013300   05  FILLER                                PIC X(34) VALUE
+013400       SPACES.
+013500
+013600 PROCEDURE DIVISION.
+013700*****************************************************************
+013800* Main line of control                                          *
+013900*****************************************************************
+014000     PERFORM INITIALIZE-RUN THRU
+014100             INITIALIZE-RUN-EXIT.
+014200     PERFORM PROCESS-RECORD THRU
+014300             PROCESS-RECORD-EXIT
+014400        UNTIL WS-NO-MORE-RECORDS.
+014500     PERFORM PRINT-ACCOUNT-TOTALS THRU
+014600             PRINT-ACCOUNT-TOTALS-EXIT.
+014700     PERFORM PRINT-GRAND-TOTAL THRU
+014800             PRINT-GRAND-TOTAL-EXIT.
+014900     PERFORM TERMINATE-RUN THRU
+015000             TERMINATE-RUN-EXIT.
+015100     GOBACK.
+015200
+015300*****************************************************************
+015400* Open DBANK52P from the start of today's business date, print   *
+015500* the heading and prime the browse                               *
+015600*****************************************************************
+015600 INITIALIZE-RUN.
+015800     OPEN OUTPUT JOURNAL-FILE.
+015900     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+016000     MOVE WS-TODAY-DATE-X TO WS-RPT-HDG-DATE.
+016010     MOVE WS-TODAY-DATE-X TO WS-TODAY-TIMESTAMP(1:8).
+016100     WRITE JOURNAL-LINE FROM WS-REPORT-HEADING.
+016200     SET WS-MORE-RECORDS-EXIST TO TRUE.
+016210     MOVE SPACES TO WS-COMMAREA.
+016220     SET IO-REQUEST-FUNCTION-OPEN TO TRUE.
+016230     SET CD52-REQUESTED-FROM-TS TO TRUE.
+016240     MOVE WS-TODAY-TIMESTAMP TO CD52I-FROM-TIMESTAMP.
+016250     CALL 'DBANK52P' USING WS-COMMAREA.
+016260     IF IO-REQUEST-STATUS-OK
+016270        PERFORM GET-NEXT-TXN
+016280     ELSE
+016290        SET WS-NO-MORE-RECORDS TO TRUE
+016295     END-IF.
+016600 INITIALIZE-RUN-EXIT.
+016700     EXIT.
+016710
+016720*****************************************************************
+016730* Ask DBANK52P for the next transaction from today's business    *
+016740* date onward, stopping once the date rolls into tomorrow        *
+016750*****************************************************************
+016760 GET-NEXT-TXN.
+016770     SET IO-REQUEST-FUNCTION-READ TO TRUE.
+016780     CALL 'DBANK52P' USING WS-COMMAREA.
+016790     IF NOT IO-REQUEST-STATUS-OK OR
+016795        CD52O-TIMESTAMP(1:8) IS NOT EQUAL TO WS-TODAY-DATE-X
+016797        SET WS-NO-MORE-RECORDS TO TRUE
+016799     END-IF.
+016800 GET-NEXT-TXN-EXIT.
+016810     EXIT.
+016900
+016900*****************************************************************
+017000* Print every posting for today's business date, in timestamp    *
+017100* order, carrying a running subtotal per account - both the      *
+017150* type '1' and type '2' posting formats are already decoded into *
+017160* CD52O-DESC by DBANK52P, so every transaction in the day is     *
+017170* included in the journal and its totals                         *
+017200*****************************************************************
+017300 PROCESS-RECORD.
+017400     PERFORM ACCUMULATE-ACCOUNT THRU
+017800             ACCUMULATE-ACCOUNT-EXIT.
+017900     MOVE CD52O-TIMESTAMP(1:16) TO WS-DET-TIMESTAMP.
+018000     MOVE CD52O-PID TO WS-DET-PID.
+018100     MOVE CD52O-ACC-NO TO WS-DET-ACCNO.
+018200     MOVE CD52O-AMOUNT TO WS-DET-AMOUNT.
+018300     MOVE WS-ACCOUNT-SUBTOTAL (WS-ACCOUNT-IDX) TO
+018400         WS-DET-SUBTOTAL.
+018500     MOVE CD52O-DESC TO WS-DET-DESC.
+018600     WRITE JOURNAL-LINE FROM WS-DETAIL-LINE.
+018700     ADD CD52O-AMOUNT TO WS-GRAND-TOTAL.
+018800     ADD 1 TO WS-GRAND-COUNT.
+019000     PERFORM GET-NEXT-TXN.
+019300 PROCESS-RECORD-EXIT.
+019400     EXIT.
+019500
+019600*****************************************************************
+019700* Find or add this account's table entry and add this posting's  *
+019800* amount to its running subtotal                                 *
+019900*****************************************************************
+020000 ACCUMULATE-ACCOUNT.
+020100     SET WS-ACCOUNT-IDX TO 1.
+020200     SEARCH WS-ACCOUNT-ENTRY
+020300        AT END
+020400           ADD 1 TO WS-ACCOUNT-COUNT
+020500           SET WS-ACCOUNT-IDX TO WS-ACCOUNT-COUNT
+020600           MOVE CD52O-ACC-NO TO
+020700               WS-ACCOUNT-NO (WS-ACCOUNT-IDX)
+020800           MOVE 0 TO WS-ACCOUNT-SUBTOTAL (WS-ACCOUNT-IDX)
+020900        WHEN WS-ACCOUNT-NO (WS-ACCOUNT-IDX) IS EQUAL TO
+021000              CD52O-ACC-NO
+021100           CONTINUE
+021200     END-SEARCH.
+021300     ADD CD52O-AMOUNT TO WS-ACCOUNT-SUBTOTAL (WS-ACCOUNT-IDX).
+021400 ACCUMULATE-ACCOUNT-EXIT.
+021500     EXIT.
+021600
+021700*****************************************************************
+021800* Print the final subtotal for every account seen today          *
+021900*****************************************************************
+022000 PRINT-ACCOUNT-TOTALS.
+022100     PERFORM VARYING WS-ACCOUNT-IDX FROM 1 BY 1
+022200             UNTIL WS-ACCOUNT-IDX > WS-ACCOUNT-COUNT
+022300        MOVE WS-ACCOUNT-NO (WS-ACCOUNT-IDX) TO WS-ACT-ACCNO
+022400        MOVE WS-ACCOUNT-SUBTOTAL (WS-ACCOUNT-IDX) TO
+022500            WS-ACT-TOTAL
+022600        WRITE JOURNAL-LINE FROM WS-ACCOUNT-TOTAL-LINE
+022700     END-PERFORM.
+022800 PRINT-ACCOUNT-TOTALS-EXIT.
+022900     EXIT.
+023000
+023100*****************************************************************
+023200* Print the grand total and transaction count for the day        *
+023300*****************************************************************
+023400 PRINT-GRAND-TOTAL.
+023500     MOVE WS-GRAND-TOTAL TO WS-GT-TOTAL.
+023600     MOVE WS-GRAND-COUNT TO WS-GT-COUNT.
+023700     WRITE JOURNAL-LINE FROM WS-GRAND-TOTAL-LINE.
+023800 PRINT-GRAND-TOTAL-EXIT.
+023900     EXIT.
+024000
+024100*****************************************************************
+024200* Close everything down                                         *
+024300*****************************************************************
+024400 TERMINATE-RUN.
+024450     SET IO-REQUEST-FUNCTION-CLOSE TO TRUE.
+024460     CALL 'DBANK52P' USING WS-COMMAREA.
+024600     CLOSE JOURNAL-FILE.
+024700 TERMINATE-RUN-EXIT.
+024800     EXIT.
+024900
+025000* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
