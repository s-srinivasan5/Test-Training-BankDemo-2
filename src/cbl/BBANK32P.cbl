@@ -0,0 +1,96 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001100*****************************************************************
+001300* Program:     BBANK32P.CBL                                     *
+001400* Layer:       Business logic                                   *
+001500* Function:    Online customer create/update/close     [req022] *
+001600*                                                               *
+001700* Validates the input before handing off to DBANK01P's 'W'/'U'/ *
+001800* 'X' modes, the same way BBANK31P validates before handing off *
+001900* to DBANK21P.                                                  *
+002000*****************************************************************
+
+002100 IDENTIFICATION DIVISION.
+002200 PROGRAM-ID.
+002300     BBANK32P.
+002400 DATE-WRITTEN.
+002500     August 2026.
+002600 DATE-COMPILED.
+002700     Today.
+
+002900 ENVIRONMENT DIVISION.
+
+003100 DATA DIVISION.
+003200 WORKING-STORAGE SECTION.
+003300 01  WS-MISC-STORAGE.
+003400   05  WS-PROGRAM-ID                         PIC X(8)
+003500       VALUE 'BBANK32P'.
+003600   05  WS-COMMAREA-LENGTH                    PIC 9(5).
+
+003800 01  WS-CUST-DATA.
+003900 COPY CBANKD01.
+
+004100 COPY CABENDD.
+
+004300 LINKAGE SECTION.
+004400 01  DFHCOMMAREA.
+004500   05  LK-COMMAREA                           PIC X(1)
+004600       OCCURS 1 TO 4096 TIMES
+004700         DEPENDING ON WS-COMMAREA-LENGTH.
+
+004900 PROCEDURE DIVISION.
+005000*****************************************************************
+005100* Move the passed area to our area                              *
+005200*****************************************************************
+005300     MOVE LENGTH OF WS-CUST-DATA TO WS-COMMAREA-LENGTH.
+005400     MOVE DFHCOMMAREA TO WS-CUST-DATA.
+005500     SET CD01O-RESP-OK TO TRUE.
+
+005700*****************************************************************
+005800* Validate the request before handing off to the data module -  *
+005900* the data module itself only knows how to read/write BNKCUST,  *
+006000* not what a sensible maintenance request looks like            *
+006100*****************************************************************
+006200     IF CD01I-PERSON-PID IS EQUAL TO SPACES
+006300        SET CD01O-RESP-INVALID-INPUT TO TRUE
+006400        MOVE 'Customer PID is required' TO CD01O-RESP-MSG
+006500        GO TO BBANK32P-EXIT
+006600     END-IF.
+006700     IF CD01-REQUESTED-CREATE AND
+006750        CD01I-NEW-NAME IS EQUAL TO SPACES
+006800        SET CD01O-RESP-INVALID-INPUT TO TRUE
+006900        MOVE 'Customer name is required' TO CD01O-RESP-MSG
+007000        GO TO BBANK32P-EXIT
+007100     END-IF.
+
+007300*****************************************************************
+007400* Hand off to the data module to do the actual I/O               *
+007500*****************************************************************
+007600     EXEC CICS LINK PROGRAM('DBANK01P')
+007700                    COMMAREA(WS-CUST-DATA)
+007800                    LENGTH(LENGTH OF WS-CUST-DATA)
+007900     END-EXEC.
+
+008100 BBANK32P-EXIT.
+008200*****************************************************************
+008300* Move the result back to the callers area                      *
+008400*****************************************************************
+008500     MOVE WS-CUST-DATA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).
+
+008700*****************************************************************
+008800* Return to our caller                                          *
+008900*****************************************************************
+009000     EXEC CICS RETURN
+009100     END-EXEC.
+009200     GOBACK.
+
+009400* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
