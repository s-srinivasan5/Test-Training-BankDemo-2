@@ -34,9 +34,21 @@
 003400   05  WS-COMMAREA-LENGTH                    PIC 9(5).
 003500   05  WS-RESP                               PIC S9(8) COMP.
 003600   05  WS-BNKCUST-RID                        PIC X(5).
+003610   05  WS-SEARCH-LEN                         PIC 9(2).
+003620   05  WS-MATCH-FLAG                         PIC X(1).
+003630     88  WS-NAME-NO-LONGER-MATCHES           VALUE '1'.
+003640     88  WS-NAME-STILL-MATCHES               VALUE '0' LOW-VALUES
+003650                                                    SPACES.
+003660   05  WS-BROWSE-RESP                        PIC S9(8) COMP.
+003670   05  WS-ACCOUNT-IN-USE-FLAG                PIC X(1).
+003680     88  WS-ACCOUNT-STILL-OPEN               VALUE '1'.
+003690     88  WS-NO-ACCOUNT-STILL-OPEN            VALUE '0' LOW-VALUES.
 003700
 003800 01 WS-BNKCUST-REC.
 003900 COPY CBANKVCS.
+003910
+003920 01  WS-BNKACC-REC.
+003930 COPY CBANKVAC.
 004000
 004100 01  WS-COMMAREA.
 004200 COPY CBANKD01.
@@ -64,31 +76,32 @@
 006200     MOVE SPACES TO CD01O-DATA.
 006300
 006400*****************************************************************
-006500* Now attempt to get the requested record                       *
+006500* Now attempt to get the requested record(s)                    *
 006600*****************************************************************
-006700     MOVE CD01I-PERSON-PID TO WS-BNKCUST-RID.
-006800     EXEC CICS READ FILE('BNKCUST')
-006900                    INTO(WS-BNKCUST-REC)
-007000                    LENGTH(LENGTH OF WS-BNKCUST-REC)
-007100                    RIDFLD(WS-BNKCUST-RID)
-007200                    RESP(WS-RESP)
-007300     END-EXEC.
+006700     EVALUATE TRUE
+006710       WHEN CD01-REQUESTED-BY-NAME
+006720        PERFORM SEARCH-BY-NAME THRU
+006730                SEARCH-BY-NAME-EXIT
+006740       WHEN CD01-REQUESTED-COLOUR-UPDATE
+006750        PERFORM UPDATE-COLOUR THRU
+006760                UPDATE-COLOUR-EXIT
+006765       WHEN CD01-REQUESTED-SIGNON-UPDATE
+006766        PERFORM UPDATE-SIGNON-STATUS THRU
+006767                UPDATE-SIGNON-STATUS-EXIT
+006768       WHEN CD01-REQUESTED-CREATE
+006769        PERFORM CREATE-CUSTOMER THRU
+006771                CREATE-CUSTOMER-EXIT
+006772       WHEN CD01-REQUESTED-UPDATE-DETAILS
+006773        PERFORM UPDATE-DETAILS THRU
+006774                UPDATE-DETAILS-EXIT
+006775       WHEN CD01-REQUESTED-CLOSE
+006776        PERFORM CLOSE-CUSTOMER THRU
+006777                CLOSE-CUSTOMER-EXIT
+006778       WHEN OTHER
+006780        PERFORM LOOKUP-BY-PID THRU
+006790                LOOKUP-BY-PID-EXIT
+006800     END-EVALUATE.
 007400
-007500*****************************************************************
-007600* Did we get the record OK                                      *
-007700*****************************************************************
-007800     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
-007900        MOVE BCS-REC-PID TO CD01O-PERSON-PID
-008000        MOVE BCS-REC-NAME TO CD01O-PERSON-NAME
-008100     END-IF.
-008200
-008300*****************************************************************
-008400* Was the record not found?                                     *
-008500*****************************************************************
-008600     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
-008700        MOVE 'Person not found' TO CD01O-PERSON-NAME
-008800     END-IF.
-008900
 009000*****************************************************************
 009100* Move the result back to the callers area                      *
 009200*****************************************************************
@@ -102,6 +115,310 @@
 001500     END-EXEC.
 001600     GOBACK.
 001700
+010100*****************************************************************
+010200* Look up a single customer record by person-id [original]      *
+010300*****************************************************************
+010400 LOOKUP-BY-PID.
+010500     MOVE CD01I-PERSON-PID TO WS-BNKCUST-RID.
+010600     EXEC CICS READ FILE('BNKCUST')
+010700                    INTO(WS-BNKCUST-REC)
+010800                    LENGTH(LENGTH OF WS-BNKCUST-REC)
+010900                    RIDFLD(WS-BNKCUST-RID)
+011000                    RESP(WS-RESP)
+011100     END-EXEC.
+011200     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+011300        MOVE BCS-REC-PID TO CD01O-PERSON-PID
+011400        MOVE BCS-REC-NAME TO CD01O-PERSON-NAME
+011500        MOVE BCS-REC-ADDR1 TO CD01O-PERSON-ADDR1
+011600        MOVE BCS-REC-ADDR2 TO CD01O-PERSON-ADDR2
+011700        MOVE BCS-REC-STATE TO CD01O-PERSON-STATE
+011800        MOVE BCS-REC-CNTRY TO CD01O-PERSON-CNTRY
+011900        MOVE BCS-REC-POST-CODE TO CD01O-PERSON-POST-CODE
+012000        MOVE BCS-REC-EMAIL TO CD01O-PERSON-EMAIL
+012100        MOVE BCS-REC-COLOUR TO CD01O-PERSON-COLOUR
+012200     ELSE
+012300        MOVE 'Person not found' TO CD01O-PERSON-NAME
+012400     END-IF.
+012500 LOOKUP-BY-PID-EXIT.
+012600     EXIT.
+012700
+012800*****************************************************************
+012900* Persist the caller's colour-scheme preference (request 004)   *
+013000*****************************************************************
+013100 UPDATE-COLOUR.
+013200     MOVE CD01I-PERSON-PID TO WS-BNKCUST-RID.
+013300     EXEC CICS READ FILE('BNKCUST')
+013400                    INTO(WS-BNKCUST-REC)
+013500                    LENGTH(LENGTH OF WS-BNKCUST-REC)
+013600                    RIDFLD(WS-BNKCUST-RID)
+013700                    UPDATE
+013800                    RESP(WS-RESP)
+013900     END-EXEC.
+014000     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+014100        MOVE CD01I-NEW-COLOUR TO BCS-REC-COLOUR
+014200        EXEC CICS REWRITE FILE('BNKCUST')
+014300                          FROM(WS-BNKCUST-REC)
+014400                          LENGTH(LENGTH OF WS-BNKCUST-REC)
+014500                          RESP(WS-RESP)
+014600        END-EXEC
+014700        MOVE BCS-REC-PID TO CD01O-PERSON-PID
+014800        MOVE BCS-REC-COLOUR TO CD01O-PERSON-COLOUR
+014900     ELSE
+015000        MOVE 'Person not found' TO CD01O-PERSON-NAME
+015100     END-IF.
+015200 UPDATE-COLOUR-EXIT.
+015300     EXIT.
+015400
+015410*****************************************************************
+015420* Track a signon attempt's success/failure against the caller's*
+015430* bad-password count, locking the account out once the count   *
+015440* reaches 3 (request 015)                                      *
+015450*****************************************************************
+015460 UPDATE-SIGNON-STATUS.
+015470     MOVE CD01I-PERSON-PID TO WS-BNKCUST-RID.
+015480     EXEC CICS READ FILE('BNKCUST')
+015490                    INTO(WS-BNKCUST-REC)
+015500                    LENGTH(LENGTH OF WS-BNKCUST-REC)
+015510                    RIDFLD(WS-BNKCUST-RID)
+015520                    UPDATE
+015530                    RESP(WS-RESP)
+015540     END-EXEC.
+015550     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+015560        IF BCS-REC-ACCOUNT-LOCKED
+015570           SET CD01O-ACCOUNT-LOCKED TO TRUE
+015580        ELSE
+015590           IF CD01I-SIGNON-FAILED
+015600              ADD 1 TO BCS-REC-BAD-PSWD-COUNT
+015610              IF BCS-REC-BAD-PSWD-COUNT IS GREATER THAN
+015620                 OR EQUAL TO 3
+015630                 SET BCS-REC-ACCOUNT-LOCKED TO TRUE
+015640                 SET CD01O-ACCOUNT-LOCKED TO TRUE
+015650              END-IF
+015660           ELSE
+015670              MOVE 0 TO BCS-REC-BAD-PSWD-COUNT
+015680           END-IF
+015690        END-IF
+015700        MOVE BCS-REC-PID TO CD01O-PERSON-PID
+015710        EXEC CICS REWRITE FILE('BNKCUST')
+015720                          FROM(WS-BNKCUST-REC)
+015730                          LENGTH(LENGTH OF WS-BNKCUST-REC)
+015740                          RESP(WS-RESP)
+015750        END-EXEC
+015760     ELSE
+015770        MOVE 'Person not found' TO CD01O-PERSON-NAME
+015780     END-IF.
+015790 UPDATE-SIGNON-STATUS-EXIT.
+015800     EXIT.
+
+015810*****************************************************************
+015820* Create a new customer record, rejected if the PID already     *
+015830* exists on file                                      (req 022) *
+015840*****************************************************************
+015850 CREATE-CUSTOMER.
+015860     MOVE CD01I-PERSON-PID TO WS-BNKCUST-RID.
+015870     EXEC CICS READ FILE('BNKCUST')
+015880                    INTO(WS-BNKCUST-REC)
+015890                    LENGTH(LENGTH OF WS-BNKCUST-REC)
+015900                    RIDFLD(WS-BNKCUST-RID)
+015910                    RESP(WS-RESP)
+015920     END-EXEC.
+015930     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+015940        SET CD01O-RESP-DUPLICATE TO TRUE
+015950        MOVE 'Customer PID already exists' TO CD01O-RESP-MSG
+015960     ELSE
+015970        MOVE LOW-VALUES TO BCS-RECORD
+015980        MOVE CD01I-PERSON-PID TO BCS-REC-PID
+015990        MOVE CD01I-NEW-NAME TO BCS-REC-NAME
+016000        MOVE CD01I-NEW-NAME TO BCS-REC-NAME-FF
+016010        MOVE CD01I-NEW-ADDR1 TO BCS-REC-ADDR1
+016020        MOVE CD01I-NEW-ADDR2 TO BCS-REC-ADDR2
+016030        MOVE CD01I-NEW-STATE TO BCS-REC-STATE
+016040        MOVE CD01I-NEW-CNTRY TO BCS-REC-CNTRY
+016050        MOVE CD01I-NEW-POST-CODE TO BCS-REC-POST-CODE
+016060        MOVE CD01I-NEW-EMAIL TO BCS-REC-EMAIL
+016070        SET BCS-REC-STATUS-ACTIVE TO TRUE
+016080        EXEC CICS WRITE FILE('BNKCUST')
+016090                  FROM(WS-BNKCUST-REC)
+016100                  LENGTH(LENGTH OF WS-BNKCUST-REC)
+016110                  RIDFLD(BCS-REC-PID)
+016120                  RESP(WS-RESP)
+016130        END-EXEC
+016140        MOVE BCS-REC-PID TO CD01O-PERSON-PID
+016150        MOVE BCS-REC-NAME TO CD01O-PERSON-NAME
+016160     END-IF.
+016170 CREATE-CUSTOMER-EXIT.
+016180     EXIT.
+
+016190*****************************************************************
+016200* Update the address/email fields DBANK51P already reads        *
+016210*                                                      (req 022) *
+016220*****************************************************************
+016230 UPDATE-DETAILS.
+016240     MOVE CD01I-PERSON-PID TO WS-BNKCUST-RID.
+016250     EXEC CICS READ FILE('BNKCUST')
+016260                    INTO(WS-BNKCUST-REC)
+016270                    LENGTH(LENGTH OF WS-BNKCUST-REC)
+016280                    RIDFLD(WS-BNKCUST-RID)
+016290                    UPDATE
+016300                    RESP(WS-RESP)
+016310     END-EXEC.
+016320     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+016330        SET CD01O-RESP-NOTFOUND TO TRUE
+016340        MOVE 'Person not found' TO CD01O-PERSON-NAME
+016350     ELSE
+016360        MOVE CD01I-NEW-ADDR1 TO BCS-REC-ADDR1
+016370        MOVE CD01I-NEW-ADDR2 TO BCS-REC-ADDR2
+016380        MOVE CD01I-NEW-STATE TO BCS-REC-STATE
+016390        MOVE CD01I-NEW-CNTRY TO BCS-REC-CNTRY
+016400        MOVE CD01I-NEW-POST-CODE TO BCS-REC-POST-CODE
+016410        MOVE CD01I-NEW-EMAIL TO BCS-REC-EMAIL
+016420        EXEC CICS REWRITE FILE('BNKCUST')
+016430                          FROM(WS-BNKCUST-REC)
+016440                          LENGTH(LENGTH OF WS-BNKCUST-REC)
+016450                          RESP(WS-RESP)
+016460        END-EXEC
+016470        MOVE BCS-REC-PID TO CD01O-PERSON-PID
+016480        MOVE BCS-REC-ADDR1 TO CD01O-PERSON-ADDR1
+016490        MOVE BCS-REC-ADDR2 TO CD01O-PERSON-ADDR2
+016500        MOVE BCS-REC-STATE TO CD01O-PERSON-STATE
+016510        MOVE BCS-REC-CNTRY TO CD01O-PERSON-CNTRY
+016520        MOVE BCS-REC-POST-CODE TO CD01O-PERSON-POST-CODE
+016530        MOVE BCS-REC-EMAIL TO CD01O-PERSON-EMAIL
+016540     END-IF.
+016550 UPDATE-DETAILS-EXIT.
+016560     EXIT.
+
+016570*****************************************************************
+016580* Flag a customer as closed, rejected if any BNKACC record for  *
+016590* them is still open - there is no alternate index we can use   *
+016600* to filter on open/closed so the whole file must be browsed    *
+016610* the same way DBANK07P already does for its own in-use check   *
+016620*                                                      (req 022) *
+016630*****************************************************************
+016640 CLOSE-CUSTOMER.
+016650     MOVE CD01I-PERSON-PID TO WS-BNKCUST-RID.
+016660     EXEC CICS READ FILE('BNKCUST')
+016670                    INTO(WS-BNKCUST-REC)
+016680                    LENGTH(LENGTH OF WS-BNKCUST-REC)
+016690                    RIDFLD(WS-BNKCUST-RID)
+016700                    UPDATE
+016710                    RESP(WS-RESP)
+016720     END-EXEC.
+016730     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+016740        SET CD01O-RESP-NOTFOUND TO TRUE
+016750        MOVE 'Person not found' TO CD01O-PERSON-NAME
+016760     ELSE
+016770        SET WS-NO-ACCOUNT-STILL-OPEN TO TRUE
+016780        MOVE LOW-VALUES TO BAC-REC-ACCNO
+016790        EXEC CICS STARTBR FILE('BNKACC')
+016800                          RIDFLD(BAC-REC-ACCNO)
+016810                          RESP(WS-BROWSE-RESP)
+016820        END-EXEC
+016830        IF WS-BROWSE-RESP IS EQUAL TO DFHRESP(NORMAL)
+016840           PERFORM CHECK-CUST-ACCOUNT-OPEN
+016850              UNTIL WS-BROWSE-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+016860                    OR WS-ACCOUNT-STILL-OPEN
+016870           EXEC CICS ENDBR FILE('BNKACC')
+016880           END-EXEC
+016890        END-IF
+016900        IF WS-ACCOUNT-STILL-OPEN
+016910           SET CD01O-RESP-IN-USE TO TRUE
+016920           MOVE 'Customer still has an open account' TO
+016930               CD01O-RESP-MSG
+016940        ELSE
+016950           SET BCS-REC-STATUS-CLOSED TO TRUE
+016960           EXEC CICS REWRITE FILE('BNKCUST')
+016970                             FROM(WS-BNKCUST-REC)
+016980                             LENGTH(LENGTH OF WS-BNKCUST-REC)
+016990                             RESP(WS-RESP)
+017000           END-EXEC
+017010           MOVE BCS-REC-PID TO CD01O-PERSON-PID
+017020        END-IF
+017030     END-IF.
+017040 CLOSE-CUSTOMER-EXIT.
+017050     EXIT.
+
+017060*****************************************************************
+017070* Read the next account during the browse and see if it still   *
+017080* belongs to this customer and is still open                    *
+017090*****************************************************************
+017100 CHECK-CUST-ACCOUNT-OPEN.
+017110     EXEC CICS READNEXT FILE('BNKACC')
+017120                        INTO(WS-BNKACC-REC)
+017130                        LENGTH(LENGTH OF WS-BNKACC-REC)
+017140                        RIDFLD(BAC-REC-ACCNO)
+017150                        RESP(WS-BROWSE-RESP)
+017160     END-EXEC.
+017170     IF WS-BROWSE-RESP IS EQUAL TO DFHRESP(NORMAL) AND
+017180        BAC-REC-PID IS EQUAL TO CD01I-PERSON-PID AND
+017190        BAC-REC-STATUS-OPEN
+017200        SET WS-ACCOUNT-STILL-OPEN TO TRUE
+017210     END-IF.
+
+015900*****************************************************************
+015600* Search for customers whose name starts with CD01I-SEARCH-NAME *
+015700* using the BCS-REC-NAME alternate index (request 008). Up to   *
+015800* CD01I-MAX-MATCHES matches are returned in CD01O-MATCH-TABLE.  *
+015900*****************************************************************
+016000 SEARCH-BY-NAME.
+016100     MOVE 0 TO CD01O-MATCH-COUNT.
+016150     IF CD01I-MAX-MATCHES IS GREATER THAN 10
+016160        MOVE 10 TO CD01I-MAX-MATCHES
+016170     END-IF.
+016200     MOVE 0 TO WS-SEARCH-LEN.
+016300     SET WS-NAME-STILL-MATCHES TO TRUE.
+016400     INSPECT CD01I-SEARCH-NAME TALLYING WS-SEARCH-LEN
+016500             FOR CHARACTERS BEFORE INITIAL SPACE.
+016600     IF WS-SEARCH-LEN IS EQUAL TO 0
+016700        MOVE LENGTH OF CD01I-SEARCH-NAME TO WS-SEARCH-LEN
+016800     END-IF.
+016900     MOVE CD01I-SEARCH-NAME TO BCS-REC-NAME.
+017000     EXEC CICS STARTBR FILE('BNKCUSN')
+017100                       RIDFLD(BCS-REC-NAME)
+017200                       GTEQ
+017300                       RESP(WS-RESP)
+017400     END-EXEC.
+017500     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+017600        PERFORM BUILD-NAME-MATCH
+017700           UNTIL WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+017800                 OR CD01O-MATCH-COUNT IS GREATER THAN OR EQUAL TO
+017900                       CD01I-MAX-MATCHES
+018000                 OR WS-NAME-NO-LONGER-MATCHES
+018100        EXEC CICS ENDBR FILE('BNKCUSN')
+018200        END-EXEC
+018300     END-IF.
+018400     IF CD01O-MATCH-COUNT IS EQUAL TO 0
+018500        MOVE 'No matching customers found' TO CD01O-PERSON-NAME
+018600     END-IF.
+018700 SEARCH-BY-NAME-EXIT.
+018800     EXIT.
+018900
+019000*****************************************************************
+019100* Read the next customer on the name index and, while it is     *
+019200* still a prefix match, add it to the output match table        *
+019300*****************************************************************
+019400 BUILD-NAME-MATCH.
+019500     EXEC CICS READNEXT FILE('BNKCUSN')
+019600                        INTO(WS-BNKCUST-REC)
+019700                        LENGTH(LENGTH OF WS-BNKCUST-REC)
+019800                        RIDFLD(BCS-REC-NAME)
+019900                        RESP(WS-RESP)
+020000     END-EXEC.
+020100     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+020200        IF BCS-REC-NAME(1:WS-SEARCH-LEN) IS NOT EQUAL TO
+020300              CD01I-SEARCH-NAME(1:WS-SEARCH-LEN)
+020400           SET WS-NAME-NO-LONGER-MATCHES TO TRUE
+020500        ELSE
+020600           ADD 1 TO CD01O-MATCH-COUNT
+020700           MOVE BCS-REC-PID
+020800                TO CD01O-MATCH-PID(CD01O-MATCH-COUNT)
+020900           MOVE BCS-REC-NAME
+021000                TO CD01O-MATCH-NAME(CD01O-MATCH-COUNT)
+021100           MOVE BCS-REC-ADDR1
+021200                TO CD01O-MATCH-ADDR1(CD01O-MATCH-COUNT)
+021300        END-IF
+021400     END-IF.
+021500
 
 009900
 010000* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
