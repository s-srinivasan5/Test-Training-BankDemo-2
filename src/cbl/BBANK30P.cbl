@@ -0,0 +1,100 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100
+001200*****************************************************************
+001300* Program:     BBANK30P.CBL                                     *
+001400* Layer:       Business logic                                   *
+001500* Function:    Online maintenance of account type records       *
+001600*              (request 007)                                    *
+001700*****************************************************************
+001800
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID.
+002100     BBANK30P.
+002200 DATE-WRITTEN.
+002300     August 2026.
+002400 DATE-COMPILED.
+002500     Today.
+002600
+002700 ENVIRONMENT DIVISION.
+002800
+002900 DATA DIVISION.
+003000 WORKING-STORAGE SECTION.
+003100 01  WS-MISC-STORAGE.
+003200   05  WS-PROGRAM-ID                         PIC X(8)
+003300       VALUE 'BBANK30P'.
+003310   05  WS-COMMAREA-LENGTH                    PIC 9(5).
+003400
+003500 01  WS-MAINT-DATA.
+003600 COPY CBANKD07.
+003700
+003800 COPY CABENDD.
+003900
+004000 LINKAGE SECTION.
+004100 01  DFHCOMMAREA.
+004200   05  LK-COMMAREA                           PIC X(1)
+004210       OCCURS 1 TO 4096 TIMES
+004220         DEPENDING ON WS-COMMAREA-LENGTH.
+004300
+004400 PROCEDURE DIVISION.
+004500*****************************************************************
+004600* Move the passed area to our area                              *
+004700*****************************************************************
+004800     MOVE LENGTH OF WS-MAINT-DATA TO WS-COMMAREA-LENGTH.
+004810     MOVE DFHCOMMAREA TO WS-MAINT-DATA.
+004900
+005000*****************************************************************
+005100* Validate the request before handing off to the data module -  *
+005200* the data module itself only knows how to read/write BNKATYP,  *
+005300* not what a sensible account type record looks like            *
+005400*****************************************************************
+005500     IF CD07-REQUESTED-ADD OR CD07-REQUESTED-UPDATE
+005600        IF CD07I-ACC-TYPE IS EQUAL TO SPACES
+005700           SET CD07O-RESP-NOTFOUND TO TRUE
+005800           MOVE 'Account type code is required' TO CD07O-RESP-MSG
+005900           GO TO BBANK30P-EXIT
+006000        END-IF
+006100        IF CD07I-ACC-DESC IS EQUAL TO SPACES
+006200           SET CD07O-RESP-NOTFOUND TO TRUE
+006300           MOVE 'Account type description is required'
+006400                TO CD07O-RESP-MSG
+006500           GO TO BBANK30P-EXIT
+006600        END-IF
+006700        IF CD07I-ACC-RATE IS LESS THAN ZERO
+006800           SET CD07O-RESP-NOTFOUND TO TRUE
+006900           MOVE 'Interest rate cannot be negative'
+007000                TO CD07O-RESP-MSG
+007100           GO TO BBANK30P-EXIT
+007200        END-IF
+007300     END-IF.
+007400
+007500*****************************************************************
+007600* Hand off to the data module to do the actual I/O               *
+007700*****************************************************************
+007800     EXEC CICS LINK PROGRAM('DBANK07P')
+007900                    COMMAREA(WS-MAINT-DATA)
+008000                    LENGTH(LENGTH OF WS-MAINT-DATA)
+008100     END-EXEC.
+008200
+008300 BBANK30P-EXIT.
+008400*****************************************************************
+008500* Move the result back to the callers area                      *
+008600*****************************************************************
+008700     MOVE WS-MAINT-DATA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).
+008800
+008900*****************************************************************
+009000* Return to our caller                                          *
+009100*****************************************************************
+009200     EXEC CICS RETURN
+009300     END-EXEC.
+009400     GOBACK.
+009500
+009600* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
