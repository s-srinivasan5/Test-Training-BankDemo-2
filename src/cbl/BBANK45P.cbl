@@ -0,0 +1,471 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100
+001200*****************************************************************
+001300* Program:     BBANK45P.CBL                                     *
+001400* Function:    Data retention / purge utility          [req 017]*
+001500*                                                               *
+001600* Pass 1 walks BNKACC in primary-key order. Any account closed  *
+001700* beyond WS-RETENTION-YEARS, with no BNKTXN activity posted     *
+001800* since it was closed, is archived (account + its transaction   *
+001900* history) and removed from BNKACC/BNKTXN.                      *
+002000*                                                                *
+002100* Pass 2 then walks BNKCUST in primary-key order. Any customer   *
+002200* flagged closed who no longer owns any BNKACC record (because   *
+002300* pass 1 purged the last of them, or none were ever held) is     *
+002400* archived and removed from BNKCUST.                             *
+002500*                                                                *
+002600* A single archive file carries all three record shapes         *
+002700* (account/transaction/customer), distinguished by a leading     *
+002800* type code, and a separate report lists what was purged plus    *
+002900* run totals.                                                    *
+003000*****************************************************************
+003100
+003200 IDENTIFICATION DIVISION.
+003300 PROGRAM-ID.
+003400     BBANK45P.
+003500 DATE-WRITTEN.
+003600     August 2026.
+003700 DATE-COMPILED.
+003800     Today.
+003900
+004000 ENVIRONMENT DIVISION.
+004100
+004200 INPUT-OUTPUT   SECTION.
+004300   FILE-CONTROL.
+004400     SELECT BNKACC-FILE
+004500            ASSIGN       TO BNKACC
+004600            ORGANIZATION IS INDEXED
+004700            ACCESS MODE  IS DYNAMIC
+004800            RECORD KEY   IS BAC-REC-ACCNO
+004900            ALTERNATE KEY IS BAC-REC-PID WITH DUPLICATES
+005000            FILE STATUS  IS WS-BNKACC-STATUS.
+005100
+005200     SELECT BNKCUST-FILE
+005300            ASSIGN       TO BNKCUST
+005400            ORGANIZATION IS INDEXED
+005500            ACCESS MODE  IS SEQUENTIAL
+005600            RECORD KEY   IS BCS-REC-PID
+005700            ALTERNATE KEY IS BCS-REC-NAME
+005800              WITH DUPLICATES
+005900            ALTERNATE KEY IS BCS-REC-NAME-FF
+006000              WITH DUPLICATES
+006100            FILE STATUS  IS WS-BNKCUST-STATUS.
+006200
+006300     SELECT BNKTXN-FILE
+006400            ASSIGN       TO BNKTXN
+006500            ORGANIZATION IS INDEXED
+006600            ACCESS MODE  IS DYNAMIC
+006700            RECORD KEY   IS BTX-REC-TIMESTAMP
+006800            ALTERNATE KEY IS BTX-REC-ALTKEY1 WITH DUPLICATES
+006900            FILE STATUS  IS WS-BNKTXN-STATUS.
+007000
+007100     SELECT ARCHIVE-FILE
+007200            ASSIGN       TO PURGARC
+007300            ORGANIZATION IS LINE SEQUENTIAL
+007400            FILE STATUS  IS WS-ARCHIVE-STATUS.
+007500
+007600     SELECT PURGE-FILE
+007700            ASSIGN       TO PURGRPT
+007800            ORGANIZATION IS LINE SEQUENTIAL
+007900            FILE STATUS  IS WS-PURGE-STATUS.
+008000
+008100 DATA DIVISION.
+008200
+008300 FILE SECTION.
+008400 FD  BNKACC-FILE.
+008500 01  BNKACC-REC.
+008600 COPY CBANKVAC.
+008700
+008800 FD  BNKCUST-FILE.
+008900 01  BNKCUST-REC.
+009000 COPY CBANKVCS.
+009100
+009200 FD  BNKTXN-FILE.
+009300 01  BNKTXN-REC.
+009400 COPY CBANKVTX.
+009500
+009600 FD  ARCHIVE-FILE.
+009700 01  ARCHIVE-LINE                             PIC X(80).
+009800
+009900 FD  PURGE-FILE.
+010000 01  PURGE-LINE                               PIC X(132).
+010100
+010200 WORKING-STORAGE SECTION.
+010300 01  WS-MISC-STORAGE.
+010400   05  WS-PROGRAM-ID                         PIC X(8)
+010500       VALUE 'BBANK45P'.
+010600   05  WS-BNKACC-STATUS                      PIC X(2).
+010700   05  WS-BNKCUST-STATUS                     PIC X(2).
+010800   05  WS-BNKTXN-STATUS                      PIC X(2).
+010900   05  WS-ARCHIVE-STATUS                     PIC X(2).
+011000   05  WS-PURGE-STATUS                       PIC X(2).
+011100   05  WS-MORE-ACCOUNTS                      PIC X(1) VALUE 'Y'.
+011200       88  WS-MORE-ACCOUNTS-EXIST             VALUE 'Y'.
+011300       88  WS-NO-MORE-ACCOUNTS               VALUE 'N'.
+011400   05  WS-MORE-CUSTOMERS                      PIC X(1) VALUE 'Y'.
+011500       88  WS-MORE-CUSTOMERS-EXIST            VALUE 'Y'.
+011600       88  WS-NO-MORE-CUSTOMERS              VALUE 'N'.
+011700   05  WS-TXN-BROWSE-FLAG                    PIC X(1).
+011800       88  WS-TXNS-FOUND-FOR-ACCOUNT          VALUE 'Y'.
+011900       88  WS-NO-TXNS-FOR-ACCOUNT             VALUE 'N'.
+012000   05  WS-RECENT-ACTIVITY-FLAG                PIC X(1).
+012100       88  WS-RECENT-ACTIVITY-FOUND           VALUE 'Y'.
+012200       88  WS-NO-RECENT-ACTIVITY             VALUE 'N'.
+012300   05  WS-CUSTOMER-ACCOUNTS-FLAG              PIC X(1).
+012400       88  WS-CUSTOMER-HAS-ACCOUNTS           VALUE 'Y'.
+012500       88  WS-CUSTOMER-NO-ACCOUNTS            VALUE 'N'.
+012600   05  WS-TARGET-ACCNO                       PIC X(10).
+012700   05  WS-TODAY-DATE                         PIC 9(8).
+012800   05  WS-TODAY-DATE-X REDEFINES WS-TODAY-DATE
+012900                                              PIC X(8).
+013000   05  WS-RETENTION-YEARS                    PIC 9(2) VALUE 7.
+013100   05  WS-CUTOFF-DATE                        PIC 9(8).
+013200   05  WS-CLOSE-DTE-NUM                      PIC 9(8).
+013300   05  WS-CLOSE-DTE-X REDEFINES WS-CLOSE-DTE-NUM
+013400                                              PIC X(8).
+013500   05  WS-ACCOUNTS-CHECKED                   PIC 9(7) VALUE 0.
+013600   05  WS-ACCOUNTS-PURGED                    PIC 9(7) VALUE 0.
+013700   05  WS-TXNS-PURGED                        PIC 9(7) VALUE 0.
+013800   05  WS-CUSTOMERS-PURGED                   PIC 9(7) VALUE 0.
+013900
+014000 01  WS-ARCH-ACCOUNT-LINE.
+014100   05  WS-ARCHA-TYPE                         PIC X(1) VALUE 'A'.
+014200   05  FILLER                                PIC X(1) VALUE
+014300       SPACE.
+014400   05  WS-ARCHA-ACCNO                        PIC X(10).
+014500   05  FILLER                                PIC X(1) VALUE
+014600       SPACE.
+014700   05  WS-ARCHA-PID                          PIC X(5).
+014800   05  FILLER                                PIC X(1) VALUE
+014900       SPACE.
+015000   05  WS-ARCHA-ACCTYPE                      PIC X(3).
+015100   05  FILLER                                PIC X(1) VALUE
+015200       SPACE.
+015300   05  WS-ARCHA-BALANCE                      PIC -(7)9.99.
+015400   05  FILLER                                PIC X(1) VALUE
+015500       SPACE.
+015600   05  WS-ARCHA-CURRENCY                     PIC X(3).
+015700   05  FILLER                                PIC X(1) VALUE
+015800       SPACE.
+015900   05  WS-ARCHA-CLOSE-DTE                    PIC X(8).
+016000   05  FILLER                                PIC X(33) VALUE
+016100       SPACES.
+016200
+016300 01  WS-ARCH-TXN-LINE.
+016400   05  WS-ARCHT-TYPE                         PIC X(1) VALUE 'T'.
+016500   05  FILLER                                PIC X(1) VALUE
+016600       SPACE.
+016700   05  WS-ARCHT-ACCNO                        PIC X(10).
+016800   05  FILLER                                PIC X(1) VALUE
+016900       SPACE.
+017000   05  WS-ARCHT-TIMESTAMP                    PIC X(26).
+017100   05  FILLER                                PIC X(1) VALUE
+017200       SPACE.
+017300   05  WS-ARCHT-AMOUNT                       PIC -(7)9.99.
+017400   05  FILLER                                PIC X(1) VALUE
+017500       SPACE.
+017600   05  WS-ARCHT-CURRENCY                     PIC X(3).
+017700   05  FILLER                                PIC X(25) VALUE
+017800       SPACES.
+017900
+018000 01  WS-ARCH-CUSTOMER-LINE.
+018100   05  WS-ARCHC-TYPE                         PIC X(1) VALUE 'C'.
+018200   05  FILLER                                PIC X(1) VALUE
+018300       SPACE.
+018400   05  WS-ARCHC-PID                          PIC X(5).
+018500   05  FILLER                                PIC X(1) VALUE
+018600       SPACE.
+018700   05  WS-ARCHC-NAME                         PIC X(30).
+018800   05  FILLER                                PIC X(42) VALUE
+018900       SPACES.
+019000
+019100 01  WS-PURGE-ACCOUNT-LINE.
+019200   05  FILLER                                PIC X(4) VALUE
+019300       SPACES.
+019400   05  FILLER                                PIC X(10) VALUE
+019500       'ACCOUNT:  '.
+019600   05  WS-RPT-ACCNO                          PIC X(10).
+019700   05  FILLER                                PIC X(2) VALUE
+019800       SPACES.
+019900   05  WS-RPT-PID                            PIC X(5).
+020000   05  FILLER                                PIC X(2) VALUE
+020100       SPACES.
+020200   05  FILLER                                PIC X(13) VALUE
+020300       'CLOSED DATE: '.
+020400   05  WS-RPT-CLOSE-DTE                      PIC X(8).
+020500   05  FILLER                                PIC X(78) VALUE
+020600       SPACES.
+020700
+020800 01  WS-PURGE-CUSTOMER-LINE.
+020900   05  FILLER                                PIC X(4) VALUE
+021000       SPACES.
+021100   05  FILLER                                PIC X(10) VALUE
+021200       'CUSTOMER: '.
+021300   05  WS-RPT-CUST-PID                       PIC X(5).
+021400   05  FILLER                                PIC X(2) VALUE
+021500       SPACES.
+021600   05  WS-RPT-CUST-NAME                      PIC X(30).
+021700   05  FILLER                                PIC X(81) VALUE
+021800       SPACES.
+021900
+022000 01  WS-PURGE-TRAILER-LINE.
+022100   05  FILLER                                PIC X(18) VALUE
+022200       'ACCOUNTS CHECKED:'.
+022300   05  WS-TRL-ACCOUNTS-CHECKED               PIC ZZZZZZ9.
+022400   05  FILLER                                PIC X(4) VALUE
+022500       SPACES.
+022600   05  FILLER                                PIC X(16) VALUE
+022700       'ACCOUNTS PURGED:'.
+022800   05  WS-TRL-ACCOUNTS-PURGED                PIC ZZZZZZ9.
+022900   05  FILLER                                PIC X(4) VALUE
+023000       SPACES.
+023100   05  FILLER                                PIC X(12) VALUE
+023200       'TXNS PURGED:'.
+023300   05  WS-TRL-TXNS-PURGED                    PIC ZZZZZZ9.
+023400   05  FILLER                                PIC X(4) VALUE
+023500       SPACES.
+023600   05  FILLER                                PIC X(17) VALUE
+023700       'CUSTOMERS PURGED:'.
+023800   05  WS-TRL-CUSTOMERS-PURGED               PIC ZZZZZZ9.
+023900   05  FILLER                                PIC X(28) VALUE
+024000       SPACES.
+024100
+024200 PROCEDURE DIVISION.
+024300*****************************************************************
+024400* Main line of control                                          *
+024500*****************************************************************
+024600     PERFORM INITIALIZE-RUN THRU
+024700             INITIALIZE-RUN-EXIT.
+024800     PERFORM PROCESS-ACCOUNT THRU
+024900             PROCESS-ACCOUNT-EXIT
+025000        UNTIL WS-NO-MORE-ACCOUNTS.
+025100     PERFORM INITIALIZE-CUSTOMER-PASS THRU
+025200             INITIALIZE-CUSTOMER-PASS-EXIT.
+025300     PERFORM PROCESS-CUSTOMER THRU
+025400             PROCESS-CUSTOMER-EXIT
+025500        UNTIL WS-NO-MORE-CUSTOMERS.
+025600     PERFORM TERMINATE-RUN THRU
+025700             TERMINATE-RUN-EXIT.
+025800     GOBACK.
+025900
+026000*****************************************************************
+026100* Open the files, work out the purge cutoff date and prime the  *
+026200* BNKACC pass                                                    *
+026300*****************************************************************
+026400 INITIALIZE-RUN.
+026500     OPEN I-O    BNKACC-FILE.
+026600     OPEN I-O    BNKCUST-FILE.
+026700     OPEN I-O    BNKTXN-FILE.
+026800     OPEN OUTPUT ARCHIVE-FILE.
+026900     OPEN OUTPUT PURGE-FILE.
+027000     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+027100     COMPUTE WS-CUTOFF-DATE =
+027200             WS-TODAY-DATE - (WS-RETENTION-YEARS * 10000).
+027300     SET WS-MORE-ACCOUNTS-EXIST TO TRUE.
+027400     READ BNKACC-FILE NEXT RECORD
+027500          AT END SET WS-NO-MORE-ACCOUNTS TO TRUE
+027600     END-READ.
+027700 INITIALIZE-RUN-EXIT.
+027800     EXIT.
+027900
+028000*****************************************************************
+028100* Consider the account currently held in BNKACC-REC for purge,   *
+028200* then advance to the next one                                  *
+028300*****************************************************************
+028400 PROCESS-ACCOUNT.
+028500     ADD 1 TO WS-ACCOUNTS-CHECKED.
+028600     IF BAC-REC-STATUS-CLOSED
+028700        MOVE BAC-REC-CLOSE-DTE TO WS-CLOSE-DTE-X
+028800        IF WS-CLOSE-DTE-NUM IS NOT GREATER THAN WS-CUTOFF-DATE
+028900           PERFORM CHECK-RECENT-ACTIVITY THRU
+029000                   CHECK-RECENT-ACTIVITY-EXIT
+029100           IF NOT WS-RECENT-ACTIVITY-FOUND
+029200              PERFORM PURGE-ACCOUNT THRU
+029300                      PURGE-ACCOUNT-EXIT
+029400           END-IF
+029500        END-IF
+029600     END-IF.
+029700     READ BNKACC-FILE NEXT RECORD
+029800          AT END SET WS-NO-MORE-ACCOUNTS TO TRUE
+029900     END-READ.
+030000 PROCESS-ACCOUNT-EXIT.
+030100     EXIT.
+030200
+030300*****************************************************************
+030400* See if BNKTXN holds any posting for this account dated after   *
+030500* it was closed - if so the account is not yet eligible to      *
+030600* purge                                                          *
+030700*****************************************************************
+030800 CHECK-RECENT-ACTIVITY.
+030900     MOVE BAC-REC-ACCNO TO WS-TARGET-ACCNO.
+031000     MOVE BAC-REC-ACCNO TO BTX-REC-ALTKEY1.
+031100     SET WS-NO-RECENT-ACTIVITY TO TRUE.
+031200     SET WS-TXNS-FOUND-FOR-ACCOUNT TO TRUE.
+031300     START BNKTXN-FILE KEY IS EQUAL TO BTX-REC-ALTKEY1
+031400          INVALID KEY SET WS-NO-TXNS-FOR-ACCOUNT TO TRUE
+031500     END-START.
+031600     IF NOT WS-NO-TXNS-FOR-ACCOUNT
+031700        PERFORM SCAN-ACCOUNT-TXN THRU
+031800                SCAN-ACCOUNT-TXN-EXIT
+031900           UNTIL WS-BNKTXN-STATUS IS NOT EQUAL TO '00'
+032000              OR BTX-REC-ALTKEY1 IS NOT EQUAL TO
+032100                    WS-TARGET-ACCNO
+032200              OR WS-RECENT-ACTIVITY-FOUND
+032300     END-IF.
+032400 CHECK-RECENT-ACTIVITY-EXIT.
+032500     EXIT.
+032600
+032700 SCAN-ACCOUNT-TXN.
+032800     READ BNKTXN-FILE NEXT RECORD.
+032900     IF WS-BNKTXN-STATUS IS EQUAL TO '00' AND
+033000        BTX-REC-ALTKEY1 IS EQUAL TO WS-TARGET-ACCNO
+033100        IF BTX-REC-TIMESTAMP(1:8) IS GREATER THAN
+033200                 BAC-REC-CLOSE-DTE
+033300           SET WS-RECENT-ACTIVITY-FOUND TO TRUE
+033400        END-IF
+033500     END-IF.
+033600 SCAN-ACCOUNT-TXN-EXIT.
+033700     EXIT.
+033800
+033900*****************************************************************
+034000* Archive the account and its transaction history, then remove  *
+034100* both from the live files                                      *
+034200*****************************************************************
+034300 PURGE-ACCOUNT.
+034400     MOVE BAC-REC-ACCNO TO WS-ARCHA-ACCNO.
+034500     MOVE BAC-REC-PID TO WS-ARCHA-PID.
+034600     MOVE BAC-REC-TYPE TO WS-ARCHA-ACCTYPE.
+034700     MOVE BAC-REC-BALANCE TO WS-ARCHA-BALANCE.
+034800     MOVE BAC-REC-CURRENCY TO WS-ARCHA-CURRENCY.
+034900     MOVE BAC-REC-CLOSE-DTE TO WS-ARCHA-CLOSE-DTE.
+035000     WRITE ARCHIVE-LINE FROM WS-ARCH-ACCOUNT-LINE.
+035100     MOVE BAC-REC-ACCNO TO WS-RPT-ACCNO.
+035200     MOVE BAC-REC-PID TO WS-RPT-PID.
+035300     MOVE BAC-REC-CLOSE-DTE TO WS-RPT-CLOSE-DTE.
+035400     WRITE PURGE-LINE FROM WS-PURGE-ACCOUNT-LINE.
+035500     PERFORM PURGE-ACCOUNT-TXNS THRU
+035600             PURGE-ACCOUNT-TXNS-EXIT.
+035700     DELETE BNKACC-FILE RECORD.
+035800     ADD 1 TO WS-ACCOUNTS-PURGED.
+035900 PURGE-ACCOUNT-EXIT.
+036000     EXIT.
+036100
+036200*****************************************************************
+036300* Archive and delete every BNKTXN posting on file for the       *
+036400* account currently being purged                                 *
+036500*****************************************************************
+036600 PURGE-ACCOUNT-TXNS.
+036700     MOVE BAC-REC-ACCNO TO BTX-REC-ALTKEY1.
+036800     SET WS-TXNS-FOUND-FOR-ACCOUNT TO TRUE.
+036900     START BNKTXN-FILE KEY IS EQUAL TO BTX-REC-ALTKEY1
+037000          INVALID KEY SET WS-NO-TXNS-FOR-ACCOUNT TO TRUE
+037100     END-START.
+037200     IF NOT WS-NO-TXNS-FOR-ACCOUNT
+037300        PERFORM PURGE-ONE-TXN THRU
+037400                PURGE-ONE-TXN-EXIT
+037500           UNTIL WS-BNKTXN-STATUS IS NOT EQUAL TO '00'
+037600              OR BTX-REC-ALTKEY1 IS NOT EQUAL TO
+037700                    WS-TARGET-ACCNO
+037800     END-IF.
+037900 PURGE-ACCOUNT-TXNS-EXIT.
+038000     EXIT.
+038100
+038200 PURGE-ONE-TXN.
+038300     MOVE BTX-REC-ALTKEY1 TO WS-ARCHT-ACCNO.
+038400     MOVE BTX-REC-TIMESTAMP TO WS-ARCHT-TIMESTAMP.
+038500     MOVE BTX-REC-AMOUNT TO WS-ARCHT-AMOUNT.
+038600     MOVE BTX-REC-CURRENCY TO WS-ARCHT-CURRENCY.
+038700     WRITE ARCHIVE-LINE FROM WS-ARCH-TXN-LINE.
+038800     DELETE BNKTXN-FILE RECORD.
+038900     ADD 1 TO WS-TXNS-PURGED.
+039000     READ BNKTXN-FILE NEXT RECORD.
+039100 PURGE-ONE-TXN-EXIT.
+039200     EXIT.
+039300
+039400*****************************************************************
+039500* Prime the BNKCUST pass (first record in primary-key order)     *
+039600*****************************************************************
+039700 INITIALIZE-CUSTOMER-PASS.
+039800     SET WS-MORE-CUSTOMERS-EXIST TO TRUE.
+039900     READ BNKCUST-FILE NEXT RECORD
+040000          AT END SET WS-NO-MORE-CUSTOMERS TO TRUE
+040100     END-READ.
+040200 INITIALIZE-CUSTOMER-PASS-EXIT.
+040300     EXIT.
+040400
+040500*****************************************************************
+040600* Consider the customer currently held in BNKCUST-REC for purge, *
+040700* then advance to the next one                                  *
+040800*****************************************************************
+040900 PROCESS-CUSTOMER.
+041000     IF BCS-REC-STATUS-CLOSED
+041100        PERFORM CHECK-CUSTOMER-HAS-ACCOUNTS THRU
+041200                CHECK-CUSTOMER-HAS-ACCOUNTS-EXIT
+041300        IF NOT WS-CUSTOMER-HAS-ACCOUNTS
+041400           PERFORM PURGE-CUSTOMER THRU
+041500                   PURGE-CUSTOMER-EXIT
+041600        END-IF
+041700     END-IF.
+041800     READ BNKCUST-FILE NEXT RECORD
+041900          AT END SET WS-NO-MORE-CUSTOMERS TO TRUE
+042000     END-READ.
+042100 PROCESS-CUSTOMER-EXIT.
+042200     EXIT.
+042300
+042400*****************************************************************
+042500* A closed customer is only eligible for purge once every        *
+042600* BNKACC record that once belonged to them has itself been       *
+042700* purged (by this run or an earlier one)                         *
+042800*****************************************************************
+042900 CHECK-CUSTOMER-HAS-ACCOUNTS.
+043000     MOVE BCS-REC-PID TO BAC-REC-PID.
+043100     START BNKACC-FILE KEY IS EQUAL TO BAC-REC-PID
+043200          INVALID KEY SET WS-CUSTOMER-NO-ACCOUNTS TO TRUE
+043300          NOT INVALID KEY
+043400             SET WS-CUSTOMER-HAS-ACCOUNTS TO TRUE
+043500     END-START.
+043600 CHECK-CUSTOMER-HAS-ACCOUNTS-EXIT.
+043700     EXIT.
+043800
+043900*****************************************************************
+044000* Archive the customer and remove it from the live file          *
+044100*****************************************************************
+044200 PURGE-CUSTOMER.
+044300     MOVE BCS-REC-PID TO WS-ARCHC-PID.
+044400     MOVE BCS-REC-NAME TO WS-ARCHC-NAME.
+044500     WRITE ARCHIVE-LINE FROM WS-ARCH-CUSTOMER-LINE.
+044600     MOVE BCS-REC-PID TO WS-RPT-CUST-PID.
+044700     MOVE BCS-REC-NAME TO WS-RPT-CUST-NAME.
+044800     WRITE PURGE-LINE FROM WS-PURGE-CUSTOMER-LINE.
+044900     DELETE BNKCUST-FILE RECORD.
+045000     ADD 1 TO WS-CUSTOMERS-PURGED.
+045100 PURGE-CUSTOMER-EXIT.
+045200     EXIT.
+045300
+045400*****************************************************************
+045500* Print the run trailer and close everything down               *
+045600*****************************************************************
+045700 TERMINATE-RUN.
+045800     MOVE WS-ACCOUNTS-CHECKED TO WS-TRL-ACCOUNTS-CHECKED.
+045900     MOVE WS-ACCOUNTS-PURGED TO WS-TRL-ACCOUNTS-PURGED.
+046000     MOVE WS-TXNS-PURGED TO WS-TRL-TXNS-PURGED.
+046100     MOVE WS-CUSTOMERS-PURGED TO WS-TRL-CUSTOMERS-PURGED.
+046200     WRITE PURGE-LINE FROM WS-PURGE-TRAILER-LINE.
+046300     CLOSE BNKACC-FILE.
+046400     CLOSE BNKCUST-FILE.
+046500     CLOSE BNKTXN-FILE.
+046600     CLOSE ARCHIVE-FILE.
+046700     CLOSE PURGE-FILE.
+046800 TERMINATE-RUN-EXIT.
+046900     EXIT.
+047000
+047100* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
