@@ -0,0 +1,164 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+
+001200*****************************************************************
+001300* Program:     BBANK50P.CBL                                     *
+001400* Function:    Redirected signon id report             [req 006]*
+001500*                                                               *
+001600* Lists every BNKAUDT signon audit record where the test-       *
+001700* environment prefix mapping actually redirected the signon id  *
+001800* entered (BAU-REC-USERID) to a different real customer id      *
+001900* (BAU-REC-MAPPED-USERID), so redirected test traffic can be    *
+002000* told apart from genuine customer signons.                     *
+002100*****************************************************************
+
+002200 IDENTIFICATION DIVISION.
+002300 PROGRAM-ID.
+002400     BBANK50P.
+002500 DATE-WRITTEN.
+002600     August 2026.
+002700 DATE-COMPILED.
+002800     Today.
+
+002900 ENVIRONMENT DIVISION.
+
+003000 INPUT-OUTPUT   SECTION.
+003100   FILE-CONTROL.
+003200     SELECT BNKAUDT-FILE
+003300            ASSIGN       TO BNKAUDT
+003400            ORGANIZATION IS INDEXED
+003500            ACCESS MODE  IS SEQUENTIAL
+003600            RECORD KEY   IS BAU-REC-TIMESTAMP
+003700            ALTERNATE KEY IS BAU-REC-ALTKEY1 WITH DUPLICATES
+003800            FILE STATUS  IS WS-BNKAUDT-STATUS.
+
+003900     SELECT SIGNOUT-FILE
+004000            ASSIGN       TO SIGNOUT
+004100            ORGANIZATION IS LINE SEQUENTIAL
+004200            FILE STATUS  IS WS-SIGNOUT-STATUS.
+
+004300 DATA DIVISION.
+
+004400 FILE SECTION.
+004500 FD  BNKAUDT-FILE.
+004600 01  BNKAUDT-REC.
+004700 COPY CBANKVAU.
+
+004800 FD  SIGNOUT-FILE.
+004900 01  SIGNOUT-LINE                             PIC X(80).
+
+005000 WORKING-STORAGE SECTION.
+005100 01  WS-MISC-STORAGE.
+005200   05  WS-PROGRAM-ID                         PIC X(8)
+005300       VALUE 'BBANK50P'.
+005400   05  WS-BNKAUDT-STATUS                     PIC X(2).
+005500   05  WS-SIGNOUT-STATUS                     PIC X(2).
+005600   05  WS-MORE-RECORDS                       PIC X(1) VALUE 'Y'.
+005700       88  WS-MORE-RECORDS-EXIST              VALUE 'Y'.
+005800       88  WS-NO-MORE-RECORDS                 VALUE 'N'.
+005900   05  WS-SIGNON-COUNT                       PIC 9(7) VALUE 0.
+006000   05  WS-REDIRECTED-COUNT                   PIC 9(7) VALUE 0.
+
+006100 01  WS-SIGNOUT-DETAIL-LINE.
+006200   05  WS-DET-TIMESTAMP                      PIC X(16).
+006300   05  FILLER                                PIC X(2) VALUE
+006400       SPACES.
+006500   05  WS-DET-USERID                         PIC X(8).
+006600   05  FILLER                                PIC X(2) VALUE
+006700       SPACES.
+006800   05  WS-DET-MAPPED-USERID                  PIC X(8).
+006900   05  FILLER                                PIC X(2) VALUE
+007000       SPACES.
+007100   05  WS-DET-TERMID                         PIC X(4).
+007200   05  FILLER                                PIC X(2) VALUE
+007300       SPACES.
+007400   05  WS-DET-RESULT                         PIC X(7).
+007500   05  FILLER                                PIC X(29) VALUE
+007600       SPACES.
+
+007700 01  WS-SIGNOUT-TRAILER-LINE.
+007800   05  FILLER                                PIC X(20) VALUE
+007900       'SIGNONS CHECKED:    '.
+008000   05  WS-TRL-SIGNON-COUNT                   PIC ZZZZZZ9.
+008100   05  FILLER                                PIC X(6) VALUE
+008200       SPACES.
+008300   05  FILLER                                PIC X(14) VALUE
+008400       'REDIRECTED:   '.
+008500   05  WS-TRL-REDIRECTED-COUNT               PIC ZZZZZZ9.
+008600   05  FILLER                                PIC X(25) VALUE
+008700       SPACES.
+
+008800 PROCEDURE DIVISION.
+008900*****************************************************************
+009000* Main line of control                                          *
+009100*****************************************************************
+009200     PERFORM INITIALIZE-RUN THRU
+009300             INITIALIZE-RUN-EXIT.
+009400     PERFORM PROCESS-SIGNON THRU
+009500             PROCESS-SIGNON-EXIT
+009600        UNTIL WS-NO-MORE-RECORDS.
+009700     PERFORM TERMINATE-RUN THRU
+009800             TERMINATE-RUN-EXIT.
+009900     GOBACK.
+
+010000*****************************************************************
+010100* Open the files                                                *
+010200*****************************************************************
+010300 INITIALIZE-RUN.
+010400     OPEN INPUT BNKAUDT-FILE.
+010500     OPEN OUTPUT SIGNOUT-FILE.
+010600     SET WS-MORE-RECORDS-EXIST TO TRUE.
+010700     READ BNKAUDT-FILE NEXT RECORD
+010800          AT END SET WS-NO-MORE-RECORDS TO TRUE
+010900     END-READ.
+011000 INITIALIZE-RUN-EXIT.
+011100     EXIT.
+
+011200*****************************************************************
+011300* List the signon currently held in BNKAUDT-REC if the prefix    *
+011400* mapping (request 006) redirected it to a different userid      *
+011500*****************************************************************
+011600 PROCESS-SIGNON.
+011700     ADD 1 TO WS-SIGNON-COUNT.
+011800     IF BAU-REC-MAPPED-USERID IS NOT EQUAL TO SPACES AND
+011900        BAU-REC-MAPPED-USERID IS NOT EQUAL TO LOW-VALUES AND
+012000        BAU-REC-MAPPED-USERID IS NOT EQUAL TO BAU-REC-USERID
+012100        ADD 1 TO WS-REDIRECTED-COUNT
+012200        MOVE BAU-REC-TIMESTAMP(1:16) TO WS-DET-TIMESTAMP
+012300        MOVE BAU-REC-USERID TO WS-DET-USERID
+012400        MOVE BAU-REC-MAPPED-USERID TO WS-DET-MAPPED-USERID
+012500        MOVE BAU-REC-TERMID TO WS-DET-TERMID
+012600        IF BAU-REC-RESULT-SUCCESS
+012700           MOVE 'SUCCESS' TO WS-DET-RESULT
+012800        ELSE
+012900           MOVE 'FAILURE' TO WS-DET-RESULT
+013000        END-IF
+013100        WRITE SIGNOUT-LINE FROM WS-SIGNOUT-DETAIL-LINE
+013200     END-IF.
+013300     READ BNKAUDT-FILE NEXT RECORD
+013400          AT END SET WS-NO-MORE-RECORDS TO TRUE
+013500     END-READ.
+013600 PROCESS-SIGNON-EXIT.
+013700     EXIT.
+
+013800*****************************************************************
+013900* Print the run trailer and close everything down               *
+014000*****************************************************************
+014100 TERMINATE-RUN.
+014200     MOVE WS-SIGNON-COUNT TO WS-TRL-SIGNON-COUNT.
+014300     MOVE WS-REDIRECTED-COUNT TO WS-TRL-REDIRECTED-COUNT.
+014400     WRITE SIGNOUT-LINE FROM WS-SIGNOUT-TRAILER-LINE.
+014500     CLOSE BNKAUDT-FILE.
+014600     CLOSE SIGNOUT-FILE.
+014700 TERMINATE-RUN-EXIT.
+014800     EXIT.
+
+014900* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
