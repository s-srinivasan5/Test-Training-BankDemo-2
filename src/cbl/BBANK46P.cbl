@@ -0,0 +1,122 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100
+001200*****************************************************************
+001300* Program:     BBANK46P.CBL                                     *
+001400* Layer:       Business logic                                   *
+001500* Function:    Balance-inquiry entry point for non-terminal      *
+001600*              (mobile/web) callers                   [req 018] *
+001700*                                                               *
+001800* Takes the same LK-CALL-TYPE/LK-PASSED-DATA shape SBANK00P      *
+001900* already uses for its INET/WEBSERV callers, carrying a          *
+002000* CBANKEXT PID+account-number request and a balance+last-        *
+002100* statement-date response, but is LINKed to directly rather      *
+002200* than going through SBANK00P's screen-navigation dispatch - a   *
+002300* mobile app gets a balance without faking a 3270 conversation.  *
+002400* The actual lookup is done by DBANK51P, single-account mode.    *
+002500*****************************************************************
+002600
+002700 IDENTIFICATION DIVISION.
+002800 PROGRAM-ID.
+002900     BBANK46P.
+003000 DATE-WRITTEN.
+003100     August 2026.
+003200 DATE-COMPILED.
+003300     Today.
+003400
+003500 ENVIRONMENT DIVISION.
+003600
+003700 DATA DIVISION.
+003800 WORKING-STORAGE SECTION.
+003900 01  WS-MISC-STORAGE.
+004000   05  WS-PROGRAM-ID                         PIC X(8)
+004100       VALUE 'BBANK46P'.
+004200
+004300 01  WS-BANK-EXT-DATA.
+004400 COPY CBANKEXT.
+004500
+004600 01  WS-COMMAREA.
+004700 COPY CIOFUNCS.
+004800 COPY CBANKD51.
+004900
+005000 LINKAGE SECTION.
+005100 01  DFHCOMMAREA.
+005200   05  LK-CALL-TYPE                          PIC X(8).
+005300       88  LK-CALL-TYPE-WEBSERV               VALUE 'WEBSERV'.
+005400   05  LK-PASSED-DATA                        PIC X(1024).
+005500
+005600 PROCEDURE DIVISION USING DFHCOMMAREA.
+005700*****************************************************************
+005800* Move the passed request to our area, undoing the '~' for      *
+005900* LOW-VALUES substitution a WEBSERV caller needs (same           *
+006000* convention SBANK00P uses)                                      *
+006100*****************************************************************
+006200     MOVE LOW-VALUES TO WS-BANK-EXT-DATA.
+006300     MOVE LK-PASSED-DATA(1:LENGTH OF WS-BANK-EXT-DATA) TO
+006400         WS-BANK-EXT-DATA.
+006500     IF LK-CALL-TYPE-WEBSERV
+006600        INSPECT WS-BANK-EXT-DATA REPLACING ALL '~' BY LOW-VALUES
+006700     END-IF.
+006800
+006900     PERFORM LOOKUP-BALANCE THRU
+007000             LOOKUP-BALANCE-EXIT.
+007100
+007200*****************************************************************
+007300* Move the result back to the callers area, re-applying the     *
+007400* '~' substitution for a WEBSERV caller                          *
+007500*****************************************************************
+007600     IF LK-CALL-TYPE-WEBSERV
+007700        INSPECT WS-BANK-EXT-DATA REPLACING ALL LOW-VALUES BY '~'
+007800     END-IF.
+007900     MOVE WS-BANK-EXT-DATA TO
+008000         LK-PASSED-DATA(1:LENGTH OF WS-BANK-EXT-DATA).
+008100
+008200     EXEC CICS RETURN
+008300     END-EXEC.
+008400     GOBACK.
+008500
+008600*****************************************************************
+008700* Look the account up via DBANK51P (single-account mode) and    *
+008800* confirm it actually belongs to the PID the caller supplied     *
+008900* before handing back the balance                                *
+009000*****************************************************************
+009100 LOOKUP-BALANCE.
+009200     MOVE SPACES TO WS-COMMAREA.
+009300     SET IO-REQUEST-FUNCTION-OPEN TO TRUE.
+009400     SET CD51-REQUESTED-ACCNO TO TRUE.
+009500     MOVE EXT-IP-ACCNO TO CD51I-ACCNO.
+009600     CALL 'DBANK51P' USING WS-COMMAREA.
+010000     MOVE 0 TO EXT-OP-BALANCE.
+010100     MOVE SPACES TO EXT-OP-CURRENCY.
+010200     MOVE SPACES TO EXT-OP-LAST-STMT-DTE.
+010300     IF IO-REQUEST-STATUS-OK
+010400        SET IO-REQUEST-FUNCTION-READ TO TRUE
+010500        CALL 'DBANK51P' USING WS-COMMAREA
+010900        IF IO-REQUEST-STATUS-OK AND
+011000           CD51O-PID IS EQUAL TO EXT-IP-PID
+011100           MOVE CD51O-ACC-CURR-BAL TO EXT-OP-BALANCE
+011200           MOVE CD51O-ACC-CURRENCY TO EXT-OP-CURRENCY
+011300           MOVE CD51O-ACC-LAST-STMT-DTE TO
+011400               EXT-OP-LAST-STMT-DTE
+011500           MOVE SPACES TO EXT-OP-MESSAGE
+011600        ELSE
+011700           MOVE 'ACCOUNT NOT FOUND FOR THIS CUSTOMER' TO
+011800               EXT-OP-MESSAGE
+011900        END-IF
+012000        SET IO-REQUEST-FUNCTION-CLOSE TO TRUE
+012100        CALL 'DBANK51P' USING WS-COMMAREA
+012500     ELSE
+012600        MOVE 'ACCOUNT NOT FOUND' TO EXT-OP-MESSAGE
+012700     END-IF.
+012800 LOOKUP-BALANCE-EXIT.
+012900     EXIT.
+013000
+013100* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
