@@ -0,0 +1,257 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100
+001200*****************************************************************
+001300* Program:     BBANK47P.CBL                                     *
+001400* Function:    Daily transaction activity report        [req019]*
+001500*                                                               *
+001600* Walks BNKACTV for today's date (one record per trancode/       *
+001700* screen-logic-program combination, maintained by STRAC00P) and  *
+001800* prints the per-trancode and per-screen-logic-program volumes   *
+001900* for the day, with a grand total.                               *
+002000*****************************************************************
+002100
+002200 IDENTIFICATION DIVISION.
+002300 PROGRAM-ID.
+002400     BBANK47P.
+002500 DATE-WRITTEN.
+002600     August 2026.
+002700 DATE-COMPILED.
+002800     Today.
+002900
+003000 ENVIRONMENT DIVISION.
+003100
+003200 INPUT-OUTPUT   SECTION.
+003300   FILE-CONTROL.
+003400     SELECT BNKACTV-FILE
+003500            ASSIGN       TO BNKACTV
+003600            ORGANIZATION IS INDEXED
+003700            ACCESS MODE  IS SEQUENTIAL
+003800            RECORD KEY   IS ATV-REC-KEY
+003900            FILE STATUS  IS WS-BNKACTV-STATUS.
+004000
+004100     SELECT ACTRPT-FILE
+004200            ASSIGN       TO ACTRPT
+004300            ORGANIZATION IS LINE SEQUENTIAL
+004400            FILE STATUS  IS WS-ACTRPT-STATUS.
+004500
+004600 DATA DIVISION.
+004700
+004800 FILE SECTION.
+004900 FD  BNKACTV-FILE.
+005000 01  BNKACTV-REC.
+005100 COPY CBANKVTA.
+005200
+005300 FD  ACTRPT-FILE.
+005400 01  ACTRPT-LINE                              PIC X(80).
+005500
+005600 WORKING-STORAGE SECTION.
+005700 01  WS-MISC-STORAGE.
+005800   05  WS-PROGRAM-ID                         PIC X(8)
+005900       VALUE 'BBANK47P'.
+006000   05  WS-BNKACTV-STATUS                     PIC X(2).
+006100   05  WS-ACTRPT-STATUS                      PIC X(2).
+006200   05  WS-MORE-RECORDS                       PIC X(1) VALUE 'Y'.
+006300       88  WS-MORE-RECORDS-EXIST              VALUE 'Y'.
+006400       88  WS-NO-MORE-RECORDS                VALUE 'N'.
+006500   05  WS-TODAY-DATE                         PIC 9(8).
+006600   05  WS-TODAY-DATE-X REDEFINES WS-TODAY-DATE
+006700                                              PIC X(8).
+006800   05  WS-GRAND-TOTAL                        PIC 9(9) VALUE 0.
+006900
+007000 01  WS-TRANCODE-TABLE-AREA.
+007100   05  WS-TRANCODE-COUNT                     PIC 9(3) VALUE 0.
+007200   05  WS-TRANCODE-ENTRY OCCURS 50 TIMES
+007300                        INDEXED BY WS-TRANCODE-IDX.
+007400     10  WS-TRANCODE-CODE                    PIC X(4).
+007500     10  WS-TRANCODE-TOTAL                   PIC 9(9).
+007600
+007700 01  WS-PROGRAM-TABLE-AREA.
+007800   05  WS-PROGRAM-COUNT                      PIC 9(3) VALUE 0.
+007900   05  WS-PROGRAM-ENTRY OCCURS 50 TIMES
+008000                       INDEXED BY WS-PROGRAM-IDX.
+008100     10  WS-PROGRAM-CODE                     PIC X(8).
+008200     10  WS-PROGRAM-TOTAL                    PIC 9(9).
+008300
+008400 01  WS-REPORT-HEADING-1.
+008500   05  FILLER                                PIC X(30) VALUE
+008600       'DAILY TRANSACTION ACTIVITY - '.
+008700   05  WS-RPT-HDG-DATE                       PIC X(8).
+008800   05  FILLER                                PIC X(42) VALUE
+008900       SPACES.
+009000
+009100 01  WS-REPORT-HEADING-2.
+009200   05  FILLER                                PIC X(23) VALUE
+009300       'VOLUME BY TRANCODE'.
+009400   05  FILLER                                PIC X(57) VALUE
+009500       SPACES.
+009600
+009700 01  WS-TRANCODE-DETAIL-LINE.
+009800   05  FILLER                                PIC X(4) VALUE
+009900       SPACES.
+010000   05  WS-DET-TRANCODE                       PIC X(4).
+010100   05  FILLER                                PIC X(4) VALUE
+010200       SPACES.
+010300   05  WS-DET-TRAN-TOTAL                     PIC ZZZZZZZZ9.
+010400   05  FILLER                                PIC X(59) VALUE
+010500       SPACES.
+010600
+010700 01  WS-REPORT-HEADING-3.
+010800   05  FILLER                                PIC X(30) VALUE
+010900       'VOLUME BY SCREEN-LOGIC PROGRAM'.
+011000   05  FILLER                                PIC X(50) VALUE
+011100       SPACES.
+011200
+011300 01  WS-PROGRAM-DETAIL-LINE.
+011400   05  FILLER                                PIC X(4) VALUE
+011500       SPACES.
+011600   05  WS-DET-PROGRAM                        PIC X(8).
+011700   05  FILLER                                PIC X(4) VALUE
+011800       SPACES.
+011900   05  WS-DET-PGM-TOTAL                      PIC ZZZZZZZZ9.
+012000   05  FILLER                                PIC X(55) VALUE
+012100       SPACES.
+012200
+012300 01  WS-GRAND-TOTAL-LINE.
+012400   05  FILLER                                PIC X(13) VALUE
+012500       'GRAND TOTAL: '.
+012600   05  WS-GT-TOTAL                           PIC ZZZZZZZZ9.
+012700   05  FILLER                                PIC X(58) VALUE
+012800       SPACES.
+012900
+013000 PROCEDURE DIVISION.
+013100*****************************************************************
+013200* Main line of control                                          *
+013300*****************************************************************
+013400     PERFORM INITIALIZE-RUN THRU
+013500             INITIALIZE-RUN-EXIT.
+013600     PERFORM PROCESS-RECORD THRU
+013700             PROCESS-RECORD-EXIT
+013800        UNTIL WS-NO-MORE-RECORDS.
+013900     PERFORM PRINT-REPORT THRU
+014000             PRINT-REPORT-EXIT.
+014100     PERFORM TERMINATE-RUN THRU
+014200             TERMINATE-RUN-EXIT.
+014300     GOBACK.
+014400
+014500*****************************************************************
+014600* Open the files and prime the sequential browse                *
+014700*****************************************************************
+014800 INITIALIZE-RUN.
+014900     OPEN INPUT  BNKACTV-FILE.
+015000     OPEN OUTPUT ACTRPT-FILE.
+015100     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+015200     SET WS-MORE-RECORDS-EXIST TO TRUE.
+015300     READ BNKACTV-FILE NEXT RECORD
+015400          AT END SET WS-NO-MORE-RECORDS TO TRUE
+015500     END-READ.
+015600 INITIALIZE-RUN-EXIT.
+015700     EXIT.
+015800
+015900*****************************************************************
+016000* Accumulate today's activity record into the trancode and       *
+016100* screen-logic-program tables, then advance                      *
+016200*****************************************************************
+016300 PROCESS-RECORD.
+016400     IF ATV-REC-DATE IS EQUAL TO WS-TODAY-DATE-X
+016500        PERFORM ACCUMULATE-TRANCODE THRU
+016600                ACCUMULATE-TRANCODE-EXIT
+016700        PERFORM ACCUMULATE-PROGRAM THRU
+016800                ACCUMULATE-PROGRAM-EXIT
+016900        ADD ATV-REC-COUNT TO WS-GRAND-TOTAL
+017000     END-IF.
+017100     READ BNKACTV-FILE NEXT RECORD
+017200          AT END SET WS-NO-MORE-RECORDS TO TRUE
+017300     END-READ.
+017400 PROCESS-RECORD-EXIT.
+017500     EXIT.
+017600
+017700*****************************************************************
+017800* Find or add this trancode's table entry and add this record's  *
+017900* count to its running total                                     *
+018000*****************************************************************
+018100 ACCUMULATE-TRANCODE.
+018200     SET WS-TRANCODE-IDX TO 1.
+018300     SEARCH WS-TRANCODE-ENTRY
+018400        AT END
+018500           ADD 1 TO WS-TRANCODE-COUNT
+018600           SET WS-TRANCODE-IDX TO WS-TRANCODE-COUNT
+018700           MOVE ATV-REC-TRANCODE TO
+018800               WS-TRANCODE-CODE (WS-TRANCODE-IDX)
+018900           MOVE 0 TO WS-TRANCODE-TOTAL (WS-TRANCODE-IDX)
+019000        WHEN WS-TRANCODE-CODE (WS-TRANCODE-IDX) IS EQUAL TO
+019100              ATV-REC-TRANCODE
+019200           CONTINUE
+019300     END-SEARCH.
+019400     ADD ATV-REC-COUNT TO WS-TRANCODE-TOTAL (WS-TRANCODE-IDX).
+019500 ACCUMULATE-TRANCODE-EXIT.
+019600     EXIT.
+019700
+019800*****************************************************************
+019900* Find or add this screen-logic program's table entry and add    *
+020000* this record's count to its running total                       *
+020100*****************************************************************
+020200 ACCUMULATE-PROGRAM.
+020300     SET WS-PROGRAM-IDX TO 1.
+020400     SEARCH WS-PROGRAM-ENTRY
+020500        AT END
+020600           ADD 1 TO WS-PROGRAM-COUNT
+020700           SET WS-PROGRAM-IDX TO WS-PROGRAM-COUNT
+020800           MOVE ATV-REC-PROGRAM TO
+020900               WS-PROGRAM-CODE (WS-PROGRAM-IDX)
+021000           MOVE 0 TO WS-PROGRAM-TOTAL (WS-PROGRAM-IDX)
+021100        WHEN WS-PROGRAM-CODE (WS-PROGRAM-IDX) IS EQUAL TO
+021200              ATV-REC-PROGRAM
+021300           CONTINUE
+021400     END-SEARCH.
+021500     ADD ATV-REC-COUNT TO WS-PROGRAM-TOTAL (WS-PROGRAM-IDX).
+021600 ACCUMULATE-PROGRAM-EXIT.
+021700     EXIT.
+021800
+021900*****************************************************************
+022000* Print the two breakdown sections and the grand total          *
+022100*****************************************************************
+022200 PRINT-REPORT.
+022300     MOVE WS-TODAY-DATE-X TO WS-RPT-HDG-DATE.
+022400     WRITE ACTRPT-LINE FROM WS-REPORT-HEADING-1.
+022500     WRITE ACTRPT-LINE FROM WS-REPORT-HEADING-2.
+022600     PERFORM VARYING WS-TRANCODE-IDX FROM 1 BY 1
+022700             UNTIL WS-TRANCODE-IDX > WS-TRANCODE-COUNT
+022800        MOVE WS-TRANCODE-CODE (WS-TRANCODE-IDX) TO
+022900            WS-DET-TRANCODE
+023000        MOVE WS-TRANCODE-TOTAL (WS-TRANCODE-IDX) TO
+023100            WS-DET-TRAN-TOTAL
+023200        WRITE ACTRPT-LINE FROM WS-TRANCODE-DETAIL-LINE
+023300     END-PERFORM.
+023400     WRITE ACTRPT-LINE FROM WS-REPORT-HEADING-3.
+023500     PERFORM VARYING WS-PROGRAM-IDX FROM 1 BY 1
+023600             UNTIL WS-PROGRAM-IDX > WS-PROGRAM-COUNT
+023700        MOVE WS-PROGRAM-CODE (WS-PROGRAM-IDX) TO
+023800            WS-DET-PROGRAM
+023900        MOVE WS-PROGRAM-TOTAL (WS-PROGRAM-IDX) TO
+024000            WS-DET-PGM-TOTAL
+024100        WRITE ACTRPT-LINE FROM WS-PROGRAM-DETAIL-LINE
+024200     END-PERFORM.
+024300     MOVE WS-GRAND-TOTAL TO WS-GT-TOTAL.
+024400     WRITE ACTRPT-LINE FROM WS-GRAND-TOTAL-LINE.
+024500 PRINT-REPORT-EXIT.
+024600     EXIT.
+024700
+024800*****************************************************************
+024900* Close everything down                                         *
+025000*****************************************************************
+025100 TERMINATE-RUN.
+025200     CLOSE BNKACTV-FILE.
+025300     CLOSE ACTRPT-FILE.
+025400 TERMINATE-RUN-EXIT.
+025500     EXIT.
+025600
+025700* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
