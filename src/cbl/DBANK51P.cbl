@@ -144,13 +144,41 @@
 014400     OPEN INPUT BNKACC-FILE.
 014500     OPEN INPUT BNKCUST-FILE.
 014600     OPEN INPUT BNKATYP-FILE.
-014700     IF CD51-REQUESTED-ALL
-014800        MOVE LOW-VALUES TO BAC-REC-PID
-014900        START BNKACC-FILE KEY GREATER THAN BAC-REC-PID
-015000     ELSE
-015100        MOVE CD51I-PID TO BAC-REC-PID
-015200        START BNKACC-FILE KEY EQUAL BAC-REC-PID
-015300     END-IF
+014650     MOVE 0 TO WS-SUB1.
+014700     EVALUATE TRUE
+014710       WHEN CD51-REQUESTED-PID
+014720          MOVE CD51I-PID TO BAC-REC-PID
+014730          START BNKACC-FILE KEY EQUAL BAC-REC-PID
+014740       WHEN CD51-REQUESTED-RESTART
+014750* Resume a prior full-file run after the last (PID, ACCNO) pair
+014760* the caller successfully checkpointed, positioned on the same
+014770* alternate key the ALL/TYPE/BALANCE modes scan in. BAC-REC-PID
+014775* carries duplicates, so starting KEY GREATER THAN the
+014776* checkpointed PID alone would skip any of that PID's remaining
+014777* accounts - START NOT LESS THAN instead, and READ-FILE below
+014778* skips forward past the exact checkpointed account itself.
+014780          MOVE CD51I-RESTART-PID TO BAC-REC-PID
+014790          START BNKACC-FILE KEY NOT LESS THAN BAC-REC-PID
+014800       WHEN CD51-REQUESTED-TYPE
+014801* Filter by account type (request 003) - no alternate key on
+014802* type exists, so the filter is applied record-by-record in
+014803* READ-FILE below; here we just start at the beginning.
+014804          MOVE LOW-VALUES TO BAC-REC-PID
+014805          START BNKACC-FILE KEY GREATER THAN BAC-REC-PID
+014806       WHEN CD51-REQUESTED-BALANCE
+014807* Filter by balance threshold (request 003) - likewise applied
+014808* record-by-record in READ-FILE.
+014809          MOVE LOW-VALUES TO BAC-REC-PID
+014810          START BNKACC-FILE KEY GREATER THAN BAC-REC-PID
+014811       WHEN CD51-REQUESTED-ACCNO
+014812* Single account lookup by its own primary key, for a
+014813* PID+account-number balance inquiry (request 018).
+014814          MOVE CD51I-ACCNO TO BAC-REC-ACCNO
+014815          START BNKACC-FILE KEY EQUAL BAC-REC-ACCNO
+014900       WHEN OTHER
+014810          MOVE LOW-VALUES TO BAC-REC-PID
+014900          START BNKACC-FILE KEY GREATER THAN BAC-REC-PID
+015300     END-EVALUATE
 015400     IF WS-BNKACC-STATUS = '00' AND
 015500        WS-BNKCUST-STATUS = '00' AND
 015600        WS-BNKATYP-STATUS = '00'
@@ -167,10 +195,14 @@
 016700 READ-FILE.
 016800     READ BNKACC-FILE.
 016900* If key is greater than the one we want, fake end-of-file
-017000     IF NOT CD51-REQUESTED-ALL AND
+017000     IF CD51-REQUESTED-PID AND
 017100        BAC-REC-PID IS NOT EQUAL TO CD51I-PID
 017200        MOVE '10' TO WS-BNKACC-STATUS
 017300     END-IF.
+017310     IF CD51-REQUESTED-ACCNO AND
+017320        BAC-REC-ACCNO IS NOT EQUAL TO CD51I-ACCNO
+017330        MOVE '10' TO WS-BNKACC-STATUS
+017340     END-IF.
 017400* Was read ok?
 017500     IF WS-BNKACC-STATUS IS EQUAL TO '00'
 017600        SET IO-REQUEST-STATUS-OK TO TRUE
@@ -188,9 +220,43 @@
 018800        WS-BNKACC-STATUS IS NOT EQUAL TO '10'
 018900        SET IO-REQUEST-STATUS-ERROR TO TRUE
 019000     END-IF.
+019010* Skip records that do not match a type or balance filter,
+019020* reading on to the next one instead of returning them
+019030* (request 003). On a restart, also skip forward past the exact
+019035* (PID, ACCNO) pair already checkpointed by a prior run, and any
+019036* of that PID's other accounts that sort before it - everything
+019037* with a PID strictly greater than the checkpoint is already
+019038* past the duplicate-key group and needs no further filtering
+019039* (request 002).
+019040     IF WS-BNKACC-STATUS IS EQUAL TO '00'
+019041        IF CD51-REQUESTED-RESTART AND
+019042           BAC-REC-PID IS EQUAL TO CD51I-RESTART-PID AND
+019043           BAC-REC-ACCNO IS NOT GREATER THAN CD51I-RESTART-ACCNO
+019044           GO TO READ-FILE
+019045        END-IF
+019050        IF CD51-REQUESTED-TYPE AND
+019060           BAC-REC-TYPE IS NOT EQUAL TO CD51I-ACC-TYPE
+019070           GO TO READ-FILE
+019080        END-IF
+019090        IF CD51-REQUESTED-BALANCE
+019100           IF CD51I-BALANCE-LESS-THAN AND
+019110              BAC-REC-BALANCE IS NOT LESS THAN
+019120                 CD51I-BALANCE-THRESHOLD
+019130              GO TO READ-FILE
+019140           END-IF
+019150           IF CD51I-BALANCE-GREATER-THAN AND
+019160              BAC-REC-BALANCE IS NOT GREATER THAN
+019170                 CD51I-BALANCE-THRESHOLD
+019180              GO TO READ-FILE
+019190           END-IF
+019200        END-IF
+019210     END-IF.
 019100     IF WS-BNKACC-STATUS IS EQUAL TO '00'
 019200        MOVE BAC-REC-PID TO CD51O-PID
 019300        MOVE BAC-REC-ACCNO TO CD51O-ACC-NO
+019310        MOVE BAC-REC-TYPE TO CD51O-ACC-TYPE
+019320        MOVE BAC-REC-CURRENCY TO CD51O-ACC-CURRENCY
+019330        MOVE BAC-REC-STATUS TO CD51O-ACC-STATUS
 019400        MOVE BAC-REC-BALANCE TO CD51O-ACC-CURR-BAL
 019500        MOVE BAC-REC-LAST-STMT-DTE TO CD51O-ACC-LAST-STMT-DTE
 019600        MOVE BAC-REC-LAST-STMT-BAL TO CD51O-ACC-LAST-STMT-BAL
@@ -218,6 +284,16 @@
 021800        ELSE
 021900           MOVE BAT-REC-DESC TO CD51O-ACC-DESC
 022000        END-IF
+022050
+022060* Tell the caller when it is time to externalize the account
+022070* number just returned as a restart point (request 002).
+022080        SET CD51O-CHECKPOINT-NOT-DUE TO TRUE
+022090        ADD 1 TO WS-SUB1
+022095        IF WS-SUB1 IS GREATER THAN OR EQUAL TO
+022096                  CD51I-CHECKPOINT-FREQUENCY
+022097           SET CD51O-CHECKPOINT-IS-DUE TO TRUE
+022098           MOVE 0 TO WS-SUB1
+022099        END-IF
 022100     END-IF.
 022200 READ-FILE-EXIT.
 022300     EXIT.
