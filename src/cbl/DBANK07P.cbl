@@ -0,0 +1,240 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100
+001200*****************************************************************
+001300* Program:     DBANK07P.CBL                                     *
+001400* Function:    Maintain account type records                    *
+001500*              VSAM version                                     *
+001600*****************************************************************
+001700
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID.
+002000     DBANK07P.
+002100 DATE-WRITTEN.
+002200     August 2026.
+002300 DATE-COMPILED.
+002400     Today.
+002500
+002600 ENVIRONMENT DIVISION.
+002700
+002800 DATA DIVISION.
+002900
+003000 WORKING-STORAGE SECTION.
+003100 01  WS-MISC-STORAGE.
+003200   05  WS-PROGRAM-ID                         PIC X(8)
+003300       VALUE 'DBANK07P'.
+003400   05  WS-COMMAREA-LENGTH                    PIC 9(5).
+003500   05  WS-RESP                               PIC S9(8) COMP.
+003600   05  WS-BROWSE-RESP                        PIC S9(8) COMP.
+003700   05  WS-IN-USE-FLAG                        PIC X(1).
+003800     88  WS-TYPE-IN-USE                      VALUE '1'.
+003900     88  WS-TYPE-NOT-IN-USE                  VALUE '0' LOW-VALUES.
+004000
+004100 01  WS-BNKATYP-REC.
+004200 COPY CBANKVAT.
+004300
+004400 01  WS-BNKACC-REC.
+004500 COPY CBANKVAC.
+004600
+004700 01  WS-COMMAREA.
+004800 COPY CBANKD07.
+004900
+005000 COPY CABENDD.
+005100
+005200 LINKAGE SECTION.
+005300 01  DFHCOMMAREA.
+005400   05  LK-COMMAREA                           PIC X(1)
+005500       OCCURS 1 TO 4096 TIMES
+005600         DEPENDING ON WS-COMMAREA-LENGTH.
+005700
+005800 PROCEDURE DIVISION.
+005900*****************************************************************
+006000* Move the passed data to our area                              *
+006100*****************************************************************
+006200     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.
+006300     MOVE DFHCOMMAREA TO WS-COMMAREA.
+006400
+006500*****************************************************************
+006600* Initialize our output area                                    *
+006700*****************************************************************
+006800     MOVE SPACES TO CD07O-DATA.
+006900     SET CD07O-RESP-OK TO TRUE.
+007000
+007100*****************************************************************
+007200* Check what is required                                        *
+007300*****************************************************************
+007400     EVALUATE TRUE
+007500       WHEN CD07-REQUESTED-ADD
+007600        PERFORM ADD-ACC-TYPE THRU
+007700                ADD-ACC-TYPE-EXIT
+007800       WHEN CD07-REQUESTED-UPDATE
+007900        PERFORM UPDATE-ACC-TYPE THRU
+008000                UPDATE-ACC-TYPE-EXIT
+008100       WHEN CD07-REQUESTED-DELETE
+008200        PERFORM DELETE-ACC-TYPE THRU
+008300                DELETE-ACC-TYPE-EXIT
+008400       WHEN OTHER
+008500        PERFORM INQUIRE-ACC-TYPE THRU
+008600                INQUIRE-ACC-TYPE-EXIT
+008700     END-EVALUATE.
+008800
+008900*****************************************************************
+009000* Move the result back to the callers area                      *
+009100*****************************************************************
+009200     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).
+009300
+009400*****************************************************************
+009500* Return to our caller                                          *
+009600*****************************************************************
+009700     EXEC CICS RETURN
+009800     END-EXEC.
+009900     GOBACK.
+010000
+010100*****************************************************************
+010200* Look up a single account type record                          *
+010300*****************************************************************
+010400 INQUIRE-ACC-TYPE.
+010500     MOVE CD07I-ACC-TYPE TO BAT-REC-TYPE.
+010600     EXEC CICS READ FILE('BNKATYP')
+010700                    INTO(WS-BNKATYP-REC)
+010800                    LENGTH(LENGTH OF WS-BNKATYP-REC)
+010900                    RIDFLD(BAT-REC-TYPE)
+011000                    RESP(WS-RESP)
+011100     END-EXEC.
+011200     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+011300        MOVE BAT-REC-TYPE TO CD07O-ACC-TYPE
+011400        MOVE BAT-REC-DESC TO CD07O-ACC-DESC
+011500        MOVE BAT-REC-RATE TO CD07O-ACC-RATE
+011600        MOVE BAT-REC-INTEREST-FLAG TO CD07O-ACC-INTEREST-FLAG
+011700     ELSE
+011800        SET CD07O-RESP-NOTFOUND TO TRUE
+011900        MOVE 'Account type not found' TO CD07O-RESP-MSG
+012000     END-IF.
+012100 INQUIRE-ACC-TYPE-EXIT.
+012200     EXIT.
+012300
+012400*****************************************************************
+012500* Add a new account type record                                 *
+012600*****************************************************************
+012700 ADD-ACC-TYPE.
+012800     MOVE LOW-VALUES TO BAT-RECORD.
+012900     MOVE CD07I-ACC-TYPE TO BAT-REC-TYPE.
+013000     MOVE CD07I-ACC-DESC TO BAT-REC-DESC.
+013100     MOVE CD07I-ACC-RATE TO BAT-REC-RATE.
+013200     MOVE CD07I-ACC-INTEREST-FLAG TO BAT-REC-INTEREST-FLAG.
+013300     EXEC CICS WRITE FILE('BNKATYP')
+013400               FROM(WS-BNKATYP-REC)
+013500               LENGTH(LENGTH OF WS-BNKATYP-REC)
+013600               RIDFLD(BAT-REC-TYPE)
+013700               RESP(WS-RESP)
+013800     END-EXEC.
+013900     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+014000        MOVE BAT-REC-TYPE TO CD07O-ACC-TYPE
+014100        MOVE BAT-REC-DESC TO CD07O-ACC-DESC
+014200        MOVE BAT-REC-RATE TO CD07O-ACC-RATE
+014300        MOVE BAT-REC-INTEREST-FLAG TO CD07O-ACC-INTEREST-FLAG
+014400     ELSE
+014410        IF WS-RESP IS EQUAL TO DFHRESP(DUPREC)
+014420           SET CD07O-RESP-DUPLICATE TO TRUE
+014430           MOVE 'Account type already exists' TO CD07O-RESP-MSG
+014440        ELSE
+014450           SET CD07O-RESP-ERROR TO TRUE
+014460           MOVE 'Error adding account type' TO CD07O-RESP-MSG
+014470        END-IF
+014700     END-IF.
+014800 ADD-ACC-TYPE-EXIT.
+014900     EXIT.
+015000
+015100*****************************************************************
+015200* Update an existing account type record                        *
+015300*****************************************************************
+015400 UPDATE-ACC-TYPE.
+015500     MOVE CD07I-ACC-TYPE TO BAT-REC-TYPE.
+015600     EXEC CICS READ FILE('BNKATYP')
+015700                    INTO(WS-BNKATYP-REC)
+015800                    LENGTH(LENGTH OF WS-BNKATYP-REC)
+015900                    RIDFLD(BAT-REC-TYPE)
+016000                    UPDATE
+016100                    RESP(WS-RESP)
+016200     END-EXEC.
+016300     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+016400        SET CD07O-RESP-NOTFOUND TO TRUE
+016500        MOVE 'Account type not found' TO CD07O-RESP-MSG
+016600     ELSE
+016700        MOVE CD07I-ACC-DESC TO BAT-REC-DESC
+016800        MOVE CD07I-ACC-RATE TO BAT-REC-RATE
+016900        MOVE CD07I-ACC-INTEREST-FLAG TO BAT-REC-INTEREST-FLAG
+017000        EXEC CICS REWRITE FILE('BNKATYP')
+017100                          FROM(WS-BNKATYP-REC)
+017200                          LENGTH(LENGTH OF WS-BNKATYP-REC)
+017300                          RESP(WS-RESP)
+017400        END-EXEC
+017500        MOVE BAT-REC-TYPE TO CD07O-ACC-TYPE
+017600        MOVE BAT-REC-DESC TO CD07O-ACC-DESC
+017700        MOVE BAT-REC-RATE TO CD07O-ACC-RATE
+017800        MOVE BAT-REC-INTEREST-FLAG TO CD07O-ACC-INTEREST-FLAG
+017900     END-IF.
+018000 UPDATE-ACC-TYPE-EXIT.
+018100     EXIT.
+018200
+018300*****************************************************************
+018400* Delete an account type record, provided no account still uses *
+018500* it - there is no alternate index on BNKACC by type so we have *
+018600* to browse the whole file to check                             *
+018700*****************************************************************
+018800 DELETE-ACC-TYPE.
+018900     SET WS-TYPE-NOT-IN-USE TO TRUE.
+019000     MOVE LOW-VALUES TO BAC-REC-ACCNO.
+019100     EXEC CICS STARTBR FILE('BNKACC')
+019200                       RIDFLD(BAC-REC-ACCNO)
+019300                       RESP(WS-BROWSE-RESP)
+019400     END-EXEC.
+019500     IF WS-BROWSE-RESP IS EQUAL TO DFHRESP(NORMAL)
+019600        PERFORM CHECK-ACC-TYPE-IN-USE
+019700           UNTIL WS-BROWSE-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+019800                 OR WS-TYPE-IN-USE
+019900        EXEC CICS ENDBR FILE('BNKACC')
+020000        END-EXEC
+020100     END-IF.
+020200     IF WS-TYPE-IN-USE
+020300        SET CD07O-RESP-IN-USE TO TRUE
+020400        MOVE 'Account type is still in use' TO CD07O-RESP-MSG
+020500     ELSE
+020600        MOVE CD07I-ACC-TYPE TO BAT-REC-TYPE
+020700        EXEC CICS DELETE FILE('BNKATYP')
+020800                         RIDFLD(BAT-REC-TYPE)
+020900                         RESP(WS-RESP)
+021000        END-EXEC
+021100        IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+021200           SET CD07O-RESP-NOTFOUND TO TRUE
+021300           MOVE 'Account type not found' TO CD07O-RESP-MSG
+021400        END-IF
+021500     END-IF.
+021600 DELETE-ACC-TYPE-EXIT.
+021700     EXIT.
+021800
+021900*****************************************************************
+022000* Read the next account during the browse and see if it uses    *
+022100* the account type we are trying to delete                      *
+022200*****************************************************************
+022300 CHECK-ACC-TYPE-IN-USE.
+022400     EXEC CICS READNEXT FILE('BNKACC')
+022500                        INTO(WS-BNKACC-REC)
+022600                        LENGTH(LENGTH OF WS-BNKACC-REC)
+022700                        RIDFLD(BAC-REC-ACCNO)
+022800                        RESP(WS-BROWSE-RESP)
+022900     END-EXEC.
+023000     IF WS-BROWSE-RESP IS EQUAL TO DFHRESP(NORMAL) AND
+023100        BAC-REC-TYPE IS EQUAL TO CD07I-ACC-TYPE
+023200        SET WS-TYPE-IN-USE TO TRUE
+023300     END-IF.
+023400
+023500* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
