@@ -0,0 +1,168 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100
+001200*****************************************************************
+001300* Program:     BBANK43P.CBL                                     *
+001400* Function:    Daily overdraft exception report       [req 013] *
+001500*                                                               *
+001600* Lists every open account whose BAC-REC-BALANCE is negative,   *
+001700* together with the customer it belongs to.                     *
+001710*                                                               *
+001720* Account/customer data is obtained from DBANK51P's balance-    *
+001721* filter mode (CD51-REQUESTED-BALANCE, req 003) rather than its  *
+001722* full-file mode with a client-side filter, so the "less than   *
+001723* zero" rule and the account/customer join both live in the      *
+001724* data module rather than being duplicated here.                 *
+001750* DBANK51P issues no EXEC CICS itself, so it is reached here by  *
+001760* a plain CALL rather than the EXEC CICS LINK BBANK46P uses.     *
+001800*****************************************************************
+001900
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID.
+002200     BBANK43P.
+002300 DATE-WRITTEN.
+002400     August 2026.
+002500 DATE-COMPILED.
+002600     Today.
+002700
+002800 ENVIRONMENT DIVISION.
+002900
+003000 INPUT-OUTPUT   SECTION.
+003100   FILE-CONTROL.
+005100     SELECT ODRAFT-FILE
+005200            ASSIGN       TO ODRAFOUT
+005300            ORGANIZATION IS LINE SEQUENTIAL
+005400            FILE STATUS  IS WS-ODRAFT-STATUS.
+005500
+005600 DATA DIVISION.
+005700
+005800 FILE SECTION.
+006700 FD  ODRAFT-FILE.
+006800 01  ODRAFT-LINE                              PIC X(80).
+006900
+007000 WORKING-STORAGE SECTION.
+007100 01  WS-MISC-STORAGE.
+007200   05  WS-PROGRAM-ID                         PIC X(8)
+007300       VALUE 'BBANK43P'.
+007600   05  WS-ODRAFT-STATUS                      PIC X(2).
+007700   05  WS-MORE-ACCOUNTS                      PIC X(1) VALUE 'Y'.
+007710       88  WS-MORE-ACCOUNTS-EXIST             VALUE 'Y'.
+007800       88  WS-NO-MORE-ACCOUNTS               VALUE 'N'.
+007900   05  WS-ACCOUNT-COUNT                      PIC 9(7) VALUE 0.
+008000   05  WS-OVERDRAWN-COUNT                    PIC 9(7) VALUE 0.
+008100
+008200 01  WS-ODRAFT-DETAIL-LINE.
+008300   05  FILLER                                PIC X(4) VALUE
+008400       SPACES.
+008500   05  WS-DET-ACCNO                          PIC X(10).
+008600   05  FILLER                                PIC X(2) VALUE
+008700       SPACES.
+008800   05  WS-DET-BALANCE                        PIC -(7)9.99.
+008900   05  FILLER                                PIC X(2) VALUE
+009000       SPACES.
+009100   05  WS-DET-NAME                           PIC X(30).
+009200   05  FILLER                                PIC X(20) VALUE
+009300       SPACES.
+009400
+009500 01  WS-ODRAFT-TRAILER-LINE.
+009600   05  FILLER                                PIC X(20) VALUE
+009700       'ACCOUNTS CHECKED:   '.
+009800   05  WS-TRL-ACCOUNT-COUNT                  PIC ZZZZZZ9.
+009900   05  FILLER                                PIC X(6) VALUE
+010000       SPACES.
+010100   05  FILLER                                PIC X(14) VALUE
+010200       'OVERDRAWN:    '.
+010300   05  WS-TRL-OVERDRAWN-COUNT                PIC ZZZZZZ9.
+010400   05  FILLER                                PIC X(25) VALUE
+010500       SPACES.
+010510
+010520 01  WS-COMMAREA.
+010530 COPY CIOFUNCS.
+010540 COPY CBANKD51.
+010600
+010700 PROCEDURE DIVISION.
+010800*****************************************************************
+010900* Main line of control                                          *
+011000*****************************************************************
+011100     PERFORM INITIALIZE-RUN THRU
+011200             INITIALIZE-RUN-EXIT.
+011300     PERFORM PROCESS-ACCOUNT THRU
+011400             PROCESS-ACCOUNT-EXIT
+011500        UNTIL WS-NO-MORE-ACCOUNTS.
+011600     PERFORM TERMINATE-RUN THRU
+011700             TERMINATE-RUN-EXIT.
+011800     GOBACK.
+011900
+012000*****************************************************************
+012100* Open the files, and start DBANK51P off on the full account     *
+012200* file, joined to its customer                                  *
+012300*****************************************************************
+012310 INITIALIZE-RUN.
+012320     OPEN OUTPUT ODRAFT-FILE.
+012330     SET WS-MORE-ACCOUNTS-EXIST TO TRUE.
+012340     MOVE SPACES TO WS-COMMAREA.
+012350     SET IO-REQUEST-FUNCTION-OPEN TO TRUE.
+012360     SET CD51-REQUESTED-BALANCE TO TRUE.
+012365     SET CD51I-BALANCE-LESS-THAN TO TRUE.
+012368     MOVE 0 TO CD51I-BALANCE-THRESHOLD.
+012370     CALL 'DBANK51P' USING WS-COMMAREA.
+012380     IF IO-REQUEST-STATUS-OK
+012390        PERFORM GET-NEXT-ACCOUNT
+012400     ELSE
+012410        SET WS-NO-MORE-ACCOUNTS TO TRUE
+012420     END-IF.
+013100 INITIALIZE-RUN-EXIT.
+013200     EXIT.
+013300
+013400*****************************************************************
+013500* List the account just returned by DBANK51P if it is open and  *
+013600* overdrawn, then fetch the next one                            *
+013700*****************************************************************
+013800 PROCESS-ACCOUNT.
+013900     ADD 1 TO WS-ACCOUNT-COUNT.
+014000     IF NOT CD51O-ACC-STATUS-CLOSED AND
+014100        CD51O-ACC-CURR-BAL IS LESS THAN 0
+014200        ADD 1 TO WS-OVERDRAWN-COUNT
+014700        MOVE CD51O-ACC-NO TO WS-DET-ACCNO
+014800        MOVE CD51O-ACC-CURR-BAL TO WS-DET-BALANCE
+014900        MOVE CD51O-NAME TO WS-DET-NAME
+015000        WRITE ODRAFT-LINE FROM WS-ODRAFT-DETAIL-LINE
+015100     END-IF.
+015200     PERFORM GET-NEXT-ACCOUNT.
+015500 PROCESS-ACCOUNT-EXIT.
+015600     EXIT.
+015610
+015620*****************************************************************
+015630* Ask DBANK51P for the next account in the full-file scan        *
+015640*****************************************************************
+015650 GET-NEXT-ACCOUNT.
+015660     SET IO-REQUEST-FUNCTION-READ TO TRUE.
+015670     CALL 'DBANK51P' USING WS-COMMAREA.
+015680     IF NOT IO-REQUEST-STATUS-OK
+015690        SET WS-NO-MORE-ACCOUNTS TO TRUE
+015700     END-IF.
+015710 GET-NEXT-ACCOUNT-EXIT.
+015720     EXIT.
+015700
+015800*****************************************************************
+015900* Print the run trailer and close everything down               *
+016000*****************************************************************
+016100 TERMINATE-RUN.
+016200     MOVE WS-ACCOUNT-COUNT TO WS-TRL-ACCOUNT-COUNT.
+016300     MOVE WS-OVERDRAWN-COUNT TO WS-TRL-OVERDRAWN-COUNT.
+016400     WRITE ODRAFT-LINE FROM WS-ODRAFT-TRAILER-LINE.
+016410     SET IO-REQUEST-FUNCTION-CLOSE TO TRUE.
+016420     CALL 'DBANK51P' USING WS-COMMAREA.
+016700     CLOSE ODRAFT-FILE.
+016800 TERMINATE-RUN-EXIT.
+016900     EXIT.
+017000
+017100* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
