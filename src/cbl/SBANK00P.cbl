@@ -41,13 +41,21 @@
 004100     10  FILLER                              PIC X(20)
 004200         VALUE 'Input received from '.
 004300     10  WS-INPUT-SOURCE-MSG-CALL-TYPE       PIC X(8).
+004310* Commarea passed to STRAC00P so it can log activity by
+004320* trancode and screen-logic program                   [req 019]
+004330 01  WS-TRACE-DATA.
+004340   05  WS-TRACE-TRANCODE                     PIC X(4).
+004350   05  WS-TRACE-PROGRAM                      PIC X(8).
 004400 01  WS-BANK-DATA-AREAS.
 004500   05  WS-BANK-DATA.
 004600 COPY CBANKDAT.
 004700   05  WS-BANK-EXT-DATA.
 004800 COPY CBANKEXT.
 004900
-005000 01  TS-DATA.
+005000 01  WS-CD01-DATA.
+ COPY CBANKD01.
+
+ 01  TS-DATA.
 005100   05  TS-QUEUE-NAME                         PIC X(8).
 005200   05  TS-QUEUE-NAME-PARTS REDEFINES TS-QUEUE-NAME.
 005300     10  TS-QUEUE-NAME-PART1                 PIC X(4).
@@ -94,10 +102,9 @@
 001300*****************************************************************
 001400*
 001500* Comment out the instructions and recompile to not use the trace
-001600     EXEC CICS LINK PROGRAM('STRAC00P')
-001700                    COMMAREA(WS-PROGRAM-ID)
-001800                    LENGTH(LENGTH OF WS-PROGRAM-ID)
-001900    END-EXEC.
+001600* The actual call to STRAC00P now happens once WS-SCREEN-LOGIC-PGM
+001700* is known, further down, so it can log by screen-logic program
+001800* as well as by trancode (request 019).
 002000
 002100* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
        
@@ -297,6 +304,15 @@
 027300        ELSE
 027400           SET COLOUR-ON TO TRUE
 027500        END-IF
+027510* Persist the new colour-scheme preference (request 004).
+027520        MOVE SPACES TO CD01-DATA
+027530        SET CD01-REQUESTED-COLOUR-UPDATE TO TRUE
+027540        MOVE BANK-USERID TO CD01I-PERSON-PID
+027550        MOVE BANK-COLOUR-SETTING TO CD01I-NEW-COLOUR
+027560        EXEC CICS LINK PROGRAM('DBANK01P')
+027570                       COMMAREA(CD01-DATA)
+027580                       LENGTH(LENGTH OF CD01-DATA)
+027590        END-EXEC
 027600     END-IF.
 027700
 027800*****************************************************************
@@ -325,6 +341,14 @@
 030100                'P' DELIMITED BY SIZE
 030200           INTO WS-SCREEN-LOGIC-PGM
 030300     END-EVALUATE.
+030310* Log this invocation's trancode/screen-logic program to the
+030320* activity file, via STRAC00P, now that both are known   [019]
+030330     MOVE WS-TRAN-ID TO WS-TRACE-TRANCODE.
+030340     MOVE WS-SCREEN-LOGIC-PGM TO WS-TRACE-PROGRAM.
+030350     EXEC CICS LINK PROGRAM('STRAC00P')
+030360                    COMMAREA(WS-TRACE-DATA)
+030370                    LENGTH(LENGTH OF WS-TRACE-DATA)
+030380     END-EXEC.
 030400     SET BANK-MAP-FUNCTION-GET TO TRUE.
 030500     EXEC CICS LINK PROGRAM(WS-SCREEN-LOGIC-PGM)
 030600                    COMMAREA(WS-BANK-DATA-AREAS)
