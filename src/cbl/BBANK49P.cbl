@@ -0,0 +1,243 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100
+001200*****************************************************************
+001300* Program:     BBANK49P.CBL                                     *
+001400* Function:    Household/relationship report           [req 024]*
+001500*                                                               *
+001600* For every customer on BNKCUST, uses the existing BAC-REC-PID  *
+001700* alternate index on BNKACC (the same START KEY EQUAL / READ    *
+001800* NEXT technique BBANK42P already uses on BTX-REC-ALTKEY1) to   *
+001900* pull every account the customer holds, looks up the account   *
+002000* type description on BNKATYP, and prints them side by side so  *
+002100* staff can see a customer's full relationship with us in one   *
+002200* place instead of looking up accounts one at a time.           *
+002300*****************************************************************
+002400
+002500 IDENTIFICATION DIVISION.
+002600 PROGRAM-ID.
+002700     BBANK49P.
+002800 DATE-WRITTEN.
+002900     August 2026.
+003000 DATE-COMPILED.
+003100     Today.
+003200
+003300 ENVIRONMENT DIVISION.
+003400
+003500 INPUT-OUTPUT   SECTION.
+003600   FILE-CONTROL.
+003700     SELECT BNKCUST-FILE
+003800            ASSIGN       TO BNKCUST
+003900            ORGANIZATION IS INDEXED
+004000            ACCESS MODE  IS SEQUENTIAL
+004100            RECORD KEY   IS BCS-REC-PID
+004200            FILE STATUS  IS WS-BNKCUST-STATUS.
+004300
+004400     SELECT BNKACC-FILE
+004500            ASSIGN       TO BNKACC
+004600            ORGANIZATION IS INDEXED
+004700            ACCESS MODE  IS DYNAMIC
+004800            RECORD KEY   IS BAC-REC-ACCNO
+004900            ALTERNATE KEY IS BAC-REC-PID WITH DUPLICATES
+005000            FILE STATUS  IS WS-BNKACC-STATUS.
+005100
+005200     SELECT BNKATYP-FILE
+005300            ASSIGN       TO BNKATYP
+005400            ORGANIZATION IS INDEXED
+005500            ACCESS MODE  IS RANDOM
+005600            RECORD KEY   IS BAT-REC-TYPE
+005700            FILE STATUS  IS WS-BNKATYP-STATUS.
+005800
+005900     SELECT RELATE-FILE
+006000            ASSIGN       TO RELATOUT
+006100            ORGANIZATION IS LINE SEQUENTIAL
+006200            FILE STATUS  IS WS-RELATE-STATUS.
+006300
+006400 DATA DIVISION.
+006500
+006600 FILE SECTION.
+006700 FD  BNKCUST-FILE.
+006800 01  BNKCUST-REC.
+006900 COPY CBANKVCS.
+007000
+007100 FD  BNKACC-FILE.
+007200 01  BNKACC-REC.
+007300 COPY CBANKVAC.
+007400
+007500 FD  BNKATYP-FILE.
+007600 01  BNKATYP-REC.
+007700 COPY CBANKVAT.
+007800
+007900 FD  RELATE-FILE.
+008000 01  RELATE-LINE                              PIC X(80).
+008100
+008200 WORKING-STORAGE SECTION.
+008300 01  WS-MISC-STORAGE.
+008400   05  WS-PROGRAM-ID                         PIC X(8)
+008500       VALUE 'BBANK49P'.
+008600   05  WS-BNKCUST-STATUS                     PIC X(2).
+008700   05  WS-BNKACC-STATUS                      PIC X(2).
+008800   05  WS-BNKATYP-STATUS                     PIC X(2).
+008900   05  WS-RELATE-STATUS                      PIC X(2).
+009000   05  WS-MORE-CUSTOMERS                     PIC X(1) VALUE 'Y'.
+009100       88  WS-MORE-CUSTOMERS-EXIST           VALUE 'Y'.
+009200       88  WS-NO-MORE-CUSTOMERS              VALUE 'N'.
+009300   05  WS-ACCOUNTS-FOR-CUST                  PIC X(1).
+009400       88  WS-SOME-ACCOUNTS-FOR-CUST         VALUE 'Y'.
+009500       88  WS-NO-ACCOUNTS-FOR-CUST           VALUE 'N'.
+009600   05  WS-TARGET-PID                         PIC X(5).
+009700   05  WS-CUSTOMER-COUNT                     PIC 9(7) VALUE 0.
+009800   05  WS-ACCOUNT-COUNT                      PIC 9(7) VALUE 0.
+009900   05  WS-CUST-ACCOUNT-COUNT                 PIC 9(5) VALUE 0.
+010000
+010100 01  WS-CUST-HEADER-LINE.
+010200   05  FILLER                                PIC X(11) VALUE
+010300       'CUSTOMER - '.
+010400   05  WS-HDR-PID                            PIC X(5).
+010500   05  FILLER                                PIC X(3) VALUE
+010600       SPACES.
+010700   05  WS-HDR-NAME                           PIC X(30).
+010800   05  FILLER                                PIC X(31) VALUE
+010900       SPACES.
+011000
+011100 01  WS-ACCOUNT-DETAIL-LINE.
+011200   05  FILLER                                PIC X(6) VALUE
+011300       SPACES.
+011400   05  WS-DTL-ACCNO                          PIC X(10).
+011500   05  FILLER                                PIC X(3) VALUE
+011600       SPACES.
+011700   05  WS-DTL-TYPE-DESC                      PIC X(20).
+011800   05  FILLER                                PIC X(3) VALUE
+011900       SPACES.
+012000   05  WS-DTL-BALANCE                        PIC -(7)9.99.
+012100   05  FILLER                                PIC X(3) VALUE
+012200       SPACES.
+012300   05  WS-DTL-CURRENCY                       PIC X(3).
+012400   05  FILLER                                PIC X(22) VALUE
+012500       SPACES.
+012600
+012700 01  WS-NO-ACCOUNTS-LINE.
+012800   05  FILLER                                PIC X(6) VALUE
+012900       SPACES.
+013000   05  FILLER                                PIC X(25) VALUE
+013100       'No accounts on file'.
+013200   05  FILLER                                PIC X(49) VALUE
+013300       SPACES.
+013400
+013500 01  WS-RELATE-TRAILER-LINE.
+013600   05  FILLER                                PIC X(20) VALUE
+013700       'CUSTOMERS REPORTED: '.
+013800   05  WS-TRL-CUSTOMER-COUNT                 PIC ZZZZZZ9.
+013900   05  FILLER                                PIC X(6) VALUE
+014000       SPACES.
+014100   05  FILLER                                PIC X(19) VALUE
+014200       'ACCOUNTS REPORTED: '.
+014300   05  WS-TRL-ACCOUNT-COUNT                  PIC ZZZZZZ9.
+014400   05  FILLER                                PIC X(21) VALUE
+014500       SPACES.
+014600
+014700 PROCEDURE DIVISION.
+014800*****************************************************************
+014900* Main line of control                                          *
+015000*****************************************************************
+015100     PERFORM INITIALIZE-RUN THRU
+015200             INITIALIZE-RUN-EXIT.
+015300     PERFORM PROCESS-CUSTOMER THRU
+015400             PROCESS-CUSTOMER-EXIT
+015500        UNTIL WS-NO-MORE-CUSTOMERS.
+015600     PERFORM TERMINATE-RUN THRU
+015700             TERMINATE-RUN-EXIT.
+015800     GOBACK.
+015900
+016000*****************************************************************
+016100* Open the files                                                *
+016200*****************************************************************
+016300 INITIALIZE-RUN.
+016400     OPEN INPUT BNKCUST-FILE.
+016500     OPEN INPUT BNKACC-FILE.
+016600     OPEN INPUT BNKATYP-FILE.
+016700     OPEN OUTPUT RELATE-FILE.
+016800     SET WS-MORE-CUSTOMERS-EXIST TO TRUE.
+016900     READ BNKCUST-FILE NEXT RECORD
+017000          AT END SET WS-NO-MORE-CUSTOMERS TO TRUE
+017100     END-READ.
+017200 INITIALIZE-RUN-EXIT.
+017300     EXIT.
+017400
+017500*****************************************************************
+017600* Print the customer header, then every account for this        *
+017700* customer via the BAC-REC-PID alternate index                  *
+017800*****************************************************************
+017900 PROCESS-CUSTOMER.
+018000     ADD 1 TO WS-CUSTOMER-COUNT.
+018100     MOVE BCS-REC-PID TO WS-HDR-PID.
+018200     MOVE BCS-REC-NAME TO WS-HDR-NAME.
+018300     WRITE RELATE-LINE FROM WS-CUST-HEADER-LINE.
+018400     MOVE BCS-REC-PID TO WS-TARGET-PID.
+018500     MOVE BCS-REC-PID TO BAC-REC-PID.
+018600     MOVE 0 TO WS-CUST-ACCOUNT-COUNT.
+018700     SET WS-SOME-ACCOUNTS-FOR-CUST TO TRUE.
+018800     START BNKACC-FILE KEY IS EQUAL TO BAC-REC-PID
+018900          INVALID KEY SET WS-NO-ACCOUNTS-FOR-CUST TO TRUE
+019000     END-START.
+019100     IF NOT WS-NO-ACCOUNTS-FOR-CUST
+019200        PERFORM PRINT-ACCOUNT THRU
+019300                PRINT-ACCOUNT-EXIT
+019400           UNTIL WS-BNKACC-STATUS IS NOT EQUAL TO '00'
+019500                 OR BAC-REC-PID IS NOT EQUAL TO WS-TARGET-PID
+019600     END-IF.
+019700     IF WS-CUST-ACCOUNT-COUNT IS EQUAL TO 0
+019800        WRITE RELATE-LINE FROM WS-NO-ACCOUNTS-LINE
+019900     END-IF.
+020000     READ BNKCUST-FILE NEXT RECORD
+020100          AT END SET WS-NO-MORE-CUSTOMERS TO TRUE
+020200     END-READ.
+020300 PROCESS-CUSTOMER-EXIT.
+020400     EXIT.
+020500
+020600*****************************************************************
+020700* Read the next account on the PID index, look up its type      *
+020800* description, and print the detail line                       *
+020900*****************************************************************
+021000 PRINT-ACCOUNT.
+021100     READ BNKACC-FILE NEXT RECORD.
+021200     IF WS-BNKACC-STATUS IS EQUAL TO '00' AND
+021300        BAC-REC-PID IS EQUAL TO WS-TARGET-PID
+021400        ADD 1 TO WS-ACCOUNT-COUNT
+021500        ADD 1 TO WS-CUST-ACCOUNT-COUNT
+021600        MOVE BAC-REC-TYPE TO BAT-REC-TYPE
+021700        READ BNKATYP-FILE
+021750             INVALID KEY MOVE SPACES TO BAT-REC-DESC
+021780        END-READ
+021900        MOVE BAC-REC-ACCNO TO WS-DTL-ACCNO
+022000        MOVE BAT-REC-DESC TO WS-DTL-TYPE-DESC
+022100        MOVE BAC-REC-BALANCE TO WS-DTL-BALANCE
+022200        MOVE BAC-REC-CURRENCY TO WS-DTL-CURRENCY
+022300        WRITE RELATE-LINE FROM WS-ACCOUNT-DETAIL-LINE
+022400     END-IF.
+022500 PRINT-ACCOUNT-EXIT.
+022600     EXIT.
+022700
+022800*****************************************************************
+022900* Print the run trailer and close everything down               *
+023000*****************************************************************
+023100 TERMINATE-RUN.
+023200     MOVE WS-CUSTOMER-COUNT TO WS-TRL-CUSTOMER-COUNT.
+023300     MOVE WS-ACCOUNT-COUNT TO WS-TRL-ACCOUNT-COUNT.
+023400     WRITE RELATE-LINE FROM WS-RELATE-TRAILER-LINE.
+023500     CLOSE BNKCUST-FILE.
+023600     CLOSE BNKACC-FILE.
+023700     CLOSE BNKATYP-FILE.
+023800     CLOSE RELATE-FILE.
+023900 TERMINATE-RUN-EXIT.
+024000     EXIT.
+024100
+024200* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
