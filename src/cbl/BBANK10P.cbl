@@ -42,7 +42,33 @@
 004200     88  PFK-VALID                           VALUE '0'.
 004300     88  PFK-INVALID                         VALUE '1'.
 004400   05  WS-ERROR-MSG                          PIC X(75).
-004500
+004410   05  WS-ABSTIME                            PIC S9(15) COMP-3.
+004420   05  WS-RESP                               PIC S9(8) COMP.
+004425   05  WS-TASKN-DISPLAY                      PIC 9(7).
+004430
+004431*****************************************************************
+004432* Test-environment userid prefix mapping, e.g. a test id of      *
+004433* 'Z00001' is treated as the real demo customer 'B00001'. Held   *
+004434* as a table, not a hardcoded IF, so new prefixes can be added   *
+004435* without changing logic and it is not limited to one letter    *
+004436* (request 006)                                                 *
+004436*****************************************************************
+004437 01  WS-TEST-ID-MAP-VALUES.
+004437   05  FILLER                              PIC X(2) VALUE 'ZB'.
+004438   05  FILLER                              PIC X(2) VALUE 'YC'.
+004438   05  FILLER                              PIC X(2) VALUE 'XD'.
+004438   05  FILLER                              PIC X(2) VALUE 'WE'.
+004439 01  WS-TEST-ID-MAP-TABLE REDEFINES WS-TEST-ID-MAP-VALUES.
+004440   05  WS-TEST-ID-MAP-ENTRY                 OCCURS 4 TIMES.
+004441       10  WS-TEST-ID-MAP-FROM              PIC X(1).
+004442       10  WS-TEST-ID-MAP-TO                PIC X(1).
+004443 01  WS-TEST-ID-MAP-COUNT                   PIC 9(2) VALUE 4.
+004444 01  WS-TEST-ID-MAP-SUB                     PIC 9(2).
+004444 01  WS-MAP-PREFIX-INOUT                    PIC X(1).
+
+004440 01  WS-BNKAUDT-REC.
+004450 COPY CBANKVAU.
+
 004600 01  WS-BANK-DATA.
 004700 COPY CBANKDAT.
 004800
@@ -148,7 +174,8 @@
 014500     IF BANK-HELP-ACTIVE
 014600        IF BANK-AID-PFK04
 014700           SET BANK-HELP-INACTIVE TO TRUE
-014800           MOVE 00 TO BANK-HELP-SCREEN
+014800           MOVE SPACES TO BANK-HELP-SCREEN
+014810           MOVE SPACES TO BANK-HELP-KEYWORD
 014900           MOVE 'BBANK10P' TO BANK-LAST-PROG
 015000           MOVE 'BBANK10P' TO BANK-NEXT-PROG
 015100           MOVE 'MBANK10' TO BANK-LAST-MAPSET
@@ -157,20 +184,22 @@
 015400           MOVE 'BANK10A' TO BANK-NEXT-MAP
 015500           GO TO COMMON-RETURN
 015600        ELSE
-015700           MOVE 01 TO BANK-HELP-SCREEN
+015700           MOVE 'BANK10' TO BANK-HELP-SCREEN
+015710           MOVE 'SIGNON' TO BANK-HELP-KEYWORD
 015800           MOVE 'BBANK10P' TO BANK-LAST-PROG
 015900           MOVE 'BBANK10P' TO BANK-NEXT-PROG
 016000           MOVE 'MBANK10' TO BANK-LAST-MAPSET
 016100           MOVE 'BANK10A' TO BANK-LAST-MAP
 016200           MOVE 'MBANK10' TO BANK-NEXT-MAPSET
 016300           MOVE 'HELP10A' TO BANK-NEXT-MAP
-016400           MOVE 'BANK10' TO HELP01I-SCRN
+016400           MOVE BANK-HELP-SCREEN TO HELP01I-SCRN
+016410           MOVE BANK-HELP-KEYWORD TO HELP01I-KEYWORD
 016500*          COPY CHELPX01.
 001600           EXEC CICS LINK PROGRAM('DHELP01P')
 001700                    COMMAREA(HELP01-DATA)
 001800                    LENGTH(LENGTH OF HELP01-DATA)
 001900           END-EXEC
-       
+
 016600           MOVE HELP01O-DATA TO BANK-HELP-DATA
 016700           GO TO COMMON-RETURN
 016800     END-IF.
@@ -223,10 +252,11 @@
 021100     MOVE SPACES TO CPSWDD01-DATA.
 021200     MOVE BANK-SIGNON-ID TO CPSWDD01I-USERID.
 021300     MOVE BANK-PSWD TO CPSWDD01I-PASSWORD
-021400* If user starts with "Z" then treat as "B"
-021500     IF CPSWDD01I-USERID(1:1) IS EQUAL TO 'Z'
-021600        MOVE 'B' TO  CPSWDD01I-USERID(1:1)
-021700     END-IF.
+021400* Map a test-environment userid prefix to its real one (req 006)
+021450     MOVE CPSWDD01I-USERID(1:1) TO WS-MAP-PREFIX-INOUT.
+021460     PERFORM MAP-TEST-USERID-PREFIX THRU
+021470             MAP-TEST-USERID-PREFIX-EXIT.
+021480     MOVE WS-MAP-PREFIX-INOUT TO CPSWDD01I-USERID(1:1).
 021800
 021900     SET PSWD-SIGNON TO TRUE
 022000
@@ -235,7 +265,30 @@
 001700                    COMMAREA(CPSWDD01-DATA)
 001800                    LENGTH(LENGTH OF CPSWDD01-DATA)
 001900     END-EXEC
-       
+
+022110* Record the result against the account's bad-password count and
+022120* lock it out after repeated failures (request 015)
+022130     MOVE SPACES TO CD01-DATA.
+022140     MOVE BANK-SIGNON-ID TO CD01I-PERSON-PID.
+022150     MOVE CD01I-PERSON-PID(1:1) TO WS-MAP-PREFIX-INOUT.
+022160     PERFORM MAP-TEST-USERID-PREFIX THRU
+022170             MAP-TEST-USERID-PREFIX-EXIT.
+022180     MOVE WS-MAP-PREFIX-INOUT TO CD01I-PERSON-PID(1:1).
+022190     IF CPSWDD01O-MESSAGE IS NOT EQUAL TO SPACES
+022192        SET CD01I-SIGNON-FAILED TO TRUE
+022194     ELSE
+022196        SET CD01I-SIGNON-OK TO TRUE
+022198     END-IF.
+022199     SET CD01-REQUESTED-SIGNON-UPDATE TO TRUE.
+001600     EXEC CICS LINK PROGRAM('DBANK01P')
+001700                    COMMAREA(CD01-DATA)
+001800                    LENGTH(LENGTH OF CD01-DATA)
+001900     END-EXEC.
+022201     IF CD01O-ACCOUNT-LOCKED
+022202        MOVE 'Account locked - too many failed signon attempts'
+022203             TO WS-ERROR-MSG
+022204        GO TO VALIDATE-USER-ERROR
+022205     END-IF.
 022200     IF CPSWDD01O-MESSAGE IS NOT EQUAL TO SPACES
 022300        MOVE CPSWDD01O-MESSAGE TO WS-ERROR-MSG
 022400        GO TO VALIDATE-USER-ERROR
@@ -243,10 +296,11 @@
 022600* We now make sure the user is actually a customer......
 022700     MOVE SPACES TO CD01-DATA.
 022800     MOVE BANK-SIGNON-ID TO CD01I-PERSON-PID.
-022900* If user starts with "Z" then treat as "B"
-023000     IF CD01I-PERSON-PID(1:1) IS EQUAL TO 'Z'
-023100        MOVE 'B' TO  CD01I-PERSON-PID(1:1)
-023200     END-IF.
+022900* Map a test-environment userid prefix to its real one (req 006)
+022950     MOVE CD01I-PERSON-PID(1:1) TO WS-MAP-PREFIX-INOUT.
+022960     PERFORM MAP-TEST-USERID-PREFIX THRU
+022970             MAP-TEST-USERID-PREFIX-EXIT.
+022980     MOVE WS-MAP-PREFIX-INOUT TO CD01I-PERSON-PID(1:1).
 023300*COPY CBANKX01.
 001600     EXEC CICS LINK PROGRAM('DBANK01P')
 001700                    COMMAREA(CD01-DATA)
@@ -258,15 +312,82 @@
 023600        GO TO VALIDATE-USER-ERROR
 023700     ELSE
 023800        MOVE CD01O-PERSON-NAME TO BANK-USERID-NAME
+023810        MOVE CD01O-PERSON-ADDR1 TO BANK-USERID-ADDR1
+023820        MOVE CD01O-PERSON-ADDR2 TO BANK-USERID-ADDR2
+023830        MOVE CD01O-PERSON-STATE TO BANK-USERID-STATE
+023840        MOVE CD01O-PERSON-CNTRY TO BANK-USERID-CNTRY
+023850        MOVE CD01O-PERSON-POST-CODE TO BANK-USERID-POST-CODE
+023860        MOVE CD01O-PERSON-EMAIL TO BANK-USERID-EMAIL
+023870        MOVE CD01O-PERSON-COLOUR TO BANK-COLOUR-SETTING
 023900        MOVE BANK-SIGNON-ID TO BANK-USERID
-024000        IF BANK-USERID(1:1) IS EQUAL TO 'Z'
-024100           MOVE 'B' TO  BANK-USERID(1:1)
-024200        END-IF
+023950        MOVE BANK-USERID(1:1) TO WS-MAP-PREFIX-INOUT
+023960        PERFORM MAP-TEST-USERID-PREFIX THRU
+023970                MAP-TEST-USERID-PREFIX-EXIT
+023980        MOVE WS-MAP-PREFIX-INOUT TO BANK-USERID(1:1)
 024300        GO TO VALIDATE-USER-EXIT
 024400     END-IF.
 024500 VALIDATE-USER-ERROR.
 024600     SET INPUT-ERROR TO TRUE.
 024700 VALIDATE-USER-EXIT.
+024710     PERFORM WRITE-AUDIT-RECORD THRU
+024720             WRITE-AUDIT-RECORD-EXIT.
 024800     EXIT.
 024900
-025000* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
+024910*****************************************************************
+024920* Write a signon audit record - one per signon attempt,         *
+024930* success or failure (request 005). BAU-REC-TIMESTAMP carries a *
+024935* EIBTASKN suffix after the date/time so two signons landing in *
+024936* the same second (concurrent logons, or a retry straight after *
+024937* a bad password) still get distinct keys.                      *
+024940*****************************************************************
+024950 WRITE-AUDIT-RECORD.
+024960     MOVE LOW-VALUES TO BAU-RECORD.
+024970     EXEC CICS ASKTIME
+024980               ABSTIME(WS-ABSTIME)
+024990     END-EXEC.
+025000     EXEC CICS FORMATTIME
+025010               ABSTIME(WS-ABSTIME)
+025020               YYYYMMDD(BAU-REC-TIMESTAMP(1:8))
+025030               TIME(BAU-REC-TIMESTAMP(9:8))
+025040     END-EXEC.
+025045     MOVE EIBTASKN TO WS-TASKN-DISPLAY.
+025046     MOVE WS-TASKN-DISPLAY TO BAU-REC-TIMESTAMP(17:7).
+025050     MOVE BANK-SIGNON-ID TO BAU-REC-USERID.
+025055     MOVE BANK-USERID TO BAU-REC-MAPPED-USERID.
+025060     MOVE EIBTRMID TO BAU-REC-TERMID.
+025070     IF INPUT-OK
+025080        SET BAU-REC-RESULT-SUCCESS TO TRUE
+025090     ELSE
+025100        SET BAU-REC-RESULT-FAILURE TO TRUE
+025110        MOVE WS-ERROR-MSG TO BAU-REC-REASON
+025120     END-IF.
+025130     EXEC CICS WRITE FILE('BNKAUDT')
+025140               FROM(WS-BNKAUDT-REC)
+025150               LENGTH(LENGTH OF WS-BNKAUDT-REC)
+025160               RIDFLD(BAU-REC-TIMESTAMP)
+025170               RESP(WS-RESP)
+025180     END-EXEC.
+025181     IF WS-RESP IS EQUAL TO DFHRESP(DUPREC)
+025182        DISPLAY 'BBANK10P - DUPLICATE AUDIT TIMESTAMP ON WRITE: '
+025183                BAU-REC-TIMESTAMP
+025184     END-IF.
+025190 WRITE-AUDIT-RECORD-EXIT.
+025200     EXIT.
+025210
+025230*****************************************************************
+025240* Translate WS-MAP-PREFIX-INOUT through WS-TEST-ID-MAP-TABLE,   *
+025250* leaving it unchanged if no entry matches (request 006)        *
+025260*****************************************************************
+025270 MAP-TEST-USERID-PREFIX.
+025280     PERFORM VARYING WS-TEST-ID-MAP-SUB FROM 1 BY 1
+025290             UNTIL WS-TEST-ID-MAP-SUB > WS-TEST-ID-MAP-COUNT
+025300        IF WS-MAP-PREFIX-INOUT IS EQUAL TO
+025310              WS-TEST-ID-MAP-FROM (WS-TEST-ID-MAP-SUB)
+025320           MOVE WS-TEST-ID-MAP-TO (WS-TEST-ID-MAP-SUB)
+025330                TO WS-MAP-PREFIX-INOUT
+025340        END-IF
+025350     END-PERFORM.
+025360 MAP-TEST-USERID-PREFIX-EXIT.
+025370     EXIT.
+025380
+025390* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
