@@ -0,0 +1,531 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100
+001200*****************************************************************
+001300* Program:     BBANK44P.CBL                                     *
+001400* Function:    Standing order / recurring payment batch job     *
+001500*                                                      [req 014] *
+001600*                                                               *
+001700* Scans BNKSORD for active orders whose SOR-REC-NEXT-DUE-DTE has *
+001800* been reached, moves SOR-REC-AMOUNT from SOR-REC-FROM-ACC to    *
+001900* SOR-REC-TO-ACC on BNKACC, posts a debit and a credit to        *
+002000* BNKTXN for the transfer, then advances the order's next due    *
+002100* date by its SOR-REC-FREQUENCY.                                 *
+002200*****************************************************************
+002300
+002400 IDENTIFICATION DIVISION.
+002500 PROGRAM-ID.
+002600     BBANK44P.
+002700 DATE-WRITTEN.
+002800     August 2026.
+002900 DATE-COMPILED.
+003000     Today.
+003100
+003200 ENVIRONMENT DIVISION.
+003300
+003400 INPUT-OUTPUT   SECTION.
+003500   FILE-CONTROL.
+003600     SELECT BNKSORD-FILE
+003700            ASSIGN       TO BNKSORD
+003800            ORGANIZATION IS INDEXED
+003900            ACCESS MODE  IS SEQUENTIAL
+004000            RECORD KEY   IS SOR-REC-ORDER-NO
+004100            ALTERNATE KEY IS SOR-REC-FROM-ACC WITH DUPLICATES
+004200            FILE STATUS  IS WS-BNKSORD-STATUS.
+004300
+004400     SELECT BNKACC-FILE
+004500            ASSIGN       TO BNKACC
+004600            ORGANIZATION IS INDEXED
+004700            ACCESS MODE  IS RANDOM
+004800            RECORD KEY   IS BAC-REC-ACCNO
+004900            ALTERNATE KEY IS BAC-REC-PID WITH DUPLICATES
+005000            FILE STATUS  IS WS-BNKACC-STATUS.
+005100
+005200     SELECT BNKTXN-FILE
+005300            ASSIGN       TO BNKTXN
+005400            ORGANIZATION IS INDEXED
+005500            ACCESS MODE  IS RANDOM
+005600            RECORD KEY   IS BTX-REC-TIMESTAMP
+005700            ALTERNATE KEY IS BTX-REC-ALTKEY1 WITH DUPLICATES
+005800            FILE STATUS  IS WS-BNKTXN-STATUS.
+005900
+005910     SELECT BNKFXRT-FILE
+005920            ASSIGN       TO BNKFXRT
+005930            ORGANIZATION IS INDEXED
+005940            ACCESS MODE  IS RANDOM
+005950            RECORD KEY   IS FXR-REC-PAIR
+005960            FILE STATUS  IS WS-BNKFXRT-STATUS.
+005970
+006000     SELECT SORD-FILE
+006100            ASSIGN       TO SORDOUT
+006200            ORGANIZATION IS LINE SEQUENTIAL
+006300            FILE STATUS  IS WS-SORD-STATUS.
+006400
+006500 DATA DIVISION.
+006600
+006700 FILE SECTION.
+006800 FD  BNKSORD-FILE.
+006900 01  BNKSORD-REC.
+007000 COPY CBANKVSO.
+007100
+007200 FD  BNKACC-FILE.
+007300 01  BNKACC-REC.
+007400 COPY CBANKVAC.
+007500
+007600 FD  BNKTXN-FILE.
+007700 01  BNKTXN-REC.
+007800 COPY CBANKVTX.
+007850
+007860 FD  BNKFXRT-FILE.
+007870 01  BNKFXRT-REC.
+007880 COPY CBANKVFX.
+007900
+008000 FD  SORD-FILE.
+008100 01  SORD-LINE                                PIC X(80).
+008200
+008300 WORKING-STORAGE SECTION.
+008400 01  WS-MISC-STORAGE.
+008500   05  WS-PROGRAM-ID                         PIC X(8)
+008600       VALUE 'BBANK44P'.
+008700   05  WS-BNKSORD-STATUS                     PIC X(2).
+008800   05  WS-BNKACC-STATUS                      PIC X(2).
+008900   05  WS-BNKTXN-STATUS                      PIC X(2).
+008950   05  WS-BNKFXRT-STATUS                     PIC X(2).
+009000   05  WS-SORD-STATUS                        PIC X(2).
+009100   05  WS-MORE-ORDERS                        PIC X(1) VALUE 'Y'.
+009110       88  WS-MORE-ORDERS-EXIST               VALUE 'Y'.
+009200       88  WS-NO-MORE-ORDERS                 VALUE 'N'.
+009300   05  WS-ACCOUNT-FOUND-FLAG                 PIC X(1).
+009310       88  WS-ACCOUNT-FOUND                   VALUE 'Y'.
+009400       88  WS-ACCOUNT-NOT-FOUND              VALUE 'N'.
+009410   05  WS-RATE-FOUND-FLAG                    PIC X(1).
+009420       88  WS-RATE-AVAILABLE                  VALUE 'Y'.
+009430       88  WS-NO-RATE-AVAILABLE              VALUE 'N'.
+009500   05  WS-SEQUENCE-NO                        PIC 9(6) VALUE 0.
+009600   05  WS-TODAY-DATE                         PIC 9(8).
+009700   05  WS-TODAY-DATE-X REDEFINES WS-TODAY-DATE
+009800                                              PIC X(8).
+009900   05  WS-NOW-TIME                           PIC 9(8).
+010000   05  WS-NOW-TIME-X REDEFINES WS-NOW-TIME    PIC X(8).
+010100   05  WS-ORDER-COUNT                        PIC 9(7) VALUE 0.
+010200   05  WS-PAID-COUNT                         PIC 9(7) VALUE 0.
+010300   05  WS-EXCEPTION-COUNT                    PIC 9(7) VALUE 0.
+010400   05  WS-FROM-PID                           PIC X(5).
+010500   05  WS-FROM-CURRENCY                      PIC X(3).
+010510   05  WS-TO-CURRENCY                        PIC X(3).
+010520   05  WS-CONVERTED-AMOUNT                   PIC S9(9)V99.
+010530   05  WS-LEG-AMOUNT                         PIC S9(9)V99.
+010600   05  WS-EXCEPTION-REASON                   PIC X(30).
+010700
+010800 01  WS-DUE-DATE-FIELDS.
+010900   05  WS-DUE-YYYY                           PIC 9(4).
+011000   05  WS-DUE-MM                             PIC 9(2).
+011100   05  WS-DUE-DD                             PIC 9(2).
+011200
+011300 01  WS-DAYS-IN-MONTH-TABLE VALUE
+011400     '312831303130313130313031'.
+011500   05  WS-DAYS-IN-MONTH                      PIC 9(2)
+011600                                              OCCURS 12 TIMES.
+011700
+011800 01  WS-DAYS-THIS-MONTH                     PIC 9(2).
+011900
+012000 01  WS-BTX-NEW-REC.
+012100   05  WS-BTX-NEW-DESC                       PIC X(30).
+012200   05  WS-BTX-NEW-REF                        PIC X(12).
+012300   05  FILLER                                PIC X(8).
+012400
+012500 01  WS-SORD-DETAIL-LINE.
+012600   05  FILLER                                PIC X(4) VALUE
+012700       SPACES.
+012800   05  WS-DET-ORDER-NO                       PIC X(10).
+012900   05  FILLER                                PIC X(2) VALUE
+013000       SPACES.
+013100   05  WS-DET-FROM-ACC                       PIC X(10).
+013200   05  FILLER                                PIC X(2) VALUE
+013300       SPACES.
+013400   05  WS-DET-TO-ACC                         PIC X(10).
+013500   05  FILLER                                PIC X(2) VALUE
+013600       SPACES.
+013700   05  WS-DET-AMOUNT                         PIC -(7)9.99.
+013800   05  FILLER                                PIC X(14) VALUE
+013900       SPACES.
+014000
+014100 01  WS-SORD-EXCEPTION-LINE.
+014200   05  FILLER                                PIC X(18) VALUE
+014300       'ORDER NOT PAID -  '.
+014400   05  WS-EXC-ORDER-NO                       PIC X(10).
+014500   05  FILLER                                PIC X(2) VALUE
+014600       SPACES.
+014700   05  WS-EXC-REASON                         PIC X(30).
+014800   05  FILLER                                PIC X(20) VALUE
+014900       SPACES.
+015000
+015100 01  WS-SORD-TRAILER-LINE.
+015200   05  FILLER                                PIC X(20) VALUE
+015300       'ORDERS CHECKED:     '.
+015400   05  WS-TRL-ORDER-COUNT                    PIC ZZZZZZ9.
+015500   05  FILLER                                PIC X(4) VALUE
+015600       SPACES.
+015700   05  FILLER                                PIC X(14) VALUE
+015800       'PAID:         '.
+015900   05  WS-TRL-PAID-COUNT                     PIC ZZZZZZ9.
+016000   05  FILLER                                PIC X(4) VALUE
+016100       SPACES.
+016200   05  FILLER                                PIC X(14) VALUE
+016300       'EXCEPTIONS:   '.
+016400   05  WS-TRL-EXCEPTION-COUNT                PIC ZZZZZZ9.
+016500   05  FILLER                                PIC X(7) VALUE
+016600       SPACES.
+016700
+016800 PROCEDURE DIVISION.
+016900*****************************************************************
+017000* Main line of control                                          *
+017100*****************************************************************
+017200     PERFORM INITIALIZE-RUN THRU
+017300             INITIALIZE-RUN-EXIT.
+017400     PERFORM PROCESS-ORDER THRU
+017500             PROCESS-ORDER-EXIT
+017600        UNTIL WS-NO-MORE-ORDERS.
+017700     PERFORM TERMINATE-RUN THRU
+017800             TERMINATE-RUN-EXIT.
+017900     GOBACK.
+018000
+018100*****************************************************************
+018200* Open the files and capture the run date/time used to stamp    *
+018300* any postings                                                  *
+018400*****************************************************************
+018500 INITIALIZE-RUN.
+018600     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+018700     ACCEPT WS-NOW-TIME FROM TIME.
+018800     OPEN I-O   BNKSORD-FILE.
+018900     OPEN I-O   BNKACC-FILE.
+019000     OPEN I-O   BNKTXN-FILE.
+019050     OPEN INPUT BNKFXRT-FILE.
+019100     OPEN OUTPUT SORD-FILE.
+019200     SET WS-MORE-ORDERS-EXIST TO TRUE.
+019300     READ BNKSORD-FILE NEXT RECORD
+019400          AT END SET WS-NO-MORE-ORDERS TO TRUE
+019500     END-READ.
+019600 INITIALIZE-RUN-EXIT.
+019700     EXIT.
+019800
+019900*****************************************************************
+020000* Pay the standing order currently held in BNKSORD-REC if it is *
+020100* active and due                                                *
+020200*****************************************************************
+020300 PROCESS-ORDER.
+020400     ADD 1 TO WS-ORDER-COUNT.
+020500     IF SOR-REC-STATUS-ACTIVE AND
+020600        SOR-REC-NEXT-DUE-DTE IS NOT GREATER THAN WS-TODAY-DATE-X
+020700        PERFORM PAY-ORDER THRU
+020800                PAY-ORDER-EXIT
+020900     END-IF.
+021000     READ BNKSORD-FILE NEXT RECORD
+021100          AT END SET WS-NO-MORE-ORDERS TO TRUE
+021200     END-READ.
+021300 PROCESS-ORDER-EXIT.
+021400     EXIT.
+021500
+021600*****************************************************************
+021700* Debit the source account, credit the destination account and  *
+021800* advance the order to its next due date                        *
+021900*****************************************************************
+022000 PAY-ORDER.
+022100     MOVE SOR-REC-FROM-ACC TO BAC-REC-ACCNO.
+022200     SET WS-ACCOUNT-FOUND TO TRUE.
+022300     READ BNKACC-FILE
+022400          INVALID KEY SET WS-ACCOUNT-NOT-FOUND TO TRUE
+022500     END-READ.
+022600     IF WS-ACCOUNT-NOT-FOUND
+022700        MOVE 'FROM ACCOUNT NOT FOUND' TO WS-EXCEPTION-REASON
+022800        PERFORM WRITE-EXCEPTION THRU WRITE-EXCEPTION-EXIT
+022900     ELSE
+023000        IF BAC-REC-STATUS-CLOSED
+023100           MOVE 'FROM ACCOUNT CLOSED' TO WS-EXCEPTION-REASON
+023200           PERFORM WRITE-EXCEPTION THRU WRITE-EXCEPTION-EXIT
+023300        ELSE
+023310           IF BAC-REC-BALANCE IS LESS THAN SOR-REC-AMOUNT
+023320              OR SOR-REC-CURRENCY IS NOT EQUAL TO BAC-REC-CURRENCY
+023400              IF SOR-REC-CURRENCY IS NOT EQUAL TO BAC-REC-CURRENCY
+023410                 MOVE 'FROM ACCOUNT CURRENCY MISMATCH' TO
+023420                     WS-EXCEPTION-REASON
+023500              ELSE
+023510                 MOVE 'INSUFFICIENT FUNDS' TO WS-EXCEPTION-REASON
+023520              END-IF
+023600              PERFORM WRITE-EXCEPTION THRU WRITE-EXCEPTION-EXIT
+023700           ELSE
+023800              MOVE BAC-REC-PID TO WS-FROM-PID
+023900              MOVE BAC-REC-CURRENCY TO WS-FROM-CURRENCY
+024000              MOVE SOR-REC-TO-ACC TO BAC-REC-ACCNO
+024100              SET WS-ACCOUNT-FOUND TO TRUE
+024200              READ BNKACC-FILE
+024300                   INVALID KEY
+024400                      SET WS-ACCOUNT-NOT-FOUND TO TRUE
+024500              END-READ
+024600              IF WS-ACCOUNT-NOT-FOUND
+024700                 MOVE 'TO ACCOUNT NOT FOUND' TO
+024800                     WS-EXCEPTION-REASON
+024900                 PERFORM WRITE-EXCEPTION THRU
+025000                         WRITE-EXCEPTION-EXIT
+025100              ELSE
+025200                 IF BAC-REC-STATUS-CLOSED
+025300                    MOVE 'TO ACCOUNT CLOSED' TO
+025400                        WS-EXCEPTION-REASON
+025500                    PERFORM WRITE-EXCEPTION THRU
+025600                            WRITE-EXCEPTION-EXIT
+025700                 ELSE
+025800                    MOVE BAC-REC-CURRENCY TO WS-TO-CURRENCY
+025900                    PERFORM DETERMINE-TRANSFER-AMOUNT THRU
+026000                            DETERMINE-TRANSFER-AMOUNT-EXIT
+026100                    IF WS-NO-RATE-AVAILABLE
+026200                       MOVE 'NO EXCHANGE RATE AVAILABLE' TO
+026300                           WS-EXCEPTION-REASON
+026400                       PERFORM WRITE-EXCEPTION THRU
+026500                               WRITE-EXCEPTION-EXIT
+026600                    ELSE
+026700                       PERFORM DEBIT-FROM-ACCOUNT THRU
+026800                               DEBIT-FROM-ACCOUNT-EXIT
+026900                       PERFORM CREDIT-TO-ACCOUNT THRU
+027000                               CREDIT-TO-ACCOUNT-EXIT
+027100                       PERFORM ADVANCE-DUE-DATE THRU
+027200                               ADVANCE-DUE-DATE-EXIT
+027300                       MOVE WS-TODAY-DATE-X TO
+027400                           SOR-REC-LAST-PAID-DTE
+027500                       REWRITE BNKSORD-REC
+027600                       ADD 1 TO WS-PAID-COUNT
+027700                       MOVE SOR-REC-ORDER-NO TO
+027800                           WS-DET-ORDER-NO
+027900                       MOVE SOR-REC-FROM-ACC TO
+028000                           WS-DET-FROM-ACC
+028100                       MOVE SOR-REC-TO-ACC TO WS-DET-TO-ACC
+028200                       MOVE SOR-REC-AMOUNT TO WS-DET-AMOUNT
+028300                       WRITE SORD-LINE FROM
+028400                             WS-SORD-DETAIL-LINE
+028500                    END-IF
+028600                 END-IF
+028700              END-IF
+028800           END-IF
+028900        END-IF
+029000     END-IF.
+029100 PAY-ORDER-EXIT.
+029200     EXIT.
+029300
+029400*****************************************************************
+029500* Work out how much the destination account is actually         *
+029600* credited, converting via BNKFXRT when the two accounts do not *
+029700* share a currency (request 016)                                *
+029800*****************************************************************
+029900 DETERMINE-TRANSFER-AMOUNT.
+030000     SET WS-RATE-AVAILABLE TO TRUE.
+030100     IF WS-FROM-CURRENCY IS EQUAL TO WS-TO-CURRENCY
+030200        MOVE SOR-REC-AMOUNT TO WS-CONVERTED-AMOUNT
+030300     ELSE
+030400        MOVE WS-FROM-CURRENCY TO FXR-REC-FROM-CCY
+030500        MOVE WS-TO-CURRENCY TO FXR-REC-TO-CCY
+030600        READ BNKFXRT-FILE
+030700             INVALID KEY SET WS-NO-RATE-AVAILABLE TO TRUE
+030800        END-READ
+030900        IF NOT WS-NO-RATE-AVAILABLE
+031000           COMPUTE WS-CONVERTED-AMOUNT ROUNDED =
+031100                   SOR-REC-AMOUNT * FXR-REC-RATE
+031200        END-IF
+031300     END-IF.
+031400 DETERMINE-TRANSFER-AMOUNT-EXIT.
+031500     EXIT.
+031600
+031700*****************************************************************
+031800* Debit SOR-REC-FROM-ACC for the full order amount, in its own  *
+031900* currency, and post the debit leg to BNKTXN                    *
+032000*****************************************************************
+032100 DEBIT-FROM-ACCOUNT.
+032200     MOVE SOR-REC-FROM-ACC TO BAC-REC-ACCNO.
+032210     SET WS-ACCOUNT-FOUND TO TRUE.
+032220     READ BNKACC-FILE
+032230          INVALID KEY SET WS-ACCOUNT-NOT-FOUND TO TRUE
+032240     END-READ.
+032250     IF WS-ACCOUNT-NOT-FOUND
+032260        MOVE 'FROM ACCOUNT NOT FOUND' TO WS-EXCEPTION-REASON
+032270        PERFORM WRITE-EXCEPTION THRU WRITE-EXCEPTION-EXIT
+032280     ELSE
+032300        SUBTRACT SOR-REC-AMOUNT FROM BAC-REC-BALANCE
+032500        REWRITE BNKACC-REC
+032600        MOVE SOR-REC-FROM-ACC TO BTX-REC-ACCNO
+032700        MOVE WS-FROM-PID TO BTX-REC-PID
+032800        MOVE WS-FROM-CURRENCY TO BTX-REC-CURRENCY
+032900        COMPUTE WS-LEG-AMOUNT = 0 - SOR-REC-AMOUNT
+033000        PERFORM POST-SORD-TXN THRU
+033100                POST-SORD-TXN-EXIT
+033150     END-IF.
+033200 DEBIT-FROM-ACCOUNT-EXIT.
+033300     EXIT.
+033400
+033500*****************************************************************
+033600* Credit SOR-REC-TO-ACC with WS-CONVERTED-AMOUNT, in its own    *
+033700* currency, and post the credit leg to BNKTXN                   *
+033800*****************************************************************
+033900 CREDIT-TO-ACCOUNT.
+034000     MOVE SOR-REC-TO-ACC TO BAC-REC-ACCNO.
+034010     SET WS-ACCOUNT-FOUND TO TRUE.
+034020     READ BNKACC-FILE
+034030          INVALID KEY SET WS-ACCOUNT-NOT-FOUND TO TRUE
+034040     END-READ.
+034050     IF WS-ACCOUNT-NOT-FOUND
+034060        MOVE 'TO ACCOUNT NOT FOUND' TO WS-EXCEPTION-REASON
+034070        PERFORM WRITE-EXCEPTION THRU WRITE-EXCEPTION-EXIT
+034080     ELSE
+034100        ADD WS-CONVERTED-AMOUNT TO BAC-REC-BALANCE
+034300        REWRITE BNKACC-REC
+034400        MOVE SOR-REC-TO-ACC TO BTX-REC-ACCNO
+034500        MOVE BAC-REC-PID TO BTX-REC-PID
+034600        MOVE BAC-REC-CURRENCY TO BTX-REC-CURRENCY
+034700        MOVE WS-CONVERTED-AMOUNT TO WS-LEG-AMOUNT
+034800        PERFORM POST-SORD-TXN THRU
+034900                POST-SORD-TXN-EXIT
+034950     END-IF.
+035000 CREDIT-TO-ACCOUNT-EXIT.
+035100     EXIT.
+035200
+035300*****************************************************************
+035400* Post one leg (debit or credit) of the standing order transfer *
+035500* to the transaction history file, in that account's own       *
+035600* currency, for WS-LEG-AMOUNT                                   *
+035700*****************************************************************
+035800 POST-SORD-TXN.
+035900     ADD 1 TO WS-SEQUENCE-NO.
+036000     MOVE BTX-REC-ACCNO TO BTX-REC-ALTKEY1.
+036100     MOVE WS-TODAY-DATE-X TO BTX-REC-TIMESTAMP(1:8).
+036200     MOVE WS-NOW-TIME-X TO BTX-REC-TIMESTAMP(9:8).
+036300     MOVE WS-SEQUENCE-NO TO BTX-REC-TIMESTAMP(17:6).
+036400     MOVE SPACES TO BTX-REC-TIMESTAMP(23:4).
+036500     MOVE '2' TO BTX-REC-TYPE.
+036600     MOVE WS-LEG-AMOUNT TO BTX-REC-AMOUNT.
+036700     MOVE SPACES TO WS-BTX-NEW-REC.
+036800     MOVE 'STANDING ORDER' TO WS-BTX-NEW-DESC.
+036900     MOVE SOR-REC-ORDER-NO TO WS-BTX-NEW-REF.
+037000     MOVE WS-BTX-NEW-REC TO BTX-REC-DATA-OLD.
+037100     WRITE BTX-RECORD
+037200          INVALID KEY
+037300             DISPLAY 'BBANK44P - DUPLICATE TIMESTAMP ON WRITE: '
+037400                     BTX-REC-TIMESTAMP
+037500     END-WRITE.
+037600 POST-SORD-TXN-EXIT.
+037700     EXIT.
+031300
+031400*****************************************************************
+031500* Advance SOR-REC-NEXT-DUE-DTE by the order's frequency. Months  *
+031600* that do not have a given day (e.g. 31 Feb) are simplified down *
+031700* to the last day of the resulting month.                       *
+031800*****************************************************************
+031900 ADVANCE-DUE-DATE.
+032000     MOVE SOR-REC-NEXT-DUE-DTE(1:4) TO WS-DUE-YYYY.
+032100     MOVE SOR-REC-NEXT-DUE-DTE(5:2) TO WS-DUE-MM.
+032200     MOVE SOR-REC-NEXT-DUE-DTE(7:2) TO WS-DUE-DD.
+032300     EVALUATE TRUE
+032400       WHEN SOR-REC-FREQ-WEEKLY
+032500        ADD 7 TO WS-DUE-DD
+032600        PERFORM NORMALIZE-DUE-DAY THRU
+032700                NORMALIZE-DUE-DAY-EXIT
+032800       WHEN SOR-REC-FREQ-ANNUAL
+032900        ADD 1 TO WS-DUE-YYYY
+033000       WHEN OTHER
+033100        ADD 1 TO WS-DUE-MM
+033200        IF WS-DUE-MM IS GREATER THAN 12
+033300           MOVE 1 TO WS-DUE-MM
+033400           ADD 1 TO WS-DUE-YYYY
+033500        END-IF
+033600     END-EVALUATE.
+033700     PERFORM CAP-DUE-DAY THRU
+033800             CAP-DUE-DAY-EXIT.
+033900     MOVE WS-DUE-YYYY TO SOR-REC-NEXT-DUE-DTE(1:4).
+034000     MOVE WS-DUE-MM TO SOR-REC-NEXT-DUE-DTE(5:2).
+034100     MOVE WS-DUE-DD TO SOR-REC-NEXT-DUE-DTE(7:2).
+034200 ADVANCE-DUE-DATE-EXIT.
+034300     EXIT.
+034400
+034500*****************************************************************
+034600* Carry WS-DUE-DD over into later months while it is beyond the  *
+034700* current month's length (used for the weekly frequency)         *
+034800*****************************************************************
+034900 NORMALIZE-DUE-DAY.
+035000     PERFORM GET-DAYS-THIS-MONTH THRU
+035100             GET-DAYS-THIS-MONTH-EXIT.
+035200     PERFORM UNTIL WS-DUE-DD IS NOT GREATER THAN
+035210           WS-DAYS-THIS-MONTH
+035300        SUBTRACT WS-DAYS-THIS-MONTH FROM WS-DUE-DD
+035400        ADD 1 TO WS-DUE-MM
+035500        IF WS-DUE-MM IS GREATER THAN 12
+035600           MOVE 1 TO WS-DUE-MM
+035700           ADD 1 TO WS-DUE-YYYY
+035800        END-IF
+035900        PERFORM GET-DAYS-THIS-MONTH THRU
+036000                GET-DAYS-THIS-MONTH-EXIT
+036100     END-PERFORM.
+036200 NORMALIZE-DUE-DAY-EXIT.
+036300     EXIT.
+036400
+036500*****************************************************************
+036600* Pull WS-DUE-DD back to the last day of its month if the        *
+036700* monthly/annual roll-forward has pushed it past the end         *
+036800*****************************************************************
+036900 CAP-DUE-DAY.
+037000     PERFORM GET-DAYS-THIS-MONTH THRU
+037100             GET-DAYS-THIS-MONTH-EXIT.
+037200     IF WS-DUE-DD IS GREATER THAN WS-DAYS-THIS-MONTH
+037300        MOVE WS-DAYS-THIS-MONTH TO WS-DUE-DD
+037400     END-IF.
+037500 CAP-DUE-DAY-EXIT.
+037600     EXIT.
+037700
+037800*****************************************************************
+037900* Work out how many days are in WS-DUE-MM / WS-DUE-YYYY,         *
+038000* allowing for February in a leap year                          *
+038100*****************************************************************
+038200 GET-DAYS-THIS-MONTH.
+038300     MOVE WS-DAYS-IN-MONTH(WS-DUE-MM) TO WS-DAYS-THIS-MONTH.
+038400     IF WS-DUE-MM IS EQUAL TO 2
+038500        IF FUNCTION MOD(WS-DUE-YYYY, 4) IS EQUAL TO 0 AND
+038600          (FUNCTION MOD(WS-DUE-YYYY, 100) IS NOT EQUAL TO 0 OR
+038700           FUNCTION MOD(WS-DUE-YYYY, 400) IS EQUAL TO 0)
+038800           MOVE 29 TO WS-DAYS-THIS-MONTH
+038900        END-IF
+039000     END-IF.
+039100 GET-DAYS-THIS-MONTH-EXIT.
+039200     EXIT.
+039300
+039400*****************************************************************
+039500* Print the run trailer and close everything down               *
+039600*****************************************************************
+039700 TERMINATE-RUN.
+039800     MOVE WS-ORDER-COUNT TO WS-TRL-ORDER-COUNT.
+039900     MOVE WS-PAID-COUNT TO WS-TRL-PAID-COUNT.
+040000     MOVE WS-EXCEPTION-COUNT TO WS-TRL-EXCEPTION-COUNT.
+040100     WRITE SORD-LINE FROM WS-SORD-TRAILER-LINE.
+040200     CLOSE BNKSORD-FILE.
+040300     CLOSE BNKACC-FILE.
+040400     CLOSE BNKTXN-FILE.
+040450     CLOSE BNKFXRT-FILE.
+040500     CLOSE SORD-FILE.
+040600 TERMINATE-RUN-EXIT.
+040700     EXIT.
+040800
+040900*****************************************************************
+041000* Write one line to the exception report for an order that      *
+041100* could not be paid                                              *
+041200*****************************************************************
+041300 WRITE-EXCEPTION.
+041400     ADD 1 TO WS-EXCEPTION-COUNT.
+041500     MOVE SOR-REC-ORDER-NO TO WS-EXC-ORDER-NO.
+041600     MOVE WS-EXCEPTION-REASON TO WS-EXC-REASON.
+041700     WRITE SORD-LINE FROM WS-SORD-EXCEPTION-LINE.
+041800 WRITE-EXCEPTION-EXIT.
+041900     EXIT.
+042000
+042100* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
