@@ -0,0 +1,113 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100
+001200*****************************************************************
+001300* Program:     STRAC00P.CBL                                     *
+001400* Layer:       Data                                             *
+001500* Function:    Transaction activity trace                       *
+001600*                                                               *
+001700* LINKed to from SBANK00P on every invocation, passed the        *
+001800* program id and trancode it is running under. Rather than       *
+001900* just logging "what ran" to the console, maintains a running    *
+002000* count on BNKACTV keyed by today's date/trancode/program, so a  *
+002100* batch report can summarise actual usage patterns     [req 019] *
+002200*****************************************************************
+002300
+002400 IDENTIFICATION DIVISION.
+002500 PROGRAM-ID.
+002600     STRAC00P.
+002700 DATE-WRITTEN.
+002800     August 2026.
+002900 DATE-COMPILED.
+003000     Today.
+003100
+003200 ENVIRONMENT DIVISION.
+003300
+003400 DATA DIVISION.
+003500 WORKING-STORAGE SECTION.
+003600 01  WS-MISC-STORAGE.
+003700   05  WS-PROGRAM-ID                         PIC X(8)
+003800       VALUE 'STRAC00P'.
+003900   05  WS-ABSTIME                            PIC S9(15) COMP-3.
+004000   05  WS-RESP                               PIC S9(8) COMP.
+004100
+004200 01  WS-BNKACTV-REC.
+004300 COPY CBANKVTA.
+004400
+004500 LINKAGE SECTION.
+004600 01  DFHCOMMAREA.
+004700   05  LK-TRACE-TRANCODE                     PIC X(4).
+004800   05  LK-TRACE-PROGRAM-ID                   PIC X(8).
+004900
+005000 PROCEDURE DIVISION.
+005100*****************************************************************
+005200* Build today's key and try to bump an existing count; if there *
+005300* is none yet for today write a fresh one                       *
+005400*****************************************************************
+005500     EXEC CICS ASKTIME
+005600               ABSTIME(WS-ABSTIME)
+005700     END-EXEC.
+005800     EXEC CICS FORMATTIME
+005900               ABSTIME(WS-ABSTIME)
+006000               YYYYMMDD(ATV-REC-DATE)
+006100     END-EXEC.
+006200     MOVE LK-TRACE-TRANCODE TO ATV-REC-TRANCODE.
+006300     MOVE LK-TRACE-PROGRAM-ID TO ATV-REC-PROGRAM.
+006400     EXEC CICS READ FILE('BNKACTV')
+006500                    INTO(WS-BNKACTV-REC)
+006600                    LENGTH(LENGTH OF WS-BNKACTV-REC)
+006700                    RIDFLD(ATV-REC-KEY)
+006800                    UPDATE
+006900                    RESP(WS-RESP)
+007000     END-EXEC.
+007100     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+007200        ADD 1 TO ATV-REC-COUNT
+007300        EXEC CICS REWRITE FILE('BNKACTV')
+007400                          FROM(WS-BNKACTV-REC)
+007500                          LENGTH(LENGTH OF WS-BNKACTV-REC)
+007600                          RESP(WS-RESP)
+007700        END-EXEC
+007800     ELSE
+008100        MOVE 1 TO ATV-REC-COUNT
+008200        EXEC CICS WRITE FILE('BNKACTV')
+008300                  FROM(WS-BNKACTV-REC)
+008400                  LENGTH(LENGTH OF WS-BNKACTV-REC)
+008500                  RIDFLD(ATV-REC-KEY)
+008600                  RESP(WS-RESP)
+008700        END-EXEC
+008710* Another task may have raced us between our READ and this
+008720* WRITE and already created today's first row - re-read it for
+008730* update and bump the count it just created instead of the
+008740* write silently dropping our count.
+008750        IF WS-RESP IS EQUAL TO DFHRESP(DUPREC)
+008760           EXEC CICS READ FILE('BNKACTV')
+008770                          INTO(WS-BNKACTV-REC)
+008780                          LENGTH(LENGTH OF WS-BNKACTV-REC)
+008790                          RIDFLD(ATV-REC-KEY)
+008800                          UPDATE
+008810                          RESP(WS-RESP)
+008820           END-EXEC
+008830           IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+008840              ADD 1 TO ATV-REC-COUNT
+008850              EXEC CICS REWRITE FILE('BNKACTV')
+008860                                FROM(WS-BNKACTV-REC)
+008870                                LENGTH(LENGTH OF WS-BNKACTV-REC)
+008880                                RESP(WS-RESP)
+008890              END-EXEC
+008900           END-IF
+008910        END-IF
+008920     END-IF.
+008900
+009000     EXEC CICS RETURN
+009100     END-EXEC.
+009200     GOBACK.
+009300
+009400* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
