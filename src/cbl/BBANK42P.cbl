@@ -0,0 +1,233 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100
+001200*****************************************************************
+001300* Program:     BBANK42P.CBL                                     *
+001400* Function:    Nightly reconciliation report         [req 012]  *
+001500*                                                               *
+001600* For every account with at least one BNKTXN posting (type '1'  *
+001700* or '2'), totals the postings and compares the total to        *
+001800* BAC-REC-BALANCE, printing any account where the two disagree. *
+001810* Accounts with no BNKTXN history are skipped rather than       *
+001820* flagged - they predate this system's transaction history and  *
+001830* their balance has nothing recorded to reconcile it against.   *
+001810*                                                               *
+001820* Account balances come from DBANK51P (full-file mode) and the  *
+001830* per-account postings to total come from DBANK52P (single-     *
+001840* account mode) rather than reading BNKACC/BNKTXN directly -    *
+001850* this is a read-only report, so no direct file access is       *
+001860* needed at all.                                                *
+001900*****************************************************************
+002000
+002100 IDENTIFICATION DIVISION.
+002200 PROGRAM-ID.
+002300     BBANK42P.
+002400 DATE-WRITTEN.
+002500     August 2026.
+002600 DATE-COMPILED.
+002700     Today.
+002800
+002900 ENVIRONMENT DIVISION.
+003000
+003100 INPUT-OUTPUT   SECTION.
+003200   FILE-CONTROL.
+004900     SELECT RECON-FILE
+005000            ASSIGN       TO RECONOUT
+005100            ORGANIZATION IS LINE SEQUENTIAL
+005200            FILE STATUS  IS WS-RECON-STATUS.
+005300
+005400 DATA DIVISION.
+005500
+005600 FILE SECTION.
+006500 FD  RECON-FILE.
+006600 01  RECON-LINE                               PIC X(80).
+006700
+006800 WORKING-STORAGE SECTION.
+006900 01  WS-MISC-STORAGE.
+007000   05  WS-PROGRAM-ID                         PIC X(8)
+007100       VALUE 'BBANK42P'.
+007400   05  WS-RECON-STATUS                       PIC X(2).
+007500   05  WS-MORE-ACCOUNTS                      PIC X(1) VALUE 'Y'.
+007510       88  WS-MORE-ACCOUNTS-EXIST             VALUE 'Y'.
+007600       88  WS-NO-MORE-ACCOUNTS               VALUE 'N'.
+007700   05  WS-MORE-TXNS                          PIC X(1).
+007710       88  WS-SOME-TXNS-REMAIN                VALUE 'Y'.
+007800       88  WS-NO-MORE-TXNS                    VALUE 'N'.
+007900   05  WS-TARGET-ACCNO                       PIC X(10).
+008000   05  WS-COMPUTED-BALANCE                   PIC S9(9)V99.
+008100   05  WS-DIFFERENCE                         PIC S9(9)V99.
+008200   05  WS-ACCOUNT-COUNT                      PIC 9(7) VALUE 0.
+008300   05  WS-EXCEPTION-COUNT                    PIC 9(7) VALUE 0.
+008310   05  WS-ACCOUNT-TXN-COUNT                  PIC 9(7) VALUE 0.
+008400
+008500 01  WS-RECON-EXCEPTION-LINE.
+008600   05  FILLER                                PIC X(18) VALUE
+008700       'RECON EXCEPTION - '.
+008800   05  WS-EXC-ACCNO                          PIC X(10).
+008900   05  FILLER                                PIC X(3) VALUE
+009000       SPACES.
+009100   05  FILLER                                PIC X(9) VALUE
+009200       'EXPECTED '.
+009300   05  WS-EXC-COMPUTED                       PIC -(7)9.99.
+009400   05  FILLER                                PIC X(3) VALUE
+009500       SPACES.
+009600   05  FILLER                                PIC X(8) VALUE
+009700       'ACTUAL  '.
+009800   05  WS-EXC-ACTUAL                         PIC -(7)9.99.
+009900   05  FILLER                                PIC X(3) VALUE
+010000       SPACES.
+010100   05  WS-EXC-DIFF                           PIC -(7)9.99.
+010200
+010300 01  WS-RECON-TRAILER-LINE.
+010400   05  FILLER                                PIC X(20) VALUE
+010500       'ACCOUNTS CHECKED:   '.
+010600   05  WS-TRL-ACCOUNT-COUNT                  PIC ZZZZZZ9.
+010700   05  FILLER                                PIC X(6) VALUE
+010800       SPACES.
+010900   05  FILLER                                PIC X(14) VALUE
+011000       'EXCEPTIONS:   '.
+011100   05  WS-TRL-EXCEPTION-COUNT                PIC ZZZZZZ9.
+011200   05  FILLER                                PIC X(25) VALUE
+011300       SPACES.
+011400
+011410 01  WS-COMMAREA.
+011420 COPY CIOFUNCS.
+011430 COPY CBANKD51.
+011440 COPY CBANKD52.
+011450
+011500 PROCEDURE DIVISION.
+011600*****************************************************************
+011700* Main line of control                                          *
+011800*****************************************************************
+011900     PERFORM INITIALIZE-RUN THRU
+012000             INITIALIZE-RUN-EXIT.
+012100     PERFORM PROCESS-ACCOUNT THRU
+012200             PROCESS-ACCOUNT-EXIT
+012300        UNTIL WS-NO-MORE-ACCOUNTS.
+012400     PERFORM TERMINATE-RUN THRU
+012500             TERMINATE-RUN-EXIT.
+012600     GOBACK.
+012700
+012800*****************************************************************
+012900* Open the files and start DBANK51P off on the full account     *
+012950* file                                                          *
+013000*****************************************************************
+013100 INITIALIZE-RUN.
+013400     OPEN OUTPUT RECON-FILE.
+013500     SET WS-MORE-ACCOUNTS-EXIST TO TRUE.
+013510     MOVE SPACES TO WS-COMMAREA.
+013520     SET IO-REQUEST-FUNCTION-OPEN TO TRUE.
+013530     SET CD51-REQUESTED-ALL TO TRUE.
+013540     CALL 'DBANK51P' USING WS-COMMAREA.
+013550     IF IO-REQUEST-STATUS-OK
+013560        PERFORM GET-NEXT-ACCOUNT
+013570     ELSE
+013580        SET WS-NO-MORE-ACCOUNTS TO TRUE
+013590     END-IF.
+013900 INITIALIZE-RUN-EXIT.
+014000     EXIT.
+014010
+014020*****************************************************************
+014030* Ask DBANK51P for the next account in the full-file scan        *
+014040*****************************************************************
+014050 GET-NEXT-ACCOUNT.
+014060     SET IO-REQUEST-FUNCTION-READ TO TRUE.
+014070     CALL 'DBANK51P' USING WS-COMMAREA.
+014080     IF NOT IO-REQUEST-STATUS-OK
+014090        SET WS-NO-MORE-ACCOUNTS TO TRUE
+014095     END-IF.
+014097 GET-NEXT-ACCOUNT-EXIT.
+014099     EXIT.
+014100
+014200*****************************************************************
+014300* Total the account's transaction history (via DBANK52P) and    *
+014400* compare it to the balance DBANK51P returned                   *
+014500*****************************************************************
+014600 PROCESS-ACCOUNT.
+014700     ADD 1 TO WS-ACCOUNT-COUNT.
+014800     MOVE 0 TO WS-COMPUTED-BALANCE.
+014810     MOVE 0 TO WS-ACCOUNT-TXN-COUNT.
+014900     MOVE CD51O-ACC-NO TO WS-TARGET-ACCNO.
+015010     SET IO-REQUEST-FUNCTION-OPEN TO TRUE.
+015020     SET CD52-REQUESTED-ACCNO TO TRUE.
+015030     MOVE WS-TARGET-ACCNO TO CD52I-ACCNO.
+015040     CALL 'DBANK52P' USING WS-COMMAREA.
+015050     IF IO-REQUEST-STATUS-OK
+015060        SET WS-SOME-TXNS-REMAIN TO TRUE
+015070        PERFORM GET-NEXT-TXN
+015080     ELSE
+015090        SET WS-NO-MORE-TXNS TO TRUE
+015100     END-IF.
+015600     PERFORM SUM-ACCOUNT-TXN THRU
+015700             SUM-ACCOUNT-TXN-EXIT
+016000        UNTIL WS-NO-MORE-TXNS.
+016010     SET IO-REQUEST-FUNCTION-CLOSE TO TRUE.
+016020     CALL 'DBANK52P' USING WS-COMMAREA.
+016030* An account with no BNKTXN history at all predates this run's
+016040* postings (its opening balance was never recorded as a BNKTXN
+016050* entry) so there is nothing to reconcile it against - only
+016060* accounts with at least one posting are compared, the same way
+016070* request 012 asks for postings to be summed against an opening
+016080* balance rather than assumed to start from zero.
+016090     IF WS-ACCOUNT-TXN-COUNT IS GREATER THAN 0
+016200        COMPUTE WS-DIFFERENCE =
+016300                CD51O-ACC-CURR-BAL - WS-COMPUTED-BALANCE
+016400        IF WS-DIFFERENCE IS NOT EQUAL TO 0
+016500           ADD 1 TO WS-EXCEPTION-COUNT
+016600           MOVE CD51O-ACC-NO TO WS-EXC-ACCNO
+016700           MOVE WS-COMPUTED-BALANCE TO WS-EXC-COMPUTED
+016800           MOVE CD51O-ACC-CURR-BAL TO WS-EXC-ACTUAL
+016900           MOVE WS-DIFFERENCE TO WS-EXC-DIFF
+017000           WRITE RECON-LINE FROM WS-RECON-EXCEPTION-LINE
+017010        END-IF
+017020     END-IF.
+017200     PERFORM GET-NEXT-ACCOUNT.
+017500 PROCESS-ACCOUNT-EXIT.
+017600     EXIT.
+017700
+017710*****************************************************************
+017720* Ask DBANK52P for the next transaction in this account's       *
+017730* activity                                                      *
+017740*****************************************************************
+017750 GET-NEXT-TXN.
+017760     SET IO-REQUEST-FUNCTION-READ TO TRUE.
+017770     CALL 'DBANK52P' USING WS-COMMAREA.
+017780     IF NOT IO-REQUEST-STATUS-OK
+017790        SET WS-NO-MORE-TXNS TO TRUE
+017795     END-IF.
+017797 GET-NEXT-TXN-EXIT.
+017799     EXIT.
+017800
+017810*****************************************************************
+017900* Add the transaction just returned by DBANK52P into the        *
+017950* running total, then fetch the next one                        *
+018100*****************************************************************
+018200 SUM-ACCOUNT-TXN.
+018700     ADD CD52O-AMOUNT TO WS-COMPUTED-BALANCE.
+018710     ADD 1 TO WS-ACCOUNT-TXN-COUNT.
+018750     PERFORM GET-NEXT-TXN.
+019000 SUM-ACCOUNT-TXN-EXIT.
+019100     EXIT.
+019200
+019300*****************************************************************
+019400* Print the run trailer and close everything down               *
+019500*****************************************************************
+019600 TERMINATE-RUN.
+019700     MOVE WS-ACCOUNT-COUNT TO WS-TRL-ACCOUNT-COUNT.
+019800     MOVE WS-EXCEPTION-COUNT TO WS-TRL-EXCEPTION-COUNT.
+019900     WRITE RECON-LINE FROM WS-RECON-TRAILER-LINE.
+019910     SET IO-REQUEST-FUNCTION-CLOSE TO TRUE.
+019920     CALL 'DBANK51P' USING WS-COMMAREA.
+020200     CLOSE RECON-FILE.
+020300 TERMINATE-RUN-EXIT.
+020400     EXIT.
+020500
+020600* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
