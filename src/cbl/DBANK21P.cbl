@@ -0,0 +1,251 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100
+001200*****************************************************************
+001300* Program:     DBANK21P.CBL                                     *
+001400* Function:    Open a new account                       [req021]*
+001500*              VSAM version                                     *
+001600*                                                               *
+001700* Validates the PID against BNKCUST and the account type        *
+001800* against BNKATYP, assigns a new BAC-REC-ACCNO, writes the new   *
+001900* BNKACC record with zeroed statement fields, and posts the      *
+002000* opening deposit to BNKTXN.                                     *
+002100*****************************************************************
+002200
+002300 IDENTIFICATION DIVISION.
+002400 PROGRAM-ID.
+002500     DBANK21P.
+002600 DATE-WRITTEN.
+002700     August 2026.
+002800 DATE-COMPILED.
+002900     Today.
+003000
+003100 ENVIRONMENT DIVISION.
+003200
+003300 DATA DIVISION.
+003400
+003500 WORKING-STORAGE SECTION.
+003600 01  WS-MISC-STORAGE.
+003700   05  WS-PROGRAM-ID                         PIC X(8)
+003800       VALUE 'DBANK21P'.
+003900   05  WS-COMMAREA-LENGTH                    PIC 9(5).
+004000   05  WS-RESP                               PIC S9(8) COMP.
+004100   05  WS-ABSTIME                            PIC S9(15) COMP-3.
+004200   05  WS-ACCNO-DATE                         PIC X(8).
+004300   05  WS-ACCNO-SUFFIX                       PIC 9(2) VALUE 0.
+004350   05  WS-TASKN-DISPLAY                      PIC 9(7).
+004400
+004500 01  WS-BNKCUST-REC.
+004600 COPY CBANKVCS.
+004700
+004800 01  WS-BNKATYP-REC.
+004900 COPY CBANKVAT.
+005000
+005100 01  WS-BNKACC-REC.
+005200 COPY CBANKVAC.
+005300
+005400 01  WS-BNKTXN-REC.
+005500 COPY CBANKVTX.
+005600
+005700 COPY CBANKTXD.
+005800
+005900 01  WS-COMMAREA.
+006000 COPY CBANKD21.
+006100
+006200 COPY CABENDD.
+006300
+006400 LINKAGE SECTION.
+006500 01  DFHCOMMAREA.
+006600   05  LK-COMMAREA                           PIC X(1)
+006700       OCCURS 1 TO 4096 TIMES
+006800         DEPENDING ON WS-COMMAREA-LENGTH.
+006900
+007000 PROCEDURE DIVISION.
+007100*****************************************************************
+007200* Move the passed data to our area                              *
+007300*****************************************************************
+007400     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.
+007500     MOVE DFHCOMMAREA TO WS-COMMAREA.
+007600
+007700*****************************************************************
+007800* Initialize our output area                                    *
+007900*****************************************************************
+008000     MOVE SPACES TO CD21O-DATA.
+008100     SET CD21O-RESP-OK TO TRUE.
+008200
+008300*****************************************************************
+008400* Validate, then open the account if everything checks out      *
+008500*****************************************************************
+008600     PERFORM VALIDATE-PID THRU
+008700             VALIDATE-PID-EXIT.
+008800     IF CD21O-RESP-OK
+008900        PERFORM VALIDATE-ACC-TYPE THRU
+009000                VALIDATE-ACC-TYPE-EXIT
+009100     END-IF.
+009200     IF CD21O-RESP-OK
+009300        IF CD21I-OPENING-DEPOSIT IS LESS THAN ZERO
+009400           SET CD21O-RESP-INVALID-DEPOSIT TO TRUE
+009500           MOVE 'Opening deposit cannot be negative' TO
+009600               CD21O-RESP-MSG
+009700        END-IF
+009800     END-IF.
+009900     IF CD21O-RESP-OK
+010000        PERFORM OPEN-NEW-ACCOUNT THRU
+010100                OPEN-NEW-ACCOUNT-EXIT
+010150        IF CD21O-RESP-OK
+010200           PERFORM POST-OPENING-DEPOSIT THRU
+010300                   POST-OPENING-DEPOSIT-EXIT
+010350        END-IF
+010400     END-IF.
+010500
+010600*****************************************************************
+010700* Move the result back to the callers area                      *
+010800*****************************************************************
+010900     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).
+011000
+011100*****************************************************************
+011200* Return to our caller                                          *
+011300*****************************************************************
+011400     EXEC CICS RETURN
+011500     END-EXEC.
+011600     GOBACK.
+011700
+011800*****************************************************************
+011900* Confirm the customer exists and is not closed                 *
+012000*****************************************************************
+012100 VALIDATE-PID.
+012200     MOVE CD21I-PID TO BCS-REC-PID.
+012300     EXEC CICS READ FILE('BNKCUST')
+012400                    INTO(WS-BNKCUST-REC)
+012500                    LENGTH(LENGTH OF WS-BNKCUST-REC)
+012600                    RIDFLD(BCS-REC-PID)
+012700                    RESP(WS-RESP)
+012800     END-EXEC.
+012900     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+013000        SET CD21O-RESP-PID-NOTFOUND TO TRUE
+013100        MOVE 'Customer not found' TO CD21O-RESP-MSG
+013200     ELSE
+013300        IF BCS-REC-STATUS-CLOSED
+013400           SET CD21O-RESP-PID-CLOSED TO TRUE
+013500           MOVE 'Customer is closed' TO CD21O-RESP-MSG
+013600        END-IF
+013700     END-IF.
+013800 VALIDATE-PID-EXIT.
+013900     EXIT.
+014000
+014100*****************************************************************
+014200* Confirm the account type exists                                *
+014300*****************************************************************
+014400 VALIDATE-ACC-TYPE.
+014500     MOVE CD21I-ACC-TYPE TO BAT-REC-TYPE.
+014600     EXEC CICS READ FILE('BNKATYP')
+014700                    INTO(WS-BNKATYP-REC)
+014800                    LENGTH(LENGTH OF WS-BNKATYP-REC)
+014900                    RIDFLD(BAT-REC-TYPE)
+015000                    RESP(WS-RESP)
+015100     END-EXEC.
+015200     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+015300        SET CD21O-RESP-TYPE-NOTFOUND TO TRUE
+015400        MOVE 'Account type not found' TO CD21O-RESP-MSG
+015500     END-IF.
+015600 VALIDATE-ACC-TYPE-EXIT.
+015700     EXIT.
+015800
+015900*****************************************************************
+016000* Assign a new account number from today's date plus a 2-digit   *
+016100* suffix, retrying the suffix on a duplicate key, then write the *
+016200* new BNKACC record with zeroed statement fields                 *
+016300*****************************************************************
+016400 OPEN-NEW-ACCOUNT.
+016500     EXEC CICS ASKTIME
+016600               ABSTIME(WS-ABSTIME)
+016700     END-EXEC.
+016800     EXEC CICS FORMATTIME
+016900               ABSTIME(WS-ABSTIME)
+017000               YYYYMMDD(WS-ACCNO-DATE)
+017100     END-EXEC.
+017200     MOVE EIBTASKN TO WS-ACCNO-SUFFIX.
+017300     MOVE LOW-VALUES TO BAC-RECORD.
+017400     PERFORM WRITE-NEW-ACCOUNT
+017500        UNTIL WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+017600              OR WS-RESP IS NOT EQUAL TO DFHRESP(DUPREC)
+017700     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+017800        MOVE BAC-REC-ACCNO TO CD21O-ACCNO
+017900        MOVE BAC-REC-BALANCE TO CD21O-BALANCE
+018000     ELSE
+018100        SET CD21O-RESP-ACCNO-ERROR TO TRUE
+018200        MOVE 'Unable to assign a new account number' TO
+018300            CD21O-RESP-MSG
+018400     END-IF.
+018500 OPEN-NEW-ACCOUNT-EXIT.
+018600     EXIT.
+018700
+018800*****************************************************************
+018900* Build one account-number candidate and try to write it        *
+019000*****************************************************************
+019100 WRITE-NEW-ACCOUNT.
+019200     MOVE WS-ACCNO-DATE TO BAC-REC-ACCNO(1:8).
+019300     MOVE WS-ACCNO-SUFFIX TO BAC-REC-ACCNO(9:2).
+019400     MOVE CD21I-PID TO BAC-REC-PID.
+019500     MOVE CD21I-ACC-TYPE TO BAC-REC-TYPE.
+019600     MOVE CD21I-OPENING-DEPOSIT TO BAC-REC-BALANCE.
+019700     MOVE CD21I-CURRENCY TO BAC-REC-CURRENCY.
+019800     SET BAC-REC-STATUS-OPEN TO TRUE.
+019900     MOVE SPACES TO BAC-REC-LAST-STMT-DTE.
+020000     MOVE 0 TO BAC-REC-LAST-STMT-BAL.
+020100     MOVE WS-ACCNO-DATE TO BAC-REC-OPEN-DTE.
+020200     MOVE SPACES TO BAC-REC-CLOSE-DTE.
+020300     EXEC CICS WRITE FILE('BNKACC')
+020400               FROM(WS-BNKACC-REC)
+020500               LENGTH(LENGTH OF WS-BNKACC-REC)
+020600               RIDFLD(BAC-REC-ACCNO)
+020700               RESP(WS-RESP)
+020800     END-EXEC.
+020900     IF WS-RESP IS EQUAL TO DFHRESP(DUPREC)
+021000        ADD 1 TO WS-ACCNO-SUFFIX
+021100     END-IF.
+021200 WRITE-NEW-ACCOUNT-EXIT.
+021300     EXIT.
+021400
+021500*****************************************************************
+021600* Post the opening deposit as a type-1 transaction, the same     *
+021700* timestamp-keyed way BBANK41P/BBANK44P already post to BNKTXN,  *
+021750* using a 7-digit display of EIBTASKN as the uniquifier so the   *
+021760* MOVE into the 6-byte suffix cannot truncate a digit off it     *
+021800*****************************************************************
+021900 POST-OPENING-DEPOSIT.
+022000     MOVE WS-ACCNO-DATE TO BTX-REC-TIMESTAMP(1:8).
+022100     MOVE EIBTIME TO BTX-REC-TIMESTAMP(9:8).
+022150     MOVE EIBTASKN TO WS-TASKN-DISPLAY.
+022200     MOVE WS-TASKN-DISPLAY TO BTX-REC-TIMESTAMP(17:7).
+022300     MOVE BAC-REC-ACCNO TO BTX-REC-ACCNO.
+022400     MOVE BAC-REC-PID TO BTX-REC-PID.
+022500     MOVE '1' TO BTX-REC-TYPE.
+022600     MOVE CD21I-OPENING-DEPOSIT TO BTX-REC-AMOUNT.
+022700     MOVE BAC-REC-CURRENCY TO BTX-REC-CURRENCY.
+022800     MOVE SPACES TO TXN-DATA-OLD.
+022900     MOVE 'OPENING DEPOSIT' TO TXN-T1-OLD-DESC.
+023000     MOVE TXN-DATA-OLD TO BTX-REC-DATA-OLD.
+023100     EXEC CICS WRITE FILE('BNKTXN')
+023200               FROM(WS-BNKTXN-REC)
+023300               LENGTH(LENGTH OF WS-BNKTXN-REC)
+023400               RIDFLD(BTX-REC-TIMESTAMP)
+023500               RESP(WS-RESP)
+023600     END-EXEC.
+023610     IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+023620        SET CD21O-RESP-DEPOSIT-ERROR TO TRUE
+023630        MOVE 'Account opened but deposit posting failed' TO
+023640            CD21O-RESP-MSG
+023650     END-IF.
+023700 POST-OPENING-DEPOSIT-EXIT.
+023800     EXIT.
+023900
+024000* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
