@@ -0,0 +1,160 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+000400*   This demonstration program is provided for use by users     *
+000500*   of Micro Focus products and may be used, modified and       *
+000600*   distributed as part of your application provided that       *
+000700*   you properly acknowledge the copyright of Micro Focus       *
+000800*   in this material.                                           *
+000900*                                                               *
+001000*****************************************************************
+001100
+001200*****************************************************************
+001300* Program:     DHELP01P.CBL                                     *
+001400* Function:    Online help lookup                        [req023]*
+001500*              VSAM version                                     *
+001600*                                                               *
+001700* Looks up help text on the BNKHELP file by topic code           *
+001800* (HELP01I-SCRN); if no topic is given, or the topic is not on   *
+001900* file, falls back to a keyword search against the              *
+002000* HLP-REC-KEYWORD alternate index using HELP01I-KEYWORD, the     *
+002100* same STARTBR/READNEXT prefix-match technique DBANK01P already  *
+002200* uses for its name search. If neither lookup finds anything,    *
+002300* a generic help message is returned so the caller always gets  *
+002400* some help text back.                                          *
+002500*****************************************************************
+002600
+002700 IDENTIFICATION DIVISION.
+002800 PROGRAM-ID.
+002900     DHELP01P.
+003000 DATE-WRITTEN.
+003100     August 2026.
+003200 DATE-COMPILED.
+003300     Today.
+003400
+003500 ENVIRONMENT DIVISION.
+003600
+003700 DATA DIVISION.
+003800
+003900 WORKING-STORAGE SECTION.
+004000 01  WS-MISC-STORAGE.
+004100   05  WS-PROGRAM-ID                         PIC X(8)
+004200       VALUE 'DHELP01P'.
+004300   05  WS-COMMAREA-LENGTH                    PIC 9(5).
+004400   05  WS-RESP                               PIC S9(8) COMP.
+004500   05  WS-SEARCH-LEN                         PIC 9(2).
+004600   05  WS-MATCH-FLAG                         PIC X(1).
+004700     88  WS-STILL-SEARCHING                  VALUE '1'.
+004800     88  WS-TOPIC-FOUND                      VALUE '0' LOW-VALUES.
+004900
+005000 01  WS-BNKHELP-REC.
+005100 COPY CBANKVHP.
+005200
+005300 01  WS-COMMAREA.
+005400 COPY CHELPD01.
+005500
+005600 COPY CABENDD.
+005700
+005800 LINKAGE SECTION.
+005900 01  DFHCOMMAREA.
+006000   05  LK-COMMAREA                           PIC X(1)
+006100       OCCURS 1 TO 4096 TIMES
+006200         DEPENDING ON WS-COMMAREA-LENGTH.
+006300
+006400 PROCEDURE DIVISION.
+006500*****************************************************************
+006600* Move the passed data to our area                              *
+006700*****************************************************************
+006800     MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.
+006900     MOVE DFHCOMMAREA TO WS-COMMAREA.
+007000
+007100*****************************************************************
+007200* Try a direct topic lookup first, then fall back to a keyword  *
+007300* search, then fall back to the generic help message            *
+007400*****************************************************************
+007500     SET WS-STILL-SEARCHING TO TRUE.
+007600     IF HELP01I-SCRN IS NOT EQUAL TO SPACES AND LOW-VALUES
+007700        PERFORM LOOKUP-BY-TOPIC THRU
+007800                LOOKUP-BY-TOPIC-EXIT
+007900     END-IF.
+008000     IF WS-STILL-SEARCHING AND
+008100        HELP01I-KEYWORD IS NOT EQUAL TO SPACES AND LOW-VALUES
+008200        PERFORM SEARCH-BY-KEYWORD THRU
+008300                SEARCH-BY-KEYWORD-EXIT
+008400     END-IF.
+008500     IF WS-STILL-SEARCHING
+008600        MOVE SPACES TO HELP01O-DATA
+008700        MOVE 'No specific help is available for this topic. '
+008800             TO HELP01O-DATA(1:50)
+008900        MOVE 'Press PF3 to return to your previous screen.'
+009000             TO HELP01O-DATA(51:45)
+009100     END-IF.
+009200
+009300*****************************************************************
+009400* Move the result back to the callers area                      *
+009500*****************************************************************
+009600     MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).
+009700
+009800*****************************************************************
+009900* Return to our caller                                          *
+010000*****************************************************************
+010100     EXEC CICS RETURN
+010200     END-EXEC.
+010300     GOBACK.
+010400
+010500*****************************************************************
+010600* Direct lookup by the topic code on the BNKHELP primary key    *
+010700*****************************************************************
+010800 LOOKUP-BY-TOPIC.
+010900     MOVE HELP01I-SCRN TO HLP-REC-TOPIC.
+011000     EXEC CICS READ FILE('BNKHELP')
+011100                    INTO(WS-BNKHELP-REC)
+011200                    LENGTH(LENGTH OF WS-BNKHELP-REC)
+011300                    RIDFLD(HLP-REC-TOPIC)
+011400                    RESP(WS-RESP)
+011500     END-EXEC.
+011600     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+011700        MOVE HLP-REC-TEXT TO HELP01O-DATA
+011800        SET WS-TOPIC-FOUND TO TRUE
+011900     END-IF.
+012000 LOOKUP-BY-TOPIC-EXIT.
+012100     EXIT.
+012200
+012300*****************************************************************
+012400* Search for a topic whose keyword starts with HELP01I-KEYWORD  *
+012500* using the HLP-REC-KEYWORD alternate index, the same prefix-   *
+012600* match technique DBANK01P uses for its BCS-REC-NAME search     *
+012700*****************************************************************
+012800 SEARCH-BY-KEYWORD.
+012900     MOVE 0 TO WS-SEARCH-LEN.
+013000     INSPECT HELP01I-KEYWORD TALLYING WS-SEARCH-LEN
+013100             FOR CHARACTERS BEFORE INITIAL SPACE.
+013200     IF WS-SEARCH-LEN IS EQUAL TO 0
+013300        MOVE LENGTH OF HELP01I-KEYWORD TO WS-SEARCH-LEN
+013400     END-IF.
+013500     MOVE HELP01I-KEYWORD TO HLP-REC-KEYWORD.
+013600     EXEC CICS STARTBR FILE('BNKHELPK')
+013700                       RIDFLD(HLP-REC-KEYWORD)
+013800                       GTEQ
+013900                       RESP(WS-RESP)
+014000     END-EXEC.
+014100     IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+014200        EXEC CICS READNEXT FILE('BNKHELPK')
+014300                           INTO(WS-BNKHELP-REC)
+014400                           LENGTH(LENGTH OF WS-BNKHELP-REC)
+014500                           RIDFLD(HLP-REC-KEYWORD)
+014600                           RESP(WS-RESP)
+014700        END-EXEC
+014800        IF WS-RESP IS EQUAL TO DFHRESP(NORMAL) AND
+014900           HLP-REC-KEYWORD(1:WS-SEARCH-LEN) IS EQUAL TO
+015000                 HELP01I-KEYWORD(1:WS-SEARCH-LEN)
+015100           MOVE HLP-REC-TEXT TO HELP01O-DATA
+015200           SET WS-TOPIC-FOUND TO TRUE
+015300        END-IF
+015400        EXEC CICS ENDBR FILE('BNKHELPK')
+015500        END-EXEC
+015600     END-IF.
+015700 SEARCH-BY-KEYWORD-EXIT.
+015800     EXIT.
+015900
+016000* $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
