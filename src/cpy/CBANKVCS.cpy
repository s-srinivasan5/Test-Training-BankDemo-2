@@ -0,0 +1,39 @@
+      *****************************************************************
+      *                                                               *
+      *   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+      *                                                               *
+      *****************************************************************
+      *
+      * CBANKVCS.CPY
+      *-----------------------------------------------------------------
+      * Record layout for the BNKCUST VSAM file (customer master).
+      * RECORD KEY      BCS-REC-PID
+      * ALTERNATE KEY   BCS-REC-NAME    WITH DUPLICATES
+      * ALTERNATE KEY   BCS-REC-NAME-FF WITH DUPLICATES
+      *
+      * BCS-REC-BAD-PSWD-COUNT/BCS-REC-LOCKOUT-FLAG support account
+      * lockout after repeated failed signon attempts        [request 015]
+      *****************************************************************
+000100 05  BCS-RECORD.
+000200   10  BCS-REC-PID                           PIC X(5).
+000300   10  BCS-REC-NAME                          PIC X(30).
+000400   10  BCS-REC-NAME-FF                       PIC X(30).
+000500   10  BCS-REC-ADDR1                         PIC X(30).
+000600   10  BCS-REC-ADDR2                         PIC X(30).
+000700   10  BCS-REC-STATE                         PIC X(20).
+000800   10  BCS-REC-CNTRY                         PIC X(20).
+000900   10  BCS-REC-POST-CODE                     PIC X(10).
+001000   10  BCS-REC-EMAIL                         PIC X(40).
+001100   10  BCS-REC-COLOUR                        PIC X(1).
+001200       88  BCS-REC-COLOUR-ON                 VALUE '1'.
+001300       88  BCS-REC-COLOUR-OFF                VALUE '0' LOW-VALUES
+001400                                                    SPACES.
+001500   10  BCS-REC-STATUS                        PIC X(1).
+001600       88  BCS-REC-STATUS-ACTIVE             VALUE '0' LOW-VALUES
+001700                                                    SPACES.
+001800       88  BCS-REC-STATUS-CLOSED             VALUE '1'.
+001900   10  BCS-REC-BAD-PSWD-COUNT                PIC 9(2).
+002000   10  BCS-REC-LOCKOUT-FLAG                  PIC X(1).
+002100       88  BCS-REC-ACCOUNT-LOCKED            VALUE '1'.
+002200       88  BCS-REC-ACCOUNT-NOT-LOCKED        VALUE '0' LOW-VALUES
+002300                                                    SPACES.
