@@ -0,0 +1,26 @@
+      *****************************************************************
+      *                                                               *
+      *   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+      *                                                               *
+      *****************************************************************
+      *
+      * CBANKEXT.CPY
+      *-----------------------------------------------------------------
+      * Data exchanged with non-terminal (INET/WEBSERV) callers of
+      * SBANK00P, carried in LK-PASSED-DATA. Copied in under a
+      * 05-level group (SBANK00P) so its own entries start at 10.
+      * Extended in request 018 with the fields needed for a
+      * PID+account-number balance inquiry so a mobile/web channel
+      * does not need to fake a screen-navigation flow.
+      *****************************************************************
+000100   10  EXT-IP-DATA.
+000200       15  EXT-IP-AID                        PIC X(2).
+000300       15  EXT-IP-SIGNON-ID                  PIC X(8).
+000400       15  EXT-IP-PSWD                       PIC X(8).
+000500       15  EXT-IP-PID                        PIC X(5).
+000600       15  EXT-IP-ACCNO                      PIC X(10).
+000700   10  EXT-OP-DATA.
+000800       15  EXT-OP-BALANCE                    PIC S9(9)V99.
+000900       15  EXT-OP-CURRENCY                   PIC X(3).
+001000       15  EXT-OP-LAST-STMT-DTE              PIC X(8).
+001100       15  EXT-OP-MESSAGE                    PIC X(75).
