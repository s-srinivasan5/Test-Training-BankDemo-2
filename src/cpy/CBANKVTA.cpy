@@ -0,0 +1,19 @@
+      *****************************************************************
+      *                                                               *
+      *   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+      *                                                               *
+      *****************************************************************
+      *
+      * CBANKVTA.CPY
+      *-----------------------------------------------------------------
+      * Record layout for the BNKACTV VSAM file (transaction activity
+      * summary, captured from every SBANK00P invocation via STRAC00P).
+      * RECORD KEY  ATV-REC-KEY (date + trancode + program) - one record
+      * per combination, holding a running count for the day   [req 019]
+      *****************************************************************
+000100 05  ATV-RECORD.
+000200   10  ATV-REC-KEY.
+000300     15  ATV-REC-DATE                        PIC X(8).
+000400     15  ATV-REC-TRANCODE                    PIC X(4).
+000500     15  ATV-REC-PROGRAM                     PIC X(8).
+000600   10  ATV-REC-COUNT                         PIC S9(7) COMP-3.
