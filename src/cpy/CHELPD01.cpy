@@ -0,0 +1,18 @@
+      *****************************************************************
+      *                                                               *
+      *   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+      *                                                               *
+      *****************************************************************
+      *
+      * CHELPD01.CPY
+      *-----------------------------------------------------------------
+      * COMMAREA layout for DHELP01P, the online help data module.
+      * HELP01I-SCRN holds the topic code to display; HELP01I-KEYWORD
+      * is an optional free-text keyword the help module can use to
+      * search for a more specific topic than HELP01I-SCRN.   [req 023]
+      *****************************************************************
+000100 05  HELP01-DATA.
+000200   10  HELP01I-DATA.
+000300       15  HELP01I-SCRN                      PIC X(10).
+000400       15  HELP01I-KEYWORD                   PIC X(20).
+000500   10  HELP01O-DATA                          PIC X(480).
