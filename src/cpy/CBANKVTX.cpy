@@ -0,0 +1,29 @@
+      *****************************************************************
+      *                                                               *
+      *   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+      *                                                               *
+      *****************************************************************
+      *
+      * CBANKVTX.CPY
+      *-----------------------------------------------------------------
+      * Record layout for the BNKTXN VSAM file (transaction history).
+      * RECORD KEY      BTX-REC-TIMESTAMP
+      * ALTERNATE KEY   BTX-REC-ALTKEY1 WITH DUPLICATES (by account)
+      *
+      * BTX-REC-TYPE selects the layout of BTX-REC-DATA-OLD:
+      *   '1' - original posting format   (see TXN-DATA-OLD in
+      *                                     CBANKTXD)
+      *   '2' - newer posting format      (see TXN-DATA-NEW in
+      *                                     CBANKTXD)              [001]
+      *****************************************************************
+000100 05  BTX-RECORD.
+000200   10  BTX-REC-TIMESTAMP                     PIC X(26).
+000300   10  BTX-REC-ACCNO                         PIC X(10).
+000400   10  BTX-REC-ALTKEY1 REDEFINES BTX-REC-ACCNO
+000500                                              PIC X(10).
+000600   10  BTX-REC-PID                           PIC X(5).
+000700   10  BTX-REC-TYPE                          PIC X(1).
+000800   10  BTX-REC-AMOUNT                        PIC S9(9)V99
+000900                                              COMP-3.
+001000   10  BTX-REC-CURRENCY                      PIC X(3).
+001100   10  BTX-REC-DATA-OLD                      PIC X(50).
