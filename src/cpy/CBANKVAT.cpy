@@ -0,0 +1,20 @@
+      *****************************************************************
+      *                                                               *
+      *   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+      *                                                               *
+      *****************************************************************
+      *
+      * CBANKVAT.CPY
+      *-----------------------------------------------------------------
+      * Record layout for the BNKATYP VSAM file (account-type master).
+      * RECORD KEY      BAT-REC-TYPE
+      *****************************************************************
+000100 05  BAT-RECORD.
+000200   10  BAT-REC-TYPE                          PIC X(3).
+000300   10  BAT-REC-DESC                          PIC X(20).
+000400   10  BAT-REC-RATE                          PIC S9(3)V9(4)
+000500                                              COMP-3.
+000600   10  BAT-REC-INTEREST-FLAG                 PIC X(1).
+000700       88  BAT-REC-INTEREST-BEARING          VALUE 'Y'.
+000800       88  BAT-REC-NOT-INTEREST-BEARING      VALUE 'N' LOW-VALUES
+000900                                                    SPACES.
