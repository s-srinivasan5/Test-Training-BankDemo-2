@@ -0,0 +1,30 @@
+      *****************************************************************
+      *                                                               *
+      *   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+      *                                                               *
+      *****************************************************************
+      *
+      * CBANKVAU.CPY
+      *-----------------------------------------------------------------
+      * Record layout for the BNKAUDT VSAM file (signon audit trail).
+      * RECORD KEY      BAU-REC-TIMESTAMP
+      * ALTERNATE KEY   BAU-REC-ALTKEY1 WITH DUPLICATES (by user id)
+      *                                                        [005]
+      * BAU-REC-USERID holds the signon id as entered; BAU-REC-
+      * MAPPED-USERID holds the resulting BANK-USERID after any
+      * test-environment prefix mapping (request 006) has been
+      * applied, so a redirected signon can still be traced back to
+      * the real customer it was mapped to                    [005]
+      *****************************************************************
+000100 05  BAU-RECORD.
+000200   10  BAU-REC-TIMESTAMP                     PIC X(26).
+000300   10  BAU-REC-USERID                        PIC X(8).
+000400   10  BAU-REC-ALTKEY1 REDEFINES BAU-REC-USERID
+000500                                              PIC X(8).
+000600   10  BAU-REC-TERMID                        PIC X(4).
+000700   10  BAU-REC-RESULT                        PIC X(1).
+000800       88  BAU-REC-RESULT-SUCCESS            VALUE '1'.
+000900       88  BAU-REC-RESULT-FAILURE            VALUE '0' LOW-VALUES
+001000                                                    SPACES.
+001100   10  BAU-REC-REASON                        PIC X(40).
+001200   10  BAU-REC-MAPPED-USERID                 PIC X(8).
