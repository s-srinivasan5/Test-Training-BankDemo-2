@@ -0,0 +1,18 @@
+      *****************************************************************
+      *                                                               *
+      *   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+      *                                                               *
+      *****************************************************************
+      *
+      * CBANKVHP.CPY
+      *-----------------------------------------------------------------
+      * Record layout for the BNKHELP VSAM file (online help text),
+      * keyed by topic code with an alternate keyword index so a topic
+      * can also be found by a free-text keyword           (request 023)
+      * RECORD KEY           HLP-REC-TOPIC
+      * ALTERNATE KEY         HLP-REC-KEYWORD WITH DUPLICATES
+      *****************************************************************
+000100 05  HLP-RECORD.
+000200   10  HLP-REC-TOPIC                         PIC X(10).
+000300   10  HLP-REC-KEYWORD                       PIC X(20).
+000400   10  HLP-REC-TEXT                          PIC X(480).
