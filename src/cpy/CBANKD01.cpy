@@ -0,0 +1,86 @@
+      *****************************************************************
+      *                                                               *
+      *   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+      *                                                               *
+      *****************************************************************
+      *
+      * CBANKD01.CPY
+      *-----------------------------------------------------------------
+      * COMMAREA layout for DBANK01P, the customer lookup data module.
+      * CD01-REQUEST-TYPE chooses the lookup mode:
+      *   'P' - lookup by person-id (BCS-REC-PID)           [original]
+      *   'N' - lookup by name, START/READNEXT via the       [request 008]
+      *         BNKCUSN path (alternate index on BCS-REC-NAME),
+      *         returning up to CD01I-MAX-MATCHES prefix matches
+      *         in CD01O-MATCH-TABLE
+      *   'C' - update the stored colour-scheme preference  [request 004]
+      *         for CD01I-PERSON-PID to CD01I-NEW-COLOUR
+      *   'S' - record the result of a signon attempt for   [request 015]
+      *         CD01I-PERSON-PID (CD01I-SIGNON-OK/-FAILED) and update
+      *         its bad-password count/lockout status accordingly;
+      *         CD01O-ACCOUNT-LOCKED comes back set if the account is
+      *         (or has just become) locked out
+      *   'W' - create a new customer record for           [request 022]
+      *         CD01I-PERSON-PID, rejected if the PID is already in use
+      *   'U' - update address/email fields of an          [request 022]
+      *         existing CD01I-PERSON-PID from CD01I-NEW-ADDR1/ADDR2/
+      *         STATE/CNTRY/POST-CODE/EMAIL
+      *   'X' - flag CD01I-PERSON-PID as closed, reject if [request 022]
+      *         the customer still has any open BNKACC record
+      *
+      * 'W'/'U'/'X' are reached online via BBANK32P.CBL, which validates
+      * the input before handing off here, the same way BBANK31P does
+      * for DBANK21P.
+      *****************************************************************
+000100 05  CD01-DATA.
+000200   10  CD01-REQUEST-TYPE                     PIC X(1).
+000300       88  CD01-REQUESTED-BY-PID             VALUE '0' LOW-VALUES
+000400                                                    SPACES 'P'.
+000500       88  CD01-REQUESTED-BY-NAME            VALUE 'N'.
+000550       88  CD01-REQUESTED-COLOUR-UPDATE      VALUE 'C'.
+000560       88  CD01-REQUESTED-SIGNON-UPDATE      VALUE 'S'.
+000570       88  CD01-REQUESTED-CREATE             VALUE 'W'.
+000580       88  CD01-REQUESTED-UPDATE-DETAILS     VALUE 'U'.
+000590       88  CD01-REQUESTED-CLOSE              VALUE 'X'.
+000600   10  CD01I-DATA.
+000700       15  CD01I-PERSON-PID                  PIC X(5).
+000800       15  CD01I-SEARCH-NAME                 PIC X(30).
+000900       15  CD01I-MAX-MATCHES                 PIC 9(2) VALUE 10.
+000950       15  CD01I-NEW-COLOUR                  PIC X(1).
+000960       15  CD01I-SIGNON-RESULT               PIC X(1).
+000970           88  CD01I-SIGNON-OK               VALUE 'S'.
+000980           88  CD01I-SIGNON-FAILED           VALUE 'F'.
+000990       15  CD01I-NEW-NAME                    PIC X(30).
+000991       15  CD01I-NEW-ADDR1                   PIC X(30).
+000992       15  CD01I-NEW-ADDR2                   PIC X(30).
+000993       15  CD01I-NEW-STATE                   PIC X(20).
+000994       15  CD01I-NEW-CNTRY                   PIC X(20).
+000995       15  CD01I-NEW-POST-CODE               PIC X(10).
+000996       15  CD01I-NEW-EMAIL                   PIC X(40).
+001000   10  CD01O-DATA.
+001100       15  CD01O-PERSON-PID                  PIC X(5).
+001110       15  CD01O-LOCKOUT-FLAG                PIC X(1).
+001120           88  CD01O-ACCOUNT-LOCKED          VALUE '1'.
+001130           88  CD01O-ACCOUNT-NOT-LOCKED      VALUE '0' LOW-VALUES
+001140                                                    SPACES.
+001200       15  CD01O-PERSON-NAME                 PIC X(30).
+001300       15  CD01O-PERSON-ADDR1                PIC X(30).
+001400       15  CD01O-PERSON-ADDR2                PIC X(30).
+001500       15  CD01O-PERSON-STATE                PIC X(20).
+001600       15  CD01O-PERSON-CNTRY                PIC X(20).
+001700       15  CD01O-PERSON-POST-CODE            PIC X(10).
+001800       15  CD01O-PERSON-EMAIL                PIC X(40).
+001900       15  CD01O-PERSON-COLOUR               PIC X(1).
+001910       15  CD01O-RESP-CODE                   PIC X(1).
+001920           88  CD01O-RESP-OK                 VALUE '0' LOW-VALUES
+001930                                                    SPACES.
+001940           88  CD01O-RESP-NOTFOUND           VALUE '1'.
+001950           88  CD01O-RESP-DUPLICATE          VALUE '2'.
+001960           88  CD01O-RESP-IN-USE             VALUE '3'.
+001965           88  CD01O-RESP-INVALID-INPUT      VALUE '4'.
+001970       15  CD01O-RESP-MSG                    PIC X(40).
+002000       15  CD01O-MATCH-COUNT                 PIC 9(2).
+002100       15  CD01O-MATCH-TABLE OCCURS 10 TIMES.
+002200           20  CD01O-MATCH-PID               PIC X(5).
+002300           20  CD01O-MATCH-NAME               PIC X(30).
+002400           20  CD01O-MATCH-ADDR1              PIC X(30).
