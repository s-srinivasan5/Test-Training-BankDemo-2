@@ -0,0 +1,31 @@
+      *****************************************************************
+      *                                                               *
+      *   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+      *                                                               *
+      *****************************************************************
+      *
+      * CBANKD21.CPY
+      *-----------------------------------------------------------------
+      * COMMAREA layout for DBANK21P, the account-opening data module
+      * (request 021). A single function - there is only one thing
+      * DBANK21P does - so unlike CBANKD07 there is no request-type
+      * byte, following the same single-purpose shape as CBANKEXT.
+      *****************************************************************
+000100 05  CD21-DATA.
+000200   10  CD21I-DATA.
+000300       15  CD21I-PID                         PIC X(5).
+000400       15  CD21I-ACC-TYPE                    PIC X(3).
+000500       15  CD21I-CURRENCY                    PIC X(3).
+000600       15  CD21I-OPENING-DEPOSIT             PIC S9(9)V99.
+000700   10  CD21O-DATA.
+000800       15  CD21O-ACCNO                       PIC X(10).
+000900       15  CD21O-BALANCE                     PIC S9(9)V99.
+001000       15  CD21O-RESP-CODE                   PIC X(1).
+001100           88  CD21O-RESP-OK                 VALUE '0' LOW-VALUES.
+001200           88  CD21O-RESP-PID-NOTFOUND       VALUE '1'.
+001300           88  CD21O-RESP-PID-CLOSED         VALUE '2'.
+001400           88  CD21O-RESP-TYPE-NOTFOUND      VALUE '3'.
+001500           88  CD21O-RESP-INVALID-DEPOSIT    VALUE '4'.
+001550           88  CD21O-RESP-ACCNO-ERROR        VALUE '5'.
+001570           88  CD21O-RESP-DEPOSIT-ERROR      VALUE '6'.
+001600       15  CD21O-RESP-MSG                    PIC X(40).
