@@ -0,0 +1,26 @@
+      *****************************************************************
+      *                                                               *
+      *   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+      *                                                               *
+      *****************************************************************
+      *
+      * CBANKVAC.CPY
+      *-----------------------------------------------------------------
+      * Record layout for the BNKACC VSAM file (account master).
+      * RECORD KEY      BAC-REC-ACCNO
+      * ALTERNATE KEY   BAC-REC-PID WITH DUPLICATES
+      *****************************************************************
+000100 05  BAC-RECORD.
+000200   10  BAC-REC-ACCNO                         PIC X(10).
+000300   10  BAC-REC-PID                           PIC X(5).
+000400   10  BAC-REC-TYPE                          PIC X(3).
+000500   10  BAC-REC-BALANCE                       PIC S9(9)V99 COMP-3.
+000600   10  BAC-REC-CURRENCY                      PIC X(3).
+000700   10  BAC-REC-LAST-STMT-DTE                 PIC X(8).
+000800   10  BAC-REC-LAST-STMT-BAL                 PIC S9(9)V99 COMP-3.
+000900   10  BAC-REC-OPEN-DTE                      PIC X(8).
+001000   10  BAC-REC-STATUS                        PIC X(1).
+001100       88  BAC-REC-STATUS-OPEN               VALUE '0' LOW-VALUES
+001200                                                    SPACES.
+001300       88  BAC-REC-STATUS-CLOSED             VALUE '1'.
+001400   10  BAC-REC-CLOSE-DTE                     PIC X(8).
