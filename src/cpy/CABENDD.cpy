@@ -0,0 +1,16 @@
+      *****************************************************************
+      *                                                               *
+      *   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+      *                                                               *
+      *****************************************************************
+      *
+      * CABENDD.CPY
+      *-----------------------------------------------------------------
+      * Common abend-handling work area used by ZZ-ABEND style
+      * paragraphs/sections across the screen-logic layer.
+      *****************************************************************
+000100 01  ABEND-DATA.
+000200   05  ABEND-CULPRIT                         PIC X(8).
+000300   05  ABEND-CODE                            PIC X(4).
+000400   05  ABEND-REASON                          PIC X(60).
+000500   05  ABEND-MSG                             PIC X(79).
