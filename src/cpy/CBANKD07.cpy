@@ -0,0 +1,41 @@
+      *****************************************************************
+      *                                                               *
+      *   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+      *                                                               *
+      *****************************************************************
+      *
+      * CBANKD07.CPY
+      *-----------------------------------------------------------------
+      * COMMAREA layout for DBANK07P, the BNKATYP maintenance data
+      * module (request 007).
+      * CD07-REQUEST-TYPE chooses the function:
+      *   'I' - inquire on CD07I-ACC-TYPE
+      *   'A' - add a new account type
+      *   'U' - update an existing account type
+      *   'D' - delete an account type (rejected if any BNKACC record
+      *         still uses it)
+      *****************************************************************
+000100 05  CD07-DATA.
+000200   10  CD07-REQUEST-TYPE                     PIC X(1).
+000300       88  CD07-REQUESTED-INQUIRE            VALUE '0' LOW-VALUES
+000400                                                    SPACES 'I'.
+000500       88  CD07-REQUESTED-ADD                VALUE 'A'.
+000600       88  CD07-REQUESTED-UPDATE             VALUE 'U'.
+000700       88  CD07-REQUESTED-DELETE             VALUE 'D'.
+000800   10  CD07I-DATA.
+000900       15  CD07I-ACC-TYPE                    PIC X(3).
+001000       15  CD07I-ACC-DESC                    PIC X(20).
+001100       15  CD07I-ACC-RATE                    PIC S9(3)V99.
+001200       15  CD07I-ACC-INTEREST-FLAG           PIC X(1).
+001300   10  CD07O-DATA.
+001400       15  CD07O-ACC-TYPE                    PIC X(3).
+001500       15  CD07O-ACC-DESC                    PIC X(20).
+001600       15  CD07O-ACC-RATE                    PIC S9(3)V99.
+001700       15  CD07O-ACC-INTEREST-FLAG           PIC X(1).
+001800       15  CD07O-RESP-CODE                   PIC X(1).
+001900           88  CD07O-RESP-OK                 VALUE '0' LOW-VALUES.
+002000           88  CD07O-RESP-NOTFOUND           VALUE '1'.
+002100           88  CD07O-RESP-DUPLICATE          VALUE '2'.
+002200           88  CD07O-RESP-IN-USE             VALUE '3'.
+002210           88  CD07O-RESP-ERROR              VALUE '9'.
+002300       15  CD07O-RESP-MSG                    PIC X(40).
