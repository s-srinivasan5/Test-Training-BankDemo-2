@@ -0,0 +1,16 @@
+      *****************************************************************
+      * DFHBMSCA.CPY - standard CICS BMS field-attribute constants.   *
+      *****************************************************************
+000100 01  DFHBMSCA.
+000200   02  DFHBMUNP                              PIC X VALUE ' '.
+000300   02  DFHBMPRO                              PIC X VALUE '&'.
+000400   02  DFHBMUNN                              PIC X VALUE '$'.
+000500   02  DFHBMPRF                              PIC X VALUE '-'.
+000600   02  DFHBMASK                              PIC X VALUE '<'.
+000700   02  DFHBMNUM                              PIC X VALUE '*'.
+000800   02  DFHBMASB                              PIC X VALUE 'H'.
+000900   02  DFHBMASN                              PIC X VALUE 'F'.
+001000   02  DFHBMDAR                              PIC X VALUE 'O'.
+001100   02  DFHBMHIL                              PIC X VALUE '8'.
+001200   02  DFHBMBRY                              PIC X VALUE '9'.
+001300   02  DFHBMUNI                              PIC X VALUE '1'.
