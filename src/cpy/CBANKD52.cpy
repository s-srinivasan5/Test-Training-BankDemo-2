@@ -0,0 +1,49 @@
+      *****************************************************************
+      *                                                               *
+      *   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+      *                                                               *
+      *****************************************************************
+      *
+      * CBANKD52.CPY
+      *-----------------------------------------------------------------
+      * COMMAREA layout for DBANK52P, the transaction batch extract
+      * data module.
+      *
+      * CD52-REQUEST-TYPE selects what OPEN-FILE does:
+      *   'A' - CD52-REQUESTED-ALL      full file, start of file
+      *   'P' - CD52-REQUESTED-PID      single customer only
+      *   'R' - CD52-REQUESTED-RESTART  resume after a checkpointed
+      *         timestamp                                     [req 002]
+      *   'F' - CD52-REQUESTED-FROM-TS  start from a given
+      *         timestamp (START KEY >=)                      [req 009]
+      *   'N' - CD52-REQUESTED-ACCNO    single account, START EQUAL on
+      *         the BTX-REC-ALTKEY1 account-number alternate key, for
+      *         callers that already know which account they want the
+      *         activity for instead of browsing by customer or date
+      *****************************************************************
+000100 05  CD52-DATA.
+000200   10  CD52-REQUEST-TYPE                     PIC X(1).
+000300       88  CD52-REQUESTED-ALL                VALUE '0' LOW-VALUES
+000400                                                    SPACES 'A'.
+000500       88  CD52-REQUESTED-PID                VALUE 'P'.
+000600       88  CD52-REQUESTED-RESTART            VALUE 'R'.
+000700       88  CD52-REQUESTED-FROM-TS            VALUE 'F'.
+000710       88  CD52-REQUESTED-ACCNO              VALUE 'N'.
+000800   10  CD52I-DATA.
+000900       15  CD52I-PID                         PIC X(5).
+000910       15  CD52I-ACCNO                       PIC X(10).
+001000       15  CD52I-FROM-TIMESTAMP              PIC X(26).
+001100       15  CD52I-RESTART-TIMESTAMP           PIC X(26).
+001200       15  CD52I-CHECKPOINT-FREQUENCY        PIC 9(5) VALUE 1000.
+001300   10  CD52O-DATA.
+001400       15  CD52O-PID                         PIC X(5).
+001500       15  CD52O-ACC-NO                      PIC X(10).
+001600       15  CD52O-TIMESTAMP                   PIC X(26).
+001700       15  CD52O-TYPE                        PIC X(1).
+001800       15  CD52O-AMOUNT                      PIC S9(9)V99.
+001900       15  CD52O-CURRENCY                    PIC X(3).
+002000       15  CD52O-DESC                        PIC X(40).
+002100       15  CD52O-CHECKPOINT-DUE-FLAG         PIC X(1).
+002200           88  CD52O-CHECKPOINT-IS-DUE       VALUE 'Y'.
+002300           88  CD52O-CHECKPOINT-NOT-DUE      VALUE 'N' LOW-VALUES
+002400                                                    SPACES.
