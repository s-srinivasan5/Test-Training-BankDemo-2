@@ -0,0 +1,19 @@
+      *****************************************************************
+      *                                                               *
+      *   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+      *                                                               *
+      *****************************************************************
+      *
+      * CPSWDD01.CPY
+      *-----------------------------------------------------------------
+      * COMMAREA layout for SPSWD01P, the password validation module.
+      *****************************************************************
+000100 05  CPSWDD01-DATA.
+000200   10  CPSWDD01-FUNCTION                     PIC X(1).
+000300       88  PSWD-SIGNON                       VALUE '1'.
+000400       88  PSWD-CHANGE                       VALUE '2'.
+000500   10  CPSWDD01I-DATA.
+000600       15  CPSWDD01I-USERID                  PIC X(8).
+000700       15  CPSWDD01I-PASSWORD                PIC X(8).
+000800   10  CPSWDD01O-DATA.
+000900       15  CPSWDD01O-MESSAGE                 PIC X(75).
