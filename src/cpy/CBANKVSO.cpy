@@ -0,0 +1,35 @@
+      *****************************************************************
+      *                                                               *
+      *   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+      *                                                               *
+      *****************************************************************
+      *
+      * CBANKVSO.CPY
+      *-----------------------------------------------------------------
+      * Record layout for the BNKSORD VSAM file (standing orders /
+      * recurring payments).                                  [req 014]
+      * RECORD KEY      SOR-REC-ORDER-NO
+      * ALTERNATE KEY   SOR-REC-FROM-ACC WITH DUPLICATES
+      *
+      * SOR-REC-FREQUENCY drives how SOR-REC-NEXT-DUE-DTE is advanced
+      * once an order has been paid:
+      *   'W' - weekly     'M' - monthly     'A' - annually
+      *****************************************************************
+000100 05  SOR-RECORD.
+000200   10  SOR-REC-ORDER-NO                      PIC X(10).
+000300   10  SOR-REC-FROM-ACC                      PIC X(10).
+000400   10  SOR-REC-TO-ACC                        PIC X(10).
+000500   10  SOR-REC-AMOUNT                        PIC S9(9)V99
+000600                                              COMP-3.
+000700   10  SOR-REC-CURRENCY                      PIC X(3).
+000800   10  SOR-REC-FREQUENCY                     PIC X(1).
+000900       88  SOR-REC-FREQ-WEEKLY               VALUE 'W'.
+001000       88  SOR-REC-FREQ-MONTHLY              VALUE 'M'.
+001100       88  SOR-REC-FREQ-ANNUAL               VALUE 'A'.
+001200   10  SOR-REC-NEXT-DUE-DTE                  PIC X(8).
+001300   10  SOR-REC-LAST-PAID-DTE                 PIC X(8).
+001400   10  SOR-REC-STATUS                        PIC X(1).
+001500       88  SOR-REC-STATUS-ACTIVE             VALUE '0' LOW-VALUES
+001600                                                    SPACES.
+001700       88  SOR-REC-STATUS-CANCELLED          VALUE '1'.
+001800   10  SOR-REC-DESC                          PIC X(20).
