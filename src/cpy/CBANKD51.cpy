@@ -0,0 +1,76 @@
+      *****************************************************************
+      *                                                               *
+      *   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+      *                                                               *
+      *****************************************************************
+      *
+      * CBANKD51.CPY
+      *-----------------------------------------------------------------
+      * COMMAREA layout for DBANK51P, the account/customer/account-type
+      * batch extract data module.
+      *
+      * CD51-REQUEST-TYPE selects what OPEN-FILE does:
+      *   'A' - CD51-REQUESTED-ALL     full file, start of file
+      *   'P' - CD51-REQUESTED-PID     single customer, START EQUAL
+      *   'R' - CD51-REQUESTED-RESTART full file, resume after a
+      *         checkpointed (CD51O-PID, CD51O-ACC-NO) pair (the
+      *         ALL/TYPE/BALANCE modes scan in BAC-REC-PID alternate-
+      *         key order, so the restart point has to be expressed
+      *         in that same key, not an account number alone). The
+      *         account number is also needed because BAC-REC-PID is
+      *         a duplicate-key alternate index - a customer with
+      *         more than one account has several records under the
+      *         same PID, so the restart point must identify exactly
+      *         which of that PID's accounts was last checkpointed,
+      *         not just the PID                             [req 002]
+      *   'T' - CD51-REQUESTED-TYPE    filter by account type [req 003]
+      *   'B' - CD51-REQUESTED-BALANCE filter by balance
+      *         threshold                                    [req 003]
+      *   'N' - CD51-REQUESTED-ACCNO   single account, START EQUAL on
+      *         the primary key, for a direct PID+account-number
+      *         balance inquiry                              [req 018]
+      *****************************************************************
+000100 05  CD51-DATA.
+000200   10  CD51-REQUEST-TYPE                     PIC X(1).
+000300       88  CD51-REQUESTED-ALL                VALUE '0' LOW-VALUES
+000400                                                    SPACES 'A'.
+000500       88  CD51-REQUESTED-PID                VALUE 'P'.
+000600       88  CD51-REQUESTED-RESTART            VALUE 'R'.
+000700       88  CD51-REQUESTED-TYPE               VALUE 'T'.
+000800       88  CD51-REQUESTED-BALANCE            VALUE 'B'.
+000810       88  CD51-REQUESTED-ACCNO              VALUE 'N'.
+000900   10  CD51I-DATA.
+001000       15  CD51I-PID                         PIC X(5).
+001010       15  CD51I-ACCNO                       PIC X(10).
+001100       15  CD51I-RESTART-PID                 PIC X(5).
+001110       15  CD51I-RESTART-ACCNO               PIC X(10).
+001200       15  CD51I-ACC-TYPE                    PIC X(3).
+001300       15  CD51I-BALANCE-OPERATOR             PIC X(1).
+001400           88  CD51I-BALANCE-LESS-THAN        VALUE '<'.
+001500           88  CD51I-BALANCE-GREATER-THAN     VALUE '>'.
+001600       15  CD51I-BALANCE-THRESHOLD           PIC S9(9)V99.
+001700       15  CD51I-CHECKPOINT-FREQUENCY        PIC 9(5) VALUE 1000.
+001800   10  CD51O-DATA.
+001900       15  CD51O-PID                         PIC X(5).
+002000       15  CD51O-ACC-NO                      PIC X(10).
+002100       15  CD51O-ACC-TYPE                    PIC X(3).
+002200       15  CD51O-ACC-CURR-BAL                PIC S9(9)V99.
+002300       15  CD51O-ACC-CURRENCY                PIC X(3).
+002400       15  CD51O-ACC-LAST-STMT-DTE           PIC X(8).
+002500       15  CD51O-ACC-LAST-STMT-BAL           PIC S9(9)V99.
+002600       15  CD51O-ACC-STATUS                  PIC X(1).
+002610           88  CD51O-ACC-STATUS-OPEN         VALUE '0' LOW-VALUES
+002620                                                    SPACES.
+002630           88  CD51O-ACC-STATUS-CLOSED       VALUE '1'.
+002700       15  CD51O-NAME                        PIC X(30).
+002800       15  CD51O-ADDR1                       PIC X(30).
+002900       15  CD51O-ADDR2                       PIC X(30).
+003000       15  CD51O-STATE                       PIC X(20).
+003100       15  CD51O-CNTRY                       PIC X(20).
+003200       15  CD51O-POST-CODE                   PIC X(10).
+003300       15  CD51O-EMAIL                       PIC X(40).
+003400       15  CD51O-ACC-DESC                    PIC X(20).
+003500       15  CD51O-CHECKPOINT-DUE-FLAG         PIC X(1).
+003600           88  CD51O-CHECKPOINT-IS-DUE       VALUE 'Y'.
+003700           88  CD51O-CHECKPOINT-NOT-DUE      VALUE 'N' LOW-VALUES
+003800                                                    SPACES.
