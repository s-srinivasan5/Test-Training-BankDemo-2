@@ -0,0 +1,21 @@
+      *****************************************************************
+      *                                                               *
+      *   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+      *                                                               *
+      *****************************************************************
+      *
+      * CIOFUNCS.CPY
+      *-----------------------------------------------------------------
+      * Common request-function / status codes shared by the batch
+      * extract data modules (DBANK51P, DBANK52P and friends).
+      *****************************************************************
+000100 05  IO-REQUEST-DATA.
+000200   10  IO-REQUEST-FUNCTION                   PIC X(1).
+000300       88  IO-REQUEST-FUNCTION-OPEN          VALUE 'O'.
+000400       88  IO-REQUEST-FUNCTION-READ          VALUE 'R'.
+000500       88  IO-REQUEST-FUNCTION-CLOSE         VALUE 'C'.
+000600       88  IO-REQUEST-FUNCTION-CHECKPOINT    VALUE 'K'.
+000700   10  IO-REQUEST-STATUS                     PIC X(1).
+000800       88  IO-REQUEST-STATUS-OK              VALUE '0'.
+000900       88  IO-REQUEST-STATUS-EOF             VALUE '1'.
+001000       88  IO-REQUEST-STATUS-ERROR           VALUE '2'.
