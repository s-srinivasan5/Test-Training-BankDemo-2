@@ -0,0 +1,20 @@
+      *****************************************************************
+      *                                                               *
+      *   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+      *                                                               *
+      *****************************************************************
+      *
+      * CBANKTXD.CPY
+      *-----------------------------------------------------------------
+      * Layouts of the type-specific payload carried in
+      * BTX-REC-DATA-OLD (see CBANKVTX). Both layouts occupy the same
+      * size as BTX-REC-DATA-OLD so either can be moved in/out of it.
+      *****************************************************************
+000100 01  TXN-DATA-OLD.
+000200   05  TXN-T1-OLD-DESC                       PIC X(40).
+000300   05  FILLER                                PIC X(10).
+000400
+000500 01  TXN-DATA-NEW.
+000600   05  TXN-T2-NEW-DESC                       PIC X(30).
+000700   05  TXN-T2-NEW-REF                        PIC X(12).
+000800   05  FILLER                                PIC X(8).
