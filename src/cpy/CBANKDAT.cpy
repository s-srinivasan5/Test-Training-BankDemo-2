@@ -0,0 +1,71 @@
+      *****************************************************************
+      *                                                               *
+      *   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+      *                                                               *
+      *****************************************************************
+      *
+      * CBANKDAT.CPY
+      *-----------------------------------------------------------------
+      * Common conversation/session data passed between SBANK00P and
+      * every screen-logic / business-logic program as the COMMAREA.
+      * Copied in under either a 01-level group (BBANK10P) or a
+      * 05-level group (SBANK00P) so its own entries start at 10.
+      *****************************************************************
+000100   10  BANK-ERROR-MSG                        PIC X(75).
+000200   10  BANK-RETURN-MSG                       PIC X(75).
+000300       88  BANK-RETURN-MSG-OFF               VALUE SPACES.
+000400   10  BANK-CONV-STATUS                      PIC X(1).
+000500       88  BANK-NO-CONV-IN-PROGRESS          VALUE LOW-VALUES
+000600                                                    SPACES.
+000700       88  BANK-CONV-IN-PROGRESS             VALUE '1'.
+000800   10  BANK-LAST-PROG                        PIC X(8).
+000900   10  BANK-NEXT-PROG                        PIC X(8).
+001000   10  BANK-LAST-MAPSET                      PIC X(8).
+001100   10  BANK-LAST-MAP                         PIC X(8).
+001200   10  BANK-NEXT-MAPSET                      PIC X(8).
+001300   10  BANK-NEXT-MAP                         PIC X(8).
+001400   10  BANK-SIGNON-ID                        PIC X(8).
+001500   10  BANK-USERID                           PIC X(8).
+001600   10  BANK-USERID-NAME                      PIC X(30).
+001700   10  BANK-USERID-ADDR1                     PIC X(30).
+001800   10  BANK-USERID-ADDR2                     PIC X(30).
+001900   10  BANK-USERID-STATE                     PIC X(20).
+002000   10  BANK-USERID-CNTRY                     PIC X(20).
+002100   10  BANK-USERID-POST-CODE                 PIC X(10).
+002200   10  BANK-USERID-EMAIL                     PIC X(40).
+002300   10  BANK-PSWD                             PIC X(8).
+002400   10  BANK-AID                              PIC X(2).
+002500       88  BANK-AID-ENTER                    VALUE 'EN'.
+002600       88  BANK-AID-CLEAR                    VALUE 'CL'.
+002700       88  BANK-AID-PA1                      VALUE 'A1'.
+002800       88  BANK-AID-PA2                      VALUE 'A2'.
+002900       88  BANK-AID-PFK01                    VALUE 'O1'.
+003000       88  BANK-AID-PFK02                    VALUE 'O2'.
+003100       88  BANK-AID-PFK03                    VALUE 'O3'.
+003200       88  BANK-AID-PFK04                    VALUE 'O4'.
+003300       88  BANK-AID-PFK05                    VALUE 'O5'.
+003400       88  BANK-AID-PFK06                    VALUE 'O6'.
+003500       88  BANK-AID-PFK07                    VALUE 'O7'.
+003600       88  BANK-AID-PFK08                    VALUE 'O8'.
+003700       88  BANK-AID-PFK09                    VALUE 'O9'.
+003800       88  BANK-AID-PFK10                    VALUE 'P0'.
+003900       88  BANK-AID-PFK11                    VALUE 'P1'.
+004000       88  BANK-AID-PFK12                    VALUE 'P2'.
+004100   10  BANK-HELP-STATUS                      PIC X(1).
+004200       88  BANK-HELP-ACTIVE                  VALUE '1'.
+004300       88  BANK-HELP-INACTIVE                VALUE '0' LOW-VALUES
+004400                                                    SPACES.
+004500   10  BANK-HELP-SCREEN                      PIC X(10).
+004600   10  BANK-HELP-KEYWORD                     PIC X(20).
+004700   10  BANK-HELP-DATA                        PIC X(480).
+004800   10  BANK-COLOUR-SETTING                   PIC X(1).
+004900       88  COLOUR-ON                         VALUE '1'.
+005000       88  COLOUR-OFF                        VALUE '0' LOW-VALUES
+005100                                                    SPACES.
+005200   10  BANK-ENV                              PIC X(4).
+005300       88  BANK-ENV-CICS                     VALUE 'CICS'.
+005400       88  BANK-ENV-INET                     VALUE 'INET'.
+005500   10  BANK-CICS-TRANCODE                    PIC X(4).
+005600   10  BANK-MAP-FUNCTION                     PIC X(1).
+005700       88  BANK-MAP-FUNCTION-GET             VALUE 'G'.
+005800       88  BANK-MAP-FUNCTION-PUT             VALUE 'P'.
