@@ -0,0 +1,22 @@
+      *****************************************************************
+      *                                                               *
+      *   Copyright (C) 1998-2010 Micro Focus. All Rights Reserved.   *
+      *                                                               *
+      *****************************************************************
+      *
+      * CBANKVFX.CPY
+      *-----------------------------------------------------------------
+      * Record layout for the BNKFXRT VSAM file (currency exchange
+      * rates), introduced to support cross-currency standing orders
+      * and transfers.                                       [request 016]
+      * RECORD KEY      FXR-REC-PAIR (FXR-REC-FROM-CCY + FXR-REC-TO-CCY)
+      *
+      * FXR-REC-RATE is the multiplier that turns an amount in
+      * FXR-REC-FROM-CCY into the equivalent amount in FXR-REC-TO-CCY.
+      *****************************************************************
+000100 05  FXR-RECORD.
+000200   10  FXR-REC-PAIR.
+000300       15  FXR-REC-FROM-CCY                  PIC X(3).
+000400       15  FXR-REC-TO-CCY                    PIC X(3).
+000500   10  FXR-REC-RATE                          PIC S9(5)V9(6)
+000600                                              COMP-3.
